@@ -0,0 +1,273 @@
+       class-id batsweb.videoSearchBatch.
+
+      * Drains the BATCHQUEUE.DAT requests EZvideo.aspx.cbl's
+      * submitBatchButton_Click and customClips.aspx.cbl's
+      * submitBatchButton_Click write instead of running the search
+      * inline on the browser's request. Runs each pending search
+      * against BATSW060WEBF/BATSW100WEBF the same way those pages do,
+      * writes the matching clip list to a per-request result file, and
+      * appends a line to NOTIFY.LOG for whatever mail step picks it up.
+      * Scheduling this (how often it runs) is a Task Scheduler/cron
+      * concern outside this program, the same as videoReconcile.cbl.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT BATCH-QUEUE-FILE ASSIGN WS-BATCHQ-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS BQ-KEY
+              LOCK MANUAL
+              FILE STATUS IS BQ-STATUS-COMN.
+          SELECT RESULT-FILE ASSIGN WS-RESULT-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RS-STATUS-COMN.
+          SELECT NOTIFY-FILE ASSIGN WS-NOTIFY-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS NT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-QUEUE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS BQ-REC.
+
+       01  BQ-REC.
+           05  BQ-KEY.
+               10  BQ-REQUEST-ID           PIC X(35).
+           05  BQ-REST.
+               10  BQ-SOURCE-PAGE          PIC X(15).
+               10  BQ-TEAM                 PIC X(15).
+               10  BQ-DATE-CHOICE-FLAG     PIC X.
+               10  BQ-START-DATE           PIC X(10).
+               10  BQ-END-DATE             PIC X(10).
+               10  BQ-SEARCH-TEXT          PIC X(60).
+               10  BQ-REQUESTED-BY         PIC X(30).
+               10  BQ-REQUESTED-AT         PIC X(20).
+               10  BQ-STATUS               PIC X.
+                   88  BQ-PENDING          VALUE "P".
+                   88  BQ-DONE             VALUE "D".
+               10  FILLER                  PIC X(20).
+
+       FD  RESULT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RESULT-REC.
+       01  RESULT-REC                 PIC X(200).
+
+       FD  NOTIFY-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS NOTIFY-REC.
+       01  NOTIFY-REC                 PIC X(200).
+
+       working-storage section.
+       01 batsw060rununit          type RunUnit.
+       01 BATSW060WEBF                 type BATSW060WEBF.
+       01 mydata060                type batsweb.batsw060Data.
+       01 batsw100rununit          type RunUnit.
+       01 BATSW100WEBF                 type BATSW100WEBF.
+       01 mydata100                type batsweb.batsw100Data.
+       01 teamDirs                 type String[].
+       01 aa                       type Int32.
+       01 WS-BATCHQ-FILE           PIC X(256) VALUE "BATCHQUEUE.DAT".
+       01 BQ-STATUS-COMN.
+           05  BQ-STATUS-BYTE-1        PIC X.
+           05  BQ-STATUS-BYTE-2        PIC X.
+       01 WS-RESULT-FILE           PIC X(256).
+       01 RS-STATUS-COMN.
+           05  RS-STATUS-BYTE-1        PIC X      VALUE SPACES.
+           05  RS-STATUS-BYTE-2        PIC X      VALUE SPACES.
+       01 WS-NOTIFY-FILE           PIC X(256) VALUE "NOTIFY.LOG".
+       01 NT-STATUS-COMN.
+           05  NT-STATUS-BYTE-1        PIC X      VALUE SPACES.
+           05  NT-STATUS-BYTE-2        PIC X      VALUE SPACES.
+
+       method-id Main static public.
+       local-storage section.
+       01 aa                   type Int32.
+       01 programsRoot         type String.
+       01 worker                type batsweb.videoSearchBatch.
+       procedure division using by value args as type String[].
+           if args = null or args::Length = 0
+               invoke type System.Console::WriteLine("usage: videoSearchBatch <Programs-root-folder>")
+               goback.
+
+           set programsRoot to args[0]
+           if not type System.IO.Directory::Exists(programsRoot)
+               invoke type System.Console::WriteLine("Programs root not found: " & programsRoot)
+               goback.
+
+           set teamDirs to type System.IO.Directory::GetDirectories(programsRoot)
+           move 0 to aa.
+       team-loop.
+           if aa >= teamDirs::Length
+               go to team-done.
+           set worker to new batsweb.videoSearchBatch
+           invoke worker::drainTeamQueue(teamDirs[aa])
+           add 1 to aa
+           go to team-loop.
+       team-done.
+           goback.
+       end method.
+
+      *#####          Per-team queued-search processing               #####
+       method-id drainTeamQueue private.
+       local-storage section.
+       01 teamName              type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw060webf_dg.CPB".
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division using by value teamPath as type String.
+           set teamName to type System.IO.Path::GetFileName(teamPath)
+           set WS-BATCHQ-FILE to teamPath & "\WEBSYNC\BATCHQUEUE.DAT"
+           set WS-NOTIFY-FILE to teamPath & "\WEBSYNC\NOTIFY.LOG"
+
+           OPEN I-O BATCH-QUEUE-FILE
+           if BQ-STATUS-BYTE-1 not = "0"
+               exit method.
+
+           MOVE LOW-VALUE TO BQ-KEY
+           START BATCH-QUEUE-FILE KEY NOT LESS THAN BQ-KEY
+           if BQ-STATUS-BYTE-1 not = "0"
+               go to q-close.
+       q-loop.
+           READ BATCH-QUEUE-FILE NEXT RECORD
+               AT END
+                   go to q-close
+           END-READ
+           if not BQ-PENDING
+               go to q-loop.
+
+           set WS-RESULT-FILE to teamPath & "\WEBSYNC\RESULT-" & BQ-REQUEST-ID::Trim & ".TXT"
+
+           if BQ-SOURCE-PAGE::Trim = "EZVIDEO"
+               invoke self::runEZVideoSearch
+           else
+               invoke self::runCustomClipsSearch.
+
+           invoke self::notify(BQ-REQUESTED-BY::Trim, BQ-REQUEST-ID::Trim)
+
+           move "D" to BQ-STATUS
+           REWRITE BQ-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+           go to q-loop.
+       q-close.
+           CLOSE BATCH-QUEUE-FILE.
+       end method.
+
+       method-id runEZVideoSearch private.
+       local-storage section.
+       01 dataLine type String.
+       01 gmDate   type Single.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw060webf_dg.CPB".
+       procedure division.
+           set mydata060 to new batsweb.batsw060Data
+           invoke mydata060::populateData
+           set address of BATSW060-DIALOG-FIELDS to myData060::tablePointer
+
+           set batsw060rununit to type RunUnit::New()
+           set BATSW060WEBF to new BATSW060WEBF
+           invoke batsw060rununit::Add(BATSW060WEBF)
+
+           move "I" to BATSW060-ACTION
+           invoke batsw060rununit::Call("BATSW060WEBF")
+
+           move BQ-DATE-CHOICE-FLAG to BATSW060-DATE-CHOICE-FLAG
+      *    A custom range (EZvideo.aspx's Button2_Click) never goes
+      *    through "DC" - it sets BATSW060-START-DATE/END-DATE
+      *    straight from the textboxes and calls "RG" directly, so a
+      *    queued custom-range request has to do the same thing here
+      *    instead of asking "DC" for a named preset range.
+           if BQ-DATE-CHOICE-FLAG = "C"
+               invoke type System.Single::TryParse(BQ-START-DATE::Trim::Replace("/", ""), by reference gmDate)
+               set BATSW060-START-DATE to gmDate
+               invoke type System.Single::TryParse(BQ-END-DATE::Trim::Replace("/", ""), by reference gmDate)
+               set BATSW060-END-DATE to gmDate
+           else
+               move "DC" to BATSW060-ACTION
+               invoke batsw060rununit::Call("BATSW060WEBF").
+
+           move "RG" to BATSW060-ACTION
+           invoke batsw060rununit::Call("BATSW060WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke batsw060rununit::StopRun(0)
+               exit method.
+
+           OPEN OUTPUT RESULT-FILE
+           move 1 to aa.
+       ez-loop.
+           if aa > BATSW060-NUM-VID
+               go to ez-done.
+           set dataLine to BATSW060-V-DESC(aa)::Trim
+           move dataLine to RESULT-REC
+           WRITE RESULT-REC
+           add 1 to aa
+           go to ez-loop.
+       ez-done.
+           CLOSE RESULT-FILE
+           invoke batsw060rununit::StopRun(0).
+       end method.
+
+       method-id runCustomClipsSearch private.
+       local-storage section.
+       01 dataLine type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division.
+           set mydata100 to new batsweb.batsw100Data
+           invoke mydata100::populateData
+           set address of BATSW100-DIALOG-FIELDS to myData100::tablePointer
+
+           set batsw100rununit to type RunUnit::New()
+           set BATSW100WEBF to new BATSW100WEBF
+           invoke batsw100rununit::Add(BATSW100WEBF)
+
+           move "I" to BATSW100-ACTION
+           invoke batsw100rununit::Call("BATSW100WEBF")
+
+           set BATSW100-ADVANCED-1 to BQ-SEARCH-TEXT::Trim
+           move "RG" to BATSW100-ACTION
+           invoke batsw100rununit::Call("BATSW100WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke batsw100rununit::StopRun(0)
+               exit method.
+
+           OPEN OUTPUT RESULT-FILE
+           move 1 to aa.
+       cc-loop.
+           if aa > BATSW100-NUM-VID
+               go to cc-done.
+           set dataLine to BATSW100-V-DESC(aa)::Trim
+           move dataLine to RESULT-REC
+           WRITE RESULT-REC
+           add 1 to aa
+           go to cc-loop.
+       cc-done.
+           CLOSE RESULT-FILE
+           invoke batsw100rununit::StopRun(0).
+       end method.
+
+      *#####                  Ready-for-pickup notice                 #####
+       method-id notify private.
+       local-storage section.
+       01 WS-LOG-TIMESTAMP     type String.
+       procedure division using by value userName as type String
+                                         requestId as type String.
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND NOTIFY-FILE
+           IF NT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT NOTIFY-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE userName DELIMITED BY SIZE
+               "  search " DELIMITED BY SIZE requestId DELIMITED BY SIZE
+               " is ready - see RESULT-" DELIMITED BY SIZE requestId DELIMITED BY SIZE
+               ".TXT" DELIMITED BY SIZE
+               INTO NOTIFY-REC.
+           WRITE NOTIFY-REC.
+           CLOSE NOTIFY-FILE.
+       end method.
+
+       end class.

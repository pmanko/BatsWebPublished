@@ -0,0 +1,217 @@
+       class-id batsweb.mobileClips is partial
+                implements type System.Web.UI.ICallbackEventHandler
+                inherits type System.Web.UI.Page public.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
+       working-storage section.
+       COPY "Y:\sydexsource\shared\WS-SYS.CBL".
+       01 BATSW100rununit         type RunUnit.
+       01 BATSW100WEBF                type BATSW100WEBF.
+       01 mydata type batsweb.batsw100Data.
+       01 callbackReturn type String.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
+      * Lightweight clip-only view for narrow/mobile screens - reuses the
+      * same BATSW100WEBF session data customClips.aspx.cbl sets up, but
+      * deliberately skips tagging (CLIP-TAG-FILE), playlists
+      * (PLAYLIST-FILE) and the batch queue (BATCH-QUEUE-FILE), since
+      * those are desktop-oriented workflows and this page's only job is
+      * "show the clip list, tap one, play it."
+       method-id Page_Load protected.
+       local-storage section.
+       01 cm type ClientScriptManager.
+       01 cbReference type String.
+       01 callbackScript type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+      * #### ICallback Implementation ####
+           set cm to self::ClientScript
+           set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
+           set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
+           invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
+      * #### End ICallback Implement  ####
+
+           if self::IsPostBack
+               exit method.
+
+      *    Setup - from main menu
+           if   self::Session["batsw100data"] = null
+              set mydata to new batsweb.batsw100Data
+              invoke mydata::populateData
+              set self::Session["batsw100data"] to mydata
+           else
+               set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data.
+
+           if  self::Session::Item("w100rununit") not = null
+               set BATSW100rununit to self::Session::Item("w100rununit")
+               as type RunUnit
+                ELSE
+                set batsw100rununit to type RunUnit::New()
+                set BATSW100WEBF to new BATSW100WEBF
+                invoke batsw100rununit::Add(BATSW100WEBF)
+                set self::Session::Item("w100rununit") to  batsw100rununit.
+
+           set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
+
+           move "I" to BATSW100-ACTION
+           invoke BATSW100rununit::Call("BATSW100WEBF")
+           invoke self::populate_mobile_listbox().
+           invoke self::logAudit("mobileClips").
+
+           goback.
+       end method.
+
+      *#####               Client Callback Implementation             #####
+      *##### (https://msdn.microsoft.com/en-us/library/ms178208.aspx) #####
+      *####################################################################
+
+       method-id RaiseCallbackEvent public.
+       local-storage section.
+       01 actionFlag type String.
+       01 methodArg type String.
+
+       procedure division using by value eventArgument as String.
+           unstring eventArgument
+               delimited by "|"
+               into actionFlag, methodArg
+           end-unstring.
+
+           if actionFlag = "play-clip"
+               set callbackReturn to actionFlag & "|" & self::playClip(methodArg).
+
+       end method.
+
+       method-id GetCallbackResult public.
+       procedure division returning returnToClient as String.
+
+           set returnToClient to callbackReturn.
+
+       end method.
+      *####################################################################
+
+      * Builds the tap-to-play clip list - a plain description per row,
+      * no tag filter, no playlist picker, no multi-select checkboxes.
+       method-id populate_mobile_listbox protected.
+       local-storage section.
+           01 dataLine             type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division.
+           set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data
+           set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
+
+           move 1 to aa.
+       mc-vid-loop.
+           if aa > BATSW100-NUM-VID
+               go to mc-vid-done.
+           SET dataLine to (BATSW100-V-DESC(aa))
+           INSPECT dataLine REPLACING ALL " " BY X'A0'
+           invoke self::addTableRow(mobileVideoTable, " " & dataLine)
+           add 1 to aa
+           go to mc-vid-loop.
+       mc-vid-done.
+       end method.
+
+      * Single-clip tap-to-play - the mobile equivalent of video_Selected,
+      * simplified to one index instead of customClips.aspx.cbl's
+      * semicolon-delimited multi-select array, since this view has no
+      * checkbox list to collect from.
+       method-id playClip protected.
+       local-storage section.
+       01 vidPath type String.
+       01 idx type Int32.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division using by value indexString as type String
+                          returning mobileReturn as type String.
+
+           set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data
+           set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
+           initialize BATSW100-SEL-VID-TBL
+
+           set idx to type Int32::Parse(indexString)
+           MOVE "Y" TO BATSW100-SEL-VID-FLAG(idx + 1)
+
+           MOVE "PV" to BATSW100-ACTION
+           set BATSW100rununit to self::Session::Item("w100rununit") as
+               type RunUnit
+           invoke BATSW100rununit::Call("BATSW100WEBF")
+
+           if ERROR-FIELD NOT = SPACES
+               set mobileReturn to "er|" & ERROR-FIELD
+               move spaces to ERROR-FIELD
+               exit method.
+
+           set vidPath to BATSW100-WF-VIDEO-PATH(1) & BATSW100-WF-VIDEO-A(1)
+           set mobileReturn to vidPath
+
+       end method.
+
+      * ######################################################
+      * ######### List Box Replacement Table Methods #########
+      * ######################################################
+       method-id addTableRow private.
+       local-storage section.
+       01 tRow type System.Web.UI.WebControls.TableRow.
+       01 td type System.Web.UI.WebControls.TableCell.
+       procedure division using by value targetTable as type System.Web.UI.WebControls.Table,
+                          by value rowContent as type String.
+
+           set td to type System.Web.UI.WebControls.TableCell::New()
+           set tRow to type System.Web.UI.WebControls.TableRow::New()
+
+           set td::Text to rowContent
+           set tRow::TableSection to type System.Web.UI.WebControls.TableRowSection::TableBody
+
+
+           invoke tRow::Cells::Add(td)
+           invoke targetTable::Rows::Add(tRow)
+       end method.

@@ -46,12 +46,22 @@
        01  Uplocy              pic 9(4).
        01  pfc    type PrivateFontCollection.
        01  pfc2    type PrivateFontCollection.
+       01  ws-export-flag pic x value space.
+       01  exportFolder    type String.
+       01  exportFileName  type String.
+       01  exportPath      type String.
        linkage section.
            COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
            set mydata to self::Session["bat310data"] as type batsweb.bat310Data
-           set address of BAT310-DIALOG-FIELDS to myData::tablePointer      
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+      * "save=1" on the query string drops the same heat map onto disk
+      * as a PNG and returns a download link instead of streaming the
+      * image inline, so it can be dropped into a scouting packet.
+           if self::Request::QueryString["save"] not = null
+               if self::Request::QueryString["save"]::ToString = "1"
+                   move "Y" to ws-export-flag.
            IF BAT310-SZONE-BMP = "SZONE1"
                set drawArea to type Bitmap::FromFile(Server::MapPath("Images\\szone1.png")) as type Bitmap
            else
@@ -230,14 +240,32 @@
         210-RECTANGLE.
            invoke mypen::Dispose()
            invoke myfont::Dispose()
+
+           if ws-export-flag = "Y"
+               go to 220-SAVE-TO-DISK.
+
            set Response::ContentType to "image/jpeg"
            invoke drawArea::Save(Response::OutputStream, type ImageFormat::Jpeg)
            invoke drawArea::Dispose
            invoke g::Dispose()
            invoke Response::End()
+           goback.
 
+        220-SAVE-TO-DISK.
+           set exportFolder to Server::MapPath("~/Images/Exports")
+           if not type System.IO.Directory::Exists(exportFolder)
+               invoke type System.IO.Directory::CreateDirectory(exportFolder).
+           set exportFileName to "szone_" & self::Session["team"]::ToString
+               & "_" & type DateTime::Now::ToString("yyyyMMddHHmmss") & ".png"
+           set exportPath to exportFolder & "\" & exportFileName
+           invoke drawArea::Save(exportPath, type ImageFormat::Png)
+           invoke drawArea::Dispose
+           invoke g::Dispose()
 
+           set Response::ContentType to "text/html"
+           invoke Response::Write("<a href='" & self::ResolveUrl("~/Images/Exports/" & exportFileName) & "'>Download heat map image</a>")
+           invoke Response::End()
            goback.
        end method.
- 
+
        end class.

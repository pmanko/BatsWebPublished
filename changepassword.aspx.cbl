@@ -0,0 +1,132 @@
+       $set ilusing"System.Web.Security"
+
+       class-id batsweb.changepassword is partial
+               inherits type System.Web.UI.Page public.
+
+       $SET CALLFH"EXTFH"
+       $SET DATACOMPRESS"1"
+        SELECT WEBPASS-FILE ASSIGN WS-BATSW020-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS WEBPASS-KEY
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+       file section.
+       FD  WEBPASS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS WEBPASS-REC.
+
+       01  WEBPASS-REC.
+           05  WEBPASS-KEY.
+               10  WEBPASS-TEAM-NAME       PIC X(15).
+               10  WEBPASS-LAST            PIC X(15).
+               10  WEBPASS-FIRST           PIC X(15).
+           05  WEBPASS-REST.
+               10  WEBPASS-PASS            PIC 9(18).
+               10  WEBPASS-LEVEL           PIC X.
+               10  WEBPASS-PWD-CHANGED     PIC 9(08).
+               10  FILLER                  PIC X(42).
+
+       working-storage section.
+       01  WS-TEAM-NAME       PIC X(15).
+       01  WS-LAST            PIC X(15).
+       01  WS-FIRST           PIC X(15).
+       01  WS-OLD-PASS        PIC X(6).
+       01  WS-NEW-PASS        PIC X(6).
+       01  WS-NEW-PASS-CONF   PIC X(6).
+       01  WS-BATSW020-FILE   PIC X(256) VALUE "BATSW020.DAT".
+       01  WS-REJECT-FLAG     PIC X.
+       01  STATUS-COMN.
+           05  STATUS-BYTE-1           PIC X      VALUE SPACES.
+           05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+
+       method-id Page_Load protected.
+       local-storage section.
+       procedure division using by value sender as object by value e as type EventArgs.
+           if not type HttpContext::Current::User::Identity::IsAuthenticated
+               invoke self::Response::Redirect("~/Default.aspx")
+               exit method.
+           if self::IsPostBack
+               exit method.
+           if type HttpContext::Current::Session::Item("forcepwchange") not = null
+               and type HttpContext::Current::Session::Item("forcepwchange")::ToString = "Y"
+               set Msg::Text to "Your password has expired and must be changed before continuing"
+           else
+               set Msg::Text to "".
+           goback.
+       end method.
+
+      * Re-hashes the entered current password the same way Default.aspx's
+      * verify_password does, confirms it matches the stored hash for the
+      * logged-in team/user, then rewrites WEBPASS-PASS with the new hash.
+       method-id changePasswordButton_Click protected.
+       local-storage section.
+       01 app-data-folder pic x(256).
+       01 teamName        pic x(15).
+       77  WORK-PASS                   PIC X(6)  COMP-X VALUE 0.
+       77  WORK-PASS-X REDEFINES WORK-PASS  PIC X(6).
+       77  WORK-FIELD                  PIC 9(18).
+       01  WS-PWD-CHANGED              PIC 9(08).
+       procedure division using by value sender as object e as type System.EventArgs.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           set WS-TEAM-NAME to type HttpContext::Current::Session["team"]::ToString
+           set teamName to WS-TEAM-NAME::Trim::Replace(" ", type String::Empty)
+
+           string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+              '\WEBSYNC\BATSW020.DAT"' delimited by size
+              into WS-BATSW020-FILE.
+
+           set WS-LAST to lastNameTextBox::Text::ToUpper.
+           set WS-FIRST to firstNameTextBox::Text::ToUpper.
+           set WS-OLD-PASS to currentPasswordTextBox::Text.
+           set WS-NEW-PASS to newPasswordTextBox::Text.
+           set WS-NEW-PASS-CONF to confirmPasswordTextBox::Text.
+
+           if WS-NEW-PASS not = WS-NEW-PASS-CONF
+               set Msg::Text to "New password and confirmation do not match"
+               exit method.
+           if WS-NEW-PASS = SPACES
+               set Msg::Text to "New password cannot be blank"
+               exit method.
+
+           OPEN I-O WEBPASS-FILE.
+           IF STATUS-BYTE-1 NOT EQUAL ZEROES
+               set Msg::Text to "Unable to open password file for this team"
+               exit method.
+
+           MOVE WS-TEAM-NAME::ToUpper to WEBPASS-TEAM-NAME
+           MOVE WS-LAST TO WEBPASS-LAST
+           MOVE WS-FIRST TO WEBPASS-FIRST
+           READ WEBPASS-FILE
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   set Msg::Text to "Name incorrect or not authorized"
+                   exit method.
+
+           MOVE WS-OLD-PASS  TO WORK-PASS-X
+           COMPUTE WORK-FIELD = WORK-PASS * 17.
+           COMPUTE WORK-FIELD = 13 * (WORK-FIELD + 7).
+           IF WORK-FIELD NOT = WEBPASS-PASS
+               CLOSE WEBPASS-FILE
+               set Msg::Text to "Current password is incorrect"
+               exit method.
+
+           MOVE WS-NEW-PASS  TO WORK-PASS-X
+           COMPUTE WORK-FIELD = WORK-PASS * 17.
+           COMPUTE WORK-FIELD = 13 * (WORK-FIELD + 7).
+           MOVE WORK-FIELD TO WEBPASS-PASS
+           set WS-PWD-CHANGED to type Int32::Parse(type DateTime::Now::ToString("yyyyMMdd"))
+           MOVE WS-PWD-CHANGED TO WEBPASS-PWD-CHANGED
+
+           REWRITE WEBPASS-REC
+               INVALID KEY
+                   CLOSE WEBPASS-FILE
+                   set Msg::Text to "Unable to save the new password"
+                   exit method.
+
+           CLOSE WEBPASS-FILE.
+           set type HttpContext::Current::Session::Item("forcepwchange") to "N"
+           set Msg::Text to "Password changed successfully".
+       end method.
+
+       end class.

@@ -0,0 +1,164 @@
+       class-id batsweb.videoReconcile.
+
+      * Nightly housekeeping job: walks every team's WEBSYNC folder under
+      * the Programs root, reloads that team's game list through
+      * BAT360WEBF the same way gameSummary.aspx.cbl does, and reports any
+      * game where the BAT360-G-VIDEO flag and the video file BAT360WEBF
+      * hands back for that game's first at-bat disagree about whether a
+      * clip actually exists on disk. Scheduling this nightly is a Task
+      * Scheduler/cron concern outside this program; this is just the
+      * check it runs.
+      *
+      * Scope note: BAT360WEBF only exposes a video path through the
+      * per-at-bat "VD" action (there is no per-game aggregate action in
+      * use anywhere else in this tree), so the sample checked for each
+      * game is its first at-bat. That is enough to catch the common
+      * drift - a clip referenced by the flag having been moved or
+      * deleted from the sync folder - without inventing action codes
+      * BAT360WEBF has never been shown to support.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT RECON-LOG-FILE ASSIGN WS-RECON-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOG-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RECON-LOG-REC.
+       01  RECON-LOG-REC               PIC X(200).
+
+       working-storage section.
+       01 bat360rununit            type RunUnit.
+       01 BAT360WEBF                   type BAT360WEBF.
+       01 mydata                   type batsweb.bat360Data.
+       01 teamDirs                 type String[].
+       01 WS-RECON-LOG-FILE        PIC X(256) VALUE "VIDEORECON.LOG".
+       01 LOG-STATUS-COMN.
+           05  LOG-STATUS-BYTE-1       PIC X      VALUE SPACES.
+           05  LOG-STATUS-BYTE-2       PIC X      VALUE SPACES.
+
+       method-id Main static public.
+       local-storage section.
+       01 aa                   type Int32.
+       01 programsRoot         type String.
+       01 worker                type batsweb.videoReconcile.
+       procedure division using by value args as type String[].
+           if args = null or args::Length = 0
+               invoke type System.Console::WriteLine("usage: videoReconcile <Programs-root-folder>")
+               goback.
+
+           set programsRoot to args[0]
+           if not type System.IO.Directory::Exists(programsRoot)
+               invoke type System.Console::WriteLine("Programs root not found: " & programsRoot)
+               goback.
+
+           set teamDirs to type System.IO.Directory::GetDirectories(programsRoot)
+           move 0 to aa.
+       team-loop.
+           if aa >= teamDirs::Length
+               go to team-done.
+           set worker to new batsweb.videoReconcile
+           invoke worker::reconcileTeam(teamDirs[aa])
+           add 1 to aa
+           go to team-loop.
+       team-done.
+           goback.
+       end method.
+
+      *#####           Per-team game/video reconciliation            #####
+       method-id reconcileTeam private.
+       local-storage section.
+       01 teamName              type String.
+       01 logPath               type String.
+       01 videoOk               type Condition.
+       01 bb                    type Int32.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value teamPath as type String.
+           set teamName to type System.IO.Path::GetFileName(teamPath)
+           set logPath to teamPath & "\WEBSYNC\VIDEORECON.LOG"
+           set WS-RECON-LOG-FILE to logPath
+
+           set mydata to new batsweb.bat360Data
+           invoke mydata::populateData
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+
+           set bat360rununit to type RunUnit::New()
+           set BAT360WEBF to new BAT360WEBF
+           invoke bat360rununit::Add(BAT360WEBF)
+
+           move "I" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::logLine(teamName, "unable to initialize - " & ERROR-FIELD::Trim)
+               move spaces to ERROR-FIELD
+               invoke bat360rununit::StopRun(0)
+               exit method.
+
+           move space to BAT360-GAMES-CHOICE
+           move "RG" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::logLine(teamName, "unable to load games - " & ERROR-FIELD::Trim)
+               move spaces to ERROR-FIELD
+               invoke bat360rununit::StopRun(0)
+               exit method.
+
+           move 1 to aa.
+       games-loop.
+           if aa > BAT360-NUM-GAMES
+               go to games-done.
+
+           MOVE BAT360-G-GAME-DATE(AA) to BAT360-I-GAME-DATE
+           MOVE BAT360-G-GAME-ID(AA) to BAT360-I-GAME-ID
+           MOVE "RA" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to games-next.
+
+           set BAT360-AB-IP to 1
+           move "VD" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to games-next.
+
+           set videoOk to type System.IO.File::Exists(BAT360-WF-VIDEO-PATH(1)::Trim & BAT360-WF-VIDEO-A(1)::Trim)
+
+           if BAT360-G-VIDEO(aa) not = spaces and not videoOk
+               invoke self::logLine(teamName, "game " & BAT360-G-GAME-ID(aa)::Trim & " on " & BAT360-G-DSP-DATE(aa)::ToString("0#/##/##") & " flagged as having video, but the file is missing on disk")
+           else if BAT360-G-VIDEO(aa) = spaces and videoOk
+               invoke self::logLine(teamName, "game " & BAT360-G-GAME-ID(aa)::Trim & " on " & BAT360-G-DSP-DATE(aa)::ToString("0#/##/##") & " has a video file on disk but is not flagged as having video").
+
+       games-next.
+           add 1 to aa
+           go to games-loop.
+       games-done.
+           invoke bat360rununit::StopRun(0).
+       end method.
+
+      *#####                     Discrepancy log                      #####
+       method-id logLine private.
+       local-storage section.
+       01 WS-LOG-TIMESTAMP     type String.
+       procedure division using by value teamName as type String
+                                         detailText as type String.
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND RECON-LOG-FILE
+           IF LOG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT RECON-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE teamName DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE detailText DELIMITED BY SIZE
+               INTO RECON-LOG-REC.
+           WRITE RECON-LOG-REC.
+           CLOSE RECON-LOG-FILE.
+       end method.
+
+       end class.

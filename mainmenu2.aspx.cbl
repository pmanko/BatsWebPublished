@@ -1,27 +1,92 @@
-       class-id batsweb.mainmenu is partial 
+       class-id batsweb.mainmenu2 is partial
                 inherits type System.Web.UI.Page public.
-                 
+
+      * Secondary menu - the video/clip and park-factor tools that
+      * don't fit on mainmenu.aspx's primary scouting buttons, plus
+      * the account screen. Session data gets seeded the same
+      * "if Session[x] = null, populateData, stash it" way
+      * mainmenu.aspx's own button click handlers already do, so each
+      * target page finds its rununit/dialog data already waiting the
+      * first time it loads.
+
        working-storage section.
+       01 mybatsw060Data type batsweb.batsw060Data.
+       01 mybatsw100Data type batsweb.batsw100Data.
+       01 mybat310Data   type batsweb.bat310Data.
 
        method-id Page_Load protected.
        local-storage section.
+       01 webpassLevel    pic x.
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
 
-           
-      
+           move space to webpassLevel
+           if self::Session["level"] not = null
+               move self::Session["level"]::ToString to webpassLevel.
+
+      *    Video-clips-only logins don't get the park-factor breakdown
+      *    tool, same restriction mainmenu.aspx already applies to its
+      *    own scouting buttons for WEBPASS-LEVEL "V".
+           if webpassLevel = "V"
+               set parkFactorButton::Visible to false.
 
-       
        goback.
        end method.
- 
-       method-id atbatButton_Click protected.
+
+       method-id EZvideobutton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       if   self::Session["batsw060data"] = null
+          set mybatsw060Data to new batsweb.batsw060Data
+          invoke mybatsw060Data::populateData
+          set self::Session["batsw060data"] to mybatsw060Data.
+
+       invoke self::Response::Redirect("~/EZvideo.aspx")
+       end method.
+
+       method-id customClipsButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       if   self::Session["batsw100data"] = null
+          set mybatsw100Data to new batsweb.batsw100Data
+          invoke mybatsw100Data::populateData
+          set self::Session["batsw100data"] to mybatsw100Data.
+
+       invoke self::Response::Redirect("~/customClips.aspx")
+       end method.
+
+       method-id mobileClipsButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       if   self::Session["batsw100data"] = null
+          set mybatsw100Data to new batsweb.batsw100Data
+          invoke mybatsw100Data::populateData
+          set self::Session["batsw100data"] to mybatsw100Data.
+
+       invoke self::Response::Redirect("~/mobileClips.aspx")
+       end method.
+
+       method-id parkFactorButton_Click protected.
        procedure division using by value sender as object e as type System.EventArgs.
        SET self::Session::Item("database") to "MA"
-       invoke self::Response::Redirect("~/fullatbat.aspx")
-      
+       if self::Session["bat310data"] = null
+          set mybat310Data to new batsweb.bat310Data
+          invoke mybat310Data::populateData
+          set self::Session["bat310data"] to mybat310Data.
+
+       invoke self::Response::Redirect("~/breakdownpark.aspx")
+       end method.
+
+       method-id rosterMaintenanceButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       invoke self::Response::Redirect("~/rosterMaintenance.aspx")
+       end method.
+
+       method-id changePasswordButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       invoke self::Response::Redirect("~/changepassword.aspx")
        end method.
-   
 
+       method-id backToMainMenuButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       invoke self::Response::Redirect("~/mainmenu.aspx")
+       end method.
 
        end class.

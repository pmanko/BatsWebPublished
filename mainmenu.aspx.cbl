@@ -12,49 +12,61 @@
 
        method-id Page_Load protected.
        local-storage section.
+       01 webpassLevel    pic x.
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
 
+           move space to webpassLevel
+           if self::Session["level"] not = null
+               move self::Session["level"]::ToString to webpassLevel.
+
+      *    Video-clips-only logins do not get the query/breakdown tool,
+      *    since it exposes full opposing-scouting detail (WEBPASS-LEVEL "V").
+           if webpassLevel = "V"
+               set atbatButton::Visible to false
+               set fullatbatButtonmi::Visible to false
+               set gamesButton::Visible to false
+               set pitcherBatterButton::Visible to false
+               set breakdownButton::Visible to false.
 
        goback.
        end method.
 
-      * Not needed - moved to fullatbat 
-      *method-id atbatButton_Click protected.
-      *procedure division using by value sender as object e as type System.EventArgs.
-      * SET self::Session::Item("database") to "MA"
-      *if   self::Session["bat666data"] = null
-      *   set mybat666Data to new batsweb.bat666Data
-      *   invoke mybat666Data::populateData
-      *   set self::Session["bat666data"] to mybat666Data.
-      *
-      *invoke self::Response::Redirect("~/fullatbat.aspx")
-      *
-      *end method.
+       method-id atbatButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       SET self::Session::Item("database") to "MA"
+       if   self::Session["bat666data"] = null
+          set mybat666Data to new batsweb.bat666Data
+          invoke mybat666Data::populateData
+          set self::Session["bat666data"] to mybat666Data.
 
-      *method-id fullatbatButtonmi_Click protected.
-      *procedure division using by value sender as object e as type System.EventArgs.
-      *SET self::Session::Item("database") to "MI"
-      * if   self::Session["bat666data"] = null
-      *    set mybat666Data to new batsweb.bat666Data
-      *    invoke mybat666Data::populateData
-      *    set self::Session["bat666data"] to mybat666Data.
-      *
-      *invoke self::Response::Redirect("~/fullatbat.aspx")
-      *
-      *end method.
+       invoke self::Response::Redirect("~/fullatbat.aspx")
 
-      *method-id gamesButton_Click protected.
-      *procedure division using by value sender as object e as type System.EventArgs.
-      *SET self::Session::Item("database") to "MA"
-      *if   self::Session["bat360data"] = null
-      *   set mybat360Data to new batsweb.bat360Data
-      *   invoke mybat360Data::populateData
-      *   set self::Session["bat360data"] to mybat360Data.
-      *
-      *invoke self::Response::Redirect("~/gameSummary.aspx")
-      *
-      *end method.
+       end method.
+
+       method-id fullatbatButtonmi_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       SET self::Session::Item("database") to "MI"
+       if   self::Session["bat666data"] = null
+          set mybat666Data to new batsweb.bat666Data
+          invoke mybat666Data::populateData
+          set self::Session["bat666data"] to mybat666Data.
+
+       invoke self::Response::Redirect("~/fullatbat.aspx")
+
+       end method.
+
+       method-id gamesButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       SET self::Session::Item("database") to "MA"
+       if   self::Session["bat360data"] = null
+          set mybat360Data to new batsweb.bat360Data
+          invoke mybat360Data::populateData
+          set self::Session["bat360data"] to mybat360Data.
+
+       invoke self::Response::Redirect("~/gameSummary.aspx")
+
+       end method.
       *
       *method-id Button7_Click protected.
       *procedure division using by value sender as object e as type System.EventArgs.
@@ -107,26 +119,31 @@
        
        end method.
 
-      *method-id pitcherBatterButton_Click protected.
-      *procedure division using by value sender as object e as type System.EventArgs.
-      *SET self::Session::Item("database") to "MA"
-      *if   self::Session["bat766data"] = null
-      *   set mybat766Data to new batsweb.bat766Data
-      *   invoke mybat766Data::populateData
-      *   set self::Session["bat766data"] to mybat766Data.
-      *
-      *    invoke self::Response::Redirect("~/pitchervsbatter.aspx")
-      *end method.
-      *
-      *method-id breakdownButton_Click protected.
-      *procedure division using by value sender as object e as type System.EventArgs.
-      *    SET self::Session::Item("database") to "MA"
-      *    if self::Session["bat310data"] = null
-      *   set mybat310Data to new batsweb.bat310Data
-      *   invoke mybat310Data::populateData
-      *   set self::Session["bat310data"] to mybat310Data.
-      *
-      *    invoke self::Response::Redirect("~/breakdown.aspx")
-      *end method.
+       method-id pitcherBatterButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+       SET self::Session::Item("database") to "MA"
+       if   self::Session["bat766data"] = null
+          set mybat766Data to new batsweb.bat766Data
+          invoke mybat766Data::populateData
+          set self::Session["bat766data"] to mybat766Data.
+
+           invoke self::Response::Redirect("~/pitchervsbatter.aspx")
+       end method.
+
+       method-id breakdownButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           SET self::Session::Item("database") to "MA"
+           if self::Session["bat310data"] = null
+          set mybat310Data to new batsweb.bat310Data
+          invoke mybat310Data::populateData
+          set self::Session["bat310data"] to mybat310Data.
+
+           invoke self::Response::Redirect("~/breakdown.aspx")
+       end method.
+
+       method-id moreToolsButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Response::Redirect("~/mainmenu2.aspx")
+       end method.
 
        end class.

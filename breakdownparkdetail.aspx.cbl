@@ -1,19 +1,104 @@
-       class-id batsweb.breakdownparkdetail is partial 
+       class-id batsweb.breakdownparkdetail is partial
                 inherits type System.Web.UI.Page public.
-                 
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT CHECKPOINT-FILE ASSIGN WS-CKPTREND-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CP-KEY
+              LOCK MANUAL
+              FILE STATUS IS CP-STATUS-COMN.
+          SELECT PARK-WEATHER-FILE ASSIGN WS-PARKWX-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PW-KEY
+              LOCK MANUAL
+              FILE STATUS IS PW-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+      * The park-trend loop below can run a "FB" query per year over a
+      * long year range - long enough that a dropped connection or an
+      * IIS recycle mid-run would otherwise force the whole range to be
+      * rerun from scratch. One checkpoint record per team/user/report
+      * remembers the last year finished and the table rows rendered
+      * for it so far, the same way the run-unit itself is kept alive
+      * in Session rather than restarted on every postback.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CP-REC.
+       01  CP-REC.
+           05  CP-KEY.
+               10  CP-REPORT-ID            PIC X(15).
+               10  CP-TEAM                 PIC X(15).
+               10  CP-USER                 PIC X(30).
+               10  CP-PARK                 PIC X(30).
+               10  CP-START-YR             PIC 9(04).
+               10  CP-END-YR               PIC 9(04).
+           05  CP-REST.
+               10  CP-LAST-INDEX           PIC 9(05).
+               10  CP-SAVED-AT             PIC X(20).
+               10  CP-PARTIAL-HTML         PIC X(16000).
+
+      * BAT310's BPARK table has no weather/environmental fields at
+      * all, and this site has no live weather feed - so the typical
+      * conditions that actually explain a park's hitting/pitching
+      * factors (elevation, prevailing wind) are kept in a small
+      * per-team/per-park file that staff maintain by hand, the same
+      * way AB-NOTES-FILE and POSTPONE-FILE hold
+      * out-of-band detail BAT310/BAT360 don't carry.
+       FD  PARK-WEATHER-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PW-REC.
+       01  PW-REC.
+           05  PW-KEY.
+               10  PW-TEAM                 PIC X(15).
+               10  PW-BPARK                PIC X(30).
+           05  PW-REST.
+               10  PW-ELEVATION            PIC 9(05).
+               10  PW-WIND-DIR             PIC X(10).
+               10  PW-WIND-SPEED           PIC 9(03).
+               10  PW-TEMP-TYPICAL         PIC 9(03).
+               10  PW-NOTES                PIC X(60).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        01 bat310rununit         type RunUnit.
        01 BAT310WEBF                type BAT310WEBF.
        01 mydata type batsweb.bat310Data.
        01 teststring type String protected.
-       
+       01 WS-CKPTREND-FILE    PIC X(256) VALUE "CKPTREND.DAT".
+       01 CP-STATUS-COMN.
+           05  CP-STATUS-BYTE-1        PIC X.
+           05  CP-STATUS-BYTE-2        PIC X.
+       01 WS-PARKWX-FILE      PIC X(256) VALUE "PARKWX.DAT".
+       01 PW-STATUS-COMN.
+           05  PW-STATUS-BYTE-1        PIC X.
+           05  PW-STATUS-BYTE-2        PIC X.
+       01 pwFoundFlag          PIC X.
+       01 app-data-folder      type String.
+       01 teamName             pic x(15).
+
        method-id Page_Load protected.
        local-storage section.
        linkage section.
            COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
+      *    CKPTREND.DAT/PARKWX.DAT are per-team, same WEBSYNC path -
+      *    needs setting on every request (not just non-postback) since
+      *    saveWeatherButton_Click/parkTrendButton_Click run on a
+      *    postback.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\CKPTREND.DAT"' delimited by size
+                  into WS-CKPTREND-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\PARKWX.DAT"' delimited by size
+                  into WS-PARKWX-FILE.
+
            if self::IsPostBack
                exit method.
            set mydata to self::Session["bat310data"] as type batsweb.bat310Data
@@ -27,6 +112,7 @@
            if aa > BAT310-BPARK-NUM-ENTRIES
                go to parks-done.
            invoke parkDropDownList::Items::Add(BAT310-BPARK(AA)::Trim)
+           invoke park2DropDownList::Items::Add(BAT310-BPARK(AA)::Trim)
            if BAT310-BPARK(AA) = BAT310-SEL-BPARK
                set parkDropDownList::SelectedIndex to (AA - 1).
            add 1 to aa
@@ -61,7 +147,82 @@
            set avg to BAT310-LOC-PCT(6)
            set b2Label::Text to avg::ToString & "%"
            set avg to BAT310-LOC-PCT(7)
-           set b1Label::Text to avg::ToString & "%"                
+           set b1Label::Text to avg::ToString & "%"
+
+           invoke self::loadParkWeather
+       end method.
+
+      * Looks up the hand-maintained weather/environmental record for
+      * the currently selected park and shows it alongside the factor
+      * percentages Recalc just set; blanks the fields (rather than
+      * erroring) when nothing has been entered for this park yet so
+      * saveWeatherButton_Click has something to write the first time.
+       method-id loadParkWeather private.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set PW-TEAM to type HttpContext::Current::Session["team"]::ToString::Trim::ToUpper
+           set PW-BPARK to BAT310-SEL-BPARK
+
+           OPEN INPUT PARK-WEATHER-FILE
+           IF PW-STATUS-BYTE-1 NOT EQUAL ZEROES
+               move "N" to pwFoundFlag
+               go to weather-show.
+           READ PARK-WEATHER-FILE
+               INVALID KEY
+                   move "N" to pwFoundFlag
+               NOT INVALID KEY
+                   move "Y" to pwFoundFlag
+           END-READ
+           CLOSE PARK-WEATHER-FILE.
+       weather-show.
+           if pwFoundFlag = "Y"
+               set elevationTextBox::Text to PW-ELEVATION::ToString
+               set windDirTextBox::Text to PW-WIND-DIR::Trim
+               set windSpeedTextBox::Text to PW-WIND-SPEED::ToString
+               set typicalTempTextBox::Text to PW-TEMP-TYPICAL::ToString
+               set weatherNotesTextBox::Text to PW-NOTES::Trim
+           else
+               set elevationTextBox::Text to ""
+               set windDirTextBox::Text to ""
+               set windSpeedTextBox::Text to ""
+               set typicalTempTextBox::Text to ""
+               set weatherNotesTextBox::Text to "".
+       end method.
+
+      * Saves the weather/environmental fields entered above back
+      * against the currently selected park, same keyed-file upsert
+      * idiom (WRITE ... INVALID KEY REWRITE) used throughout this
+      * tree.
+       method-id saveWeatherButton_Click protected.
+       local-storage section.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set PW-TEAM to type HttpContext::Current::Session["team"]::ToString::Trim::ToUpper
+           set PW-BPARK to BAT310-SEL-BPARK
+           move type Int32::Parse(elevationTextBox::Text) to PW-ELEVATION
+           set PW-WIND-DIR to windDirTextBox::Text::Trim
+           move type Int32::Parse(windSpeedTextBox::Text) to PW-WIND-SPEED
+           move type Int32::Parse(typicalTempTextBox::Text) to PW-TEMP-TYPICAL
+           set PW-NOTES to weatherNotesTextBox::Text::Trim
+
+           OPEN I-O PARK-WEATHER-FILE
+           IF PW-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT PARK-WEATHER-FILE
+               CLOSE PARK-WEATHER-FILE
+               OPEN I-O PARK-WEATHER-FILE
+           END-IF
+           WRITE PW-REC
+               INVALID KEY
+                   REWRITE PW-REC
+           END-WRITE
+           CLOSE PARK-WEATHER-FILE.
        end method.
        
        method-id parkDropDownList_SelectedIndexChanged protected.
@@ -76,8 +237,78 @@
            MOVE "FB" TO BAT310-ACTION
            invoke bat310rununit::Call("BAT300WEBF")
            invoke self::Recalc
-       end method.      
-       
+       end method.
+
+      * Side-by-side comparison of the park currently selected in
+      * parkDropDownList against the park chosen in park2DropDownList -
+      * reruns the same "FB" query this page already makes per park
+      * for each in turn, the same restore-the-caller's-selection-
+      * afterward convention already used elsewhere for their own
+      * multi-query comparisons, and lines the location percentages
+      * and the weather detail up in one table.
+       method-id compareParksButton_Click protected.
+       local-storage section.
+       01 compareOut      type System.Text.StringBuilder.
+       01 savedBPark      pic x(30).
+       01 avg             type Double.
+       01 cc               pic 9(1).
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           move BAT310-SEL-BPARK to savedBPark
+
+           set compareOut to new type System.Text.StringBuilder
+           invoke compareOut::AppendLine("<html><head><title>Park Comparison</title></head><body>")
+           invoke compareOut::AppendLine("<h3>Park Comparison</h3>")
+           invoke compareOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke compareOut::AppendLine("<tr><td><b>Park</b></td><td><b>LF%</b></td><td><b>CF%</b></td><td><b>RF%</b></td><td><b>3B%</b></td><td><b>SS%</b></td><td><b>2B%</b></td><td><b>1B%</b></td><td><b>Elev</b></td><td><b>Wind</b></td><td><b>Typ Temp</b></td></tr>")
+
+           move 1 to cc.
+       compare-park-loop.
+           if cc > 2
+               go to compare-park-done.
+           if cc = 1
+               set BAT310-SEL-BPARK to parkDropDownList::SelectedItem
+           else
+               set BAT310-SEL-BPARK to park2DropDownList::SelectedItem.
+           MOVE "FB" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+
+           invoke compareOut::Append("<tr><td>" & BAT310-SEL-BPARK::Trim & "</td>")
+           move 1 to aa.
+       compare-loc-loop.
+           if aa > 7
+               go to compare-loc-done.
+           set avg to BAT310-LOC-PCT(aa)
+           invoke compareOut::Append("<td>" & avg::ToString & "%</td>")
+           add 1 to aa
+           go to compare-loc-loop.
+       compare-loc-done.
+           invoke self::loadParkWeather
+           invoke compareOut::AppendLine("<td>" & elevationTextBox::Text & "</td><td>" & windDirTextBox::Text & " " & windSpeedTextBox::Text & "</td><td>" & typicalTempTextBox::Text & "</td></tr>")
+
+           add 1 to cc
+           go to compare-park-loop.
+       compare-park-done.
+           invoke compareOut::AppendLine("</table>")
+           invoke compareOut::AppendLine("</body></html>")
+
+           set BAT310-SEL-BPARK to savedBPark
+           MOVE "FB" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+           invoke self::Recalc
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(compareOut::ToString)
+           invoke self::Response::End
+       end method.
+
        method-id parkImageButton_Click protected.
        linkage section.
            COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
@@ -141,6 +372,121 @@ PM         set self::Session::Item("video-titles") to vidTitles
            invoke self::ClientScript::RegisterStartupScript(self::GetType(), "callcallBatstube", "callBatstube();", true).
        end method.
              
+      * Multi-year park-factor trend - reruns the same "FB" park-location
+      * query (the one parkDropDownList_SelectedIndexChanged uses) one
+      * year at a time over a year range and lines up the resulting
+      * field-location percentages so drift across seasons is visible.
+       method-id parkTrendButton_Click protected.
+       local-storage section.
+       01 trendOut     type System.Text.StringBuilder.
+       01 yr           type Int32.
+       01 startYr      type Int32.
+       01 endYr        type Int32.
+       01 resumeYr     type Int32.
+       01 yyStr        type String.
+       01 gmDate       type Single.
+       01 savedStartDate type Single.
+       01 savedEndDate   type Single.
+       01 mydata300      type batsweb.bat300Data.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set mydata300 to self::Session["bat300data"] as type batsweb.bat300Data
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           set bat310rununit to self::Session::Item("310rununit") as
+               type RunUnit
+
+           invoke type System.Int32::TryParse(startYearTextBox::Text, by reference startYr)
+           invoke type System.Int32::TryParse(endYearTextBox::Text, by reference endYr)
+           if startYr = 0 or endYr = 0 or startYr > endYr
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter a valid start and end year.');", true)
+               exit method.
+
+           set CP-REPORT-ID to "PARKTREND"
+           set CP-TEAM to self::Session::Item("team")::ToString
+           set CP-USER to self::Session::Item("last")::ToString
+           set CP-PARK to parkDropDownList::SelectedItem::ToString
+           move startYr to CP-START-YR
+           move endYr to CP-END-YR
+
+           set trendOut to new type System.Text.StringBuilder
+           move startYr to resumeYr.
+
+           OPEN I-O CHECKPOINT-FILE
+           IF CP-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   invoke trendOut::Append(CP-PARTIAL-HTML::TrimEnd)
+                   compute resumeYr = CP-LAST-INDEX + 1
+           END-READ
+
+           if resumeYr > startYr and resumeYr <= endYr
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Resuming park-factor trend from " & resumeYr::ToString & " - a prior run did not finish.');", true)
+           else
+               invoke trendOut::AppendLine("<h3>Park-factor trend - " & parkDropDownList::SelectedItem::ToString & "</h3>")
+               invoke trendOut::AppendLine("<table border='1' cellpadding='3'>")
+               invoke trendOut::AppendLine("<tr><td><b>Year</b></td><td><b>LF%</b></td><td><b>CF%</b></td><td><b>RF%</b></td><td><b>3B%</b></td><td><b>SS%</b></td><td><b>2B%</b></td><td><b>1B%</b></td></tr>")
+               move startYr to resumeYr.
+
+           set savedStartDate to BAT300-GAME-DATE
+           set savedEndDate to BAT300-END-GAME-DATE
+
+           move resumeYr to yr.
+       trend-loop.
+           if yr > endYr
+               go to trend-done.
+
+           set yyStr to yr::ToString::Substring(2, 2)
+           invoke type System.Single::TryParse("0101" & yyStr, by reference gmDate)
+           set BAT300-GAME-DATE to gmDate
+           invoke type System.Single::TryParse("1231" & yyStr, by reference gmDate)
+           set BAT300-END-GAME-DATE to gmDate
+
+           MOVE "FB" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+
+           invoke trendOut::AppendLine("<tr><td>" & yr::ToString & "</td><td>" & BAT310-LOC-PCT(1)::ToString & "</td><td>" & BAT310-LOC-PCT(2)::ToString & "</td><td>" & BAT310-LOC-PCT(3)::ToString & "</td><td>" & BAT310-LOC-PCT(4)::ToString & "</td><td>" & BAT310-LOC-PCT(5)::ToString & "</td><td>" & BAT310-LOC-PCT(6)::ToString & "</td><td>" & BAT310-LOC-PCT(7)::ToString & "</td></tr>")
+
+           move yr to CP-LAST-INDEX
+           set CP-SAVED-AT to type DateTime::Now::ToString("yyyyMMdd HHmmss")
+           set CP-PARTIAL-HTML to trendOut::ToString
+           WRITE CP-REC
+               INVALID KEY
+                   REWRITE CP-REC
+           END-WRITE
+
+           add 1 to yr
+           go to trend-loop.
+       trend-done.
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE CHECKPOINT-FILE
+
+           set BAT300-GAME-DATE to savedStartDate
+           set BAT300-END-GAME-DATE to savedEndDate
+           MOVE "FB" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+           invoke self::Recalc
+
+           invoke trendOut::AppendLine("</table>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(trendOut::ToString)
+           invoke self::Response::End
+       end method.
+
        method-id infieldButton_Click protected.
        linkage section.
            COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".

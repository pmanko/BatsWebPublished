@@ -1,16 +1,98 @@
        class-id batsweb.SiteMaster is partial
                inherits type System.Web.UI.MasterPage public.
-               
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT TEAM-BRAND-FILE ASSIGN WS-TEAMBRAND-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS TB-KEY
+              LOCK MANUAL
+              FILE STATUS IS TB-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+
+      * One record per team - teamLogoImage/brandingHeaderPanel on the
+      * master page pick these up on every page load so each team sees
+      * its own logo/colors instead of the stock BATS look. Maintained
+      * by hand (WEBSYNC folder drop-in) until a screen is built for
+      * it, the same way QUERYTMPL.DAT templates started out.
+       FD  TEAM-BRAND-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TB-REC.
+       01  TB-REC.
+           05  TB-KEY.
+               10  TB-TEAM                 PIC X(15).
+           05  TB-REST.
+               10  TB-LOGO-PATH            PIC X(100).
+               10  TB-PRIMARY-COLOR        PIC X(07).
+               10  TB-SECONDARY-COLOR      PIC X(07).
+               10  FILLER                  PIC X(50).
+
        working-storage section.
-           
+       01 WS-TEAMBRAND-FILE        PIC X(256) VALUE "TEAMBRAND.DAT".
+       01 TB-STATUS-COMN.
+           05  TB-STATUS-BYTE-1        PIC X.
+           05  TB-STATUS-BYTE-2        PIC X.
+
        method-id Page_Load protected.
        local-storage section.
+       01 app-data-folder      pic x(256).
+       01 teamName             type String.
        procedure division using by value sender as object by value e as type EventArgs.
            if type HttpContext::Current::User::Identity::IsAuthenticated
                set Logout::CssClass to ""
-           else 
+           else
                set Logout::CssClass to "hidden".
-           goback.           
+
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\TEAMBRAND.DAT"' delimited by size
+                  into WS-TEAMBRAND-FILE
+               invoke self::applyTeamBranding(teamName).
+
+           goback.
+       end method.
+
+      * Unified search box on the master page header - stashes the raw
+      * text and hands off to searchResults.aspx, since the master page
+      * itself has none of the per-report session/rununit data (BAT666/
+      * BAT360/etc.) needed to actually search. searchResults.aspx runs
+      * each category lookup against whichever of those the user has
+      * already loaded this session, same as this file's own
+      * applyTeamBranding is scoped to Session["team"].
+       method-id globalSearchButton_Click protected.
+       procedure division using by value sender as object e as type EventArgs.
+           if globalSearchTextBox::Text::Trim = type String::Empty
+               exit method.
+           set self::Session::Item("globalSearchQuery") to globalSearchTextBox::Text::Trim
+           invoke self::Response::Redirect("~/searchResults.aspx")
+       end method.
+
+      *#####                Per-team logo/color branding               #####
+       method-id applyTeamBranding private.
+       procedure division using by value teamName as type String.
+           OPEN INPUT TEAM-BRAND-FILE
+           if TB-STATUS-BYTE-1 not = "0"
+               exit method.
+
+           move spaces to TB-KEY
+           set TB-TEAM to teamName
+           READ TEAM-BRAND-FILE
+               NOT INVALID KEY
+                   if TB-LOGO-PATH not = spaces
+                       set teamLogoImage::ImageUrl to TB-LOGO-PATH::Trim
+                   end-if
+                   if TB-PRIMARY-COLOR not = spaces
+                       invoke brandingHeaderPanel::Style::Add("background-color", TB-PRIMARY-COLOR::Trim)
+                   end-if
+                   if TB-SECONDARY-COLOR not = spaces
+                       invoke brandingHeaderPanel::Style::Add("border-color", TB-SECONDARY-COLOR::Trim)
+                   end-if
+           END-READ
+           CLOSE TEAM-BRAND-FILE.
        end method.
               
        method-id Logout_Click protected.

@@ -11,6 +11,15 @@
               RECORD KEY IS WEBPASS-KEY
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
+        SELECT LOGIN-LOG-FILE ASSIGN WS-LOGIN-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOG-STATUS-COMN.
+        SELECT SECURITY-SETTINGS-FILE ASSIGN WS-SECSET-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SS-KEY
+              LOCK MANUAL
+              FILE STATUS IS SS-STATUS-COMN.
        file section.
        FD  WEBPASS-FILE
            LABEL RECORDS ARE STANDARD
@@ -24,9 +33,29 @@
            05  WEBPASS-REST.
                10  WEBPASS-PASS            PIC 9(18).
                10  WEBPASS-LEVEL           PIC X.
-               10  FILLER                  PIC X(50).
+               10  WEBPASS-PWD-CHANGED     PIC 9(08).
+               10  FILLER                  PIC X(42).
 
+       FD  LOGIN-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LOGIN-LOG-REC.
+
+       01  LOGIN-LOG-REC               PIC X(100).
 
+      * Per-team override for WS-PWD-AGE-LIMIT-DAYS's compile-time
+      * default - lets an install tighten or relax password rotation
+      * without a rebuild, the same per-team keyed-record convention
+      * EZvideo.aspx.cbl's TEAM-DEFAULTS-FILE already uses. Missing
+      * file/record just falls back to the compiled-in default below.
+       FD  SECURITY-SETTINGS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SS-REC.
+       01  SS-REC.
+           05  SS-KEY.
+               10  SS-TEAM                 PIC X(15).
+           05  SS-REST.
+               10  SS-PWD-AGE-LIMIT-DAYS   PIC 9(03).
+               10  FILLER                  PIC X(17).
 
        working-storage section.
        01  WS-TEAM-NAME       PIC X(15).
@@ -34,10 +63,21 @@
        01  WS-FIRST           PIC X(15).
        01  WS-PASS            PIC X(6).
        01  WS-BATSW020-FILE   PIC X(256) VALUE "BATSW020.DAT".
+       01  WS-LOGIN-LOG-FILE  PIC X(256) VALUE "LOGINATTEMPT.LOG".
        01  WS-REJECT-FLAG     PIC X.
+       01  WS-PWD-EXPIRED-FLAG PIC X.
+       01  WS-PWD-AGE-LIMIT-DAYS PIC 9(03) VALUE 90.
+       01  WS-SECSET-FILE     PIC X(256) VALUE "SECSET.DAT".
        01  STATUS-COMN.
            05  STATUS-BYTE-1           PIC X      VALUE SPACES.
            05  STATUS-BYTE-2           PIC X      VALUE SPACES.
+       01  LOG-STATUS-COMN.
+           05  LOG-STATUS-BYTE-1       PIC X      VALUE SPACES.
+           05  LOG-STATUS-BYTE-2       PIC X      VALUE SPACES.
+       01  SS-STATUS-COMN.
+           05  SS-STATUS-BYTE-1        PIC X      VALUE SPACES.
+           05  SS-STATUS-BYTE-2        PIC X      VALUE SPACES.
+       01  WS-LOG-RESULT              PIC X(4).
        01 plaintext           type Byte occurs any.
        01 entropy           type Byte occurs 20.
        01 ticket          type FormsAuthenticationTicket.
@@ -88,7 +128,13 @@
            string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
               '\WEBSYNC\BATSW020.DAT"' delimited by size
               into WS-BATSW020-FILE.
-             
+           string '"' app-data-folder delimited by "Programs"
+              '\LOGINATTEMPT.LOG"' delimited by size
+              into WS-LOGIN-LOG-FILE.
+           string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+              '\WEBSYNC\SECSET.DAT"' delimited by size
+              into WS-SECSET-FILE.
+
            set WS-FIRST to TextBox1::Text::ToUpper.
            set WS-LAST to TextBox3::Text::ToUpper.
            set WS-PASS to TextBox2::Text.
@@ -100,7 +146,11 @@
                invoke self::Response::Cookies::Add(type HttpCookie::New(type FormsAuthentication::FormsCookieName, encTicket))
                set type HttpContext::Current::Request::Cookies[".ASPXFORMSAUTH"]::Expires to type DateTime::Now::AddYears(1)
                set type HttpContext::Current::Session::Item("team") to WS-TEAM-NAME::Trim
-               invoke self::Response::Redirect(type FormsAuthentication::GetRedirectUrl(userName, rememberCheckBox::Checked))
+               if WS-PWD-EXPIRED-FLAG = "Y"
+                   set type HttpContext::Current::Session::Item("forcepwchange") to "Y"
+                   invoke self::Response::Redirect("~/changepassword.aspx")
+               else
+                   invoke self::Response::Redirect(type FormsAuthentication::GetRedirectUrl(userName, rememberCheckBox::Checked))
       *         invoke self::Response::Redirect("~/mainmenu.aspx")
            else
                set Msg::Text to "Login failed. Name or password incorrect".
@@ -111,7 +161,10 @@
        77  WORK-PASS                   PIC X(6)  COMP-X VALUE 0.
        77  WORK-PASS-X REDEFINES WORK-PASS  PIC X(6).
        77  WORK-FIELD                  PIC 9(18).
+       01  WS-PWD-CHANGED-DATE         type DateTime.
+       01  WS-PWD-AGE-DAYS             type Double.
        procedure division.
+            MOVE "N" TO WS-PWD-EXPIRED-FLAG
             OPEN INPUT WEBPASS-FILE.
             IF STATUS-BYTE-1 NOT EQUAL ZEROES
                go to  100-done.
@@ -135,11 +188,26 @@
             COMPUTE WORK-FIELD = WORK-PASS * 17.
             COMPUTE WORK-FIELD = 13 * (WORK-FIELD + 7).
             IF WORK-FIELD = WEBPASS-PASS
-      *          MOVE WEBPASS-LEVEL TO BATSWEB1-SEC-LEVEL
       *           MOVE "Log In successful" TO ERROR-MESSAGE-TEXT
       *           PERFORM 9000-DISPLAY-ERROR-MESSAGE THRU 9099-EXIT
+                MOVE WEBPASS-LEVEL TO self::Session["level"]
+                MOVE WEBPASS-LAST TO self::Session["last"]
+                MOVE WEBPASS-FIRST TO self::Session["first"]
                 MOVE "Y" TO WS-REJECT-FLAG
 
+                IF WEBPASS-PWD-CHANGED = ZEROES
+                    MOVE "Y" TO WS-PWD-EXPIRED-FLAG
+                ELSE
+                    invoke self::loadPwdAgeLimit
+                    set WS-PWD-CHANGED-DATE to type DateTime::ParseExact(WEBPASS-PWD-CHANGED::ToString, "yyyyMMdd", type System.Globalization.CultureInfo::InvariantCulture)
+                    set WS-PWD-AGE-DAYS to (type DateTime::Now::Subtract(WS-PWD-CHANGED-DATE))::TotalDays
+                    if WS-PWD-AGE-DAYS > WS-PWD-AGE-LIMIT-DAYS
+                        MOVE "Y" TO WS-PWD-EXPIRED-FLAG
+                    else
+                        MOVE "N" TO WS-PWD-EXPIRED-FLAG
+                    END-IF
+                END-IF
+
                 ELSE
                 MOVE "N" TO WS-REJECT-FLAG.
       *         invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Log in failed. Incorrect password');", true).
@@ -149,8 +217,63 @@
       *          PERFORM 9000-DISPLAY-ERROR-MESSAGE THRU 9099-EXIT
        100-DONE.
            CLOSE WEBPASS-FILE.
+           invoke self::LOG_ATTEMPT.
 
            goback.
        end method.
 
+      * Per-team override of the compiled-in WS-PWD-AGE-LIMIT-DAYS
+      * default - missing file or missing team record just leaves the
+      * default (90) in place.
+       method-id loadPwdAgeLimit private.
+       procedure division.
+           OPEN INPUT SECURITY-SETTINGS-FILE
+           IF SS-STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           MOVE WS-TEAM-NAME::ToUpper TO SS-TEAM
+           READ SECURITY-SETTINGS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF SS-PWD-AGE-LIMIT-DAYS NOT = ZEROES
+                       MOVE SS-PWD-AGE-LIMIT-DAYS TO WS-PWD-AGE-LIMIT-DAYS
+                   END-IF
+           END-READ
+           CLOSE SECURITY-SETTINGS-FILE.
+       end method.
+
+       method-id LOG_ATTEMPT private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       procedure division.
+       200-LOG-ATTEMPT.
+           EVALUATE WS-REJECT-FLAG
+               WHEN "Y"
+                   MOVE "PASS" TO WS-LOG-RESULT
+               WHEN "N"
+                   MOVE "FAIL" TO WS-LOG-RESULT
+               WHEN OTHER
+                   MOVE "NOID" TO WS-LOG-RESULT
+           END-EVALUATE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND LOGIN-LOG-FILE
+           IF LOG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT LOGIN-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE WS-TEAM-NAME DELIMITED BY SIZE
+               "  LAST=" DELIMITED BY SIZE WS-LAST DELIMITED BY SIZE
+               "  FIRST=" DELIMITED BY SIZE WS-FIRST DELIMITED BY SIZE
+               "  RESULT=" DELIMITED BY SIZE WS-LOG-RESULT DELIMITED BY SIZE
+               INTO LOGIN-LOG-REC
+           WRITE LOGIN-LOG-REC
+           CLOSE LOGIN-LOG-FILE.
+       200-EXIT.
+           EXIT.
+       end method.
+
        end class.

@@ -0,0 +1,232 @@
+       class-id batsweb.playFileAudit.
+
+      * Nightly housekeeping job: walks every team's WEBSYNC folder
+      * under the Programs root and flags any PLAYERINFO.DAT
+      * roster record (jersey number/position, keyed off PLAY-FILE's
+      * own play-player-id) whose player id no longer shows up in that
+      * team's PLAY-FILE - the record a roster edit or a stale id left
+      * behind with nothing left for it to describe. PLAY-FILE itself
+      * is the external vendor file fullatbat.aspx.cbl already opens
+      * through BAT666-WF-LK-PLAYER-FILE once BAT666WEBF is
+      * initialized; this job does the same init/open, then treats the
+      * full set of ids it reads as the list PLAYERINFO.DAT is allowed
+      * to reference. Scheduling this nightly is a Task Scheduler/cron
+      * concern outside this program, same as videoReconcile.cbl.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOG-STATUS-COMN.
+          SELECT PLAY-FILE ASSIGN LK-PLAYER-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PLAY-KEY
+              ALTERNATE KEY IS PLAY-ALT-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS PLAY-STATUS-COMN.
+          SELECT PLAYER-INFO-FILE ASSIGN WS-PLAYERINFO-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PI-KEY
+              ALTERNATE KEY IS PI-JERSEY-KEY WITH DUPLICATES
+              ALTERNATE KEY IS PI-POSITION-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS PI-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(200).
+
+       COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".
+
+      * Same layout fullatbat.aspx.cbl's PLAYER-INFO-FILE uses.
+       FD  PLAYER-INFO-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PI-REC.
+       01  PI-REC.
+           05  PI-KEY.
+               10  PI-TEAM                 PIC X(15).
+               10  PI-PLAYER-ID            PIC 9(05).
+           05  PI-JERSEY-KEY.
+               10  PI-JERSEY-TEAM          PIC X(15).
+               10  PI-JERSEY-NUM           PIC 9(03).
+           05  PI-POSITION-KEY.
+               10  PI-POSITION-TEAM        PIC X(15).
+               10  PI-POSITION             PIC X(02).
+           05  FILLER                      PIC X(15).
+
+       working-storage section.
+       01 bat666rununit            type RunUnit.
+       01 BAT666WEBF                   type BAT666WEBF.
+       01 mydata                   type batsweb.bat666Data.
+       01 teamDirs                 type String[].
+       01 playIds                  type Int32[].
+       01 WS-AUDIT-LOG-FILE        PIC X(256) VALUE "PLAYFILEAUDIT.LOG".
+       01 LOG-STATUS-COMN.
+           05  LOG-STATUS-BYTE-1       PIC X      VALUE SPACES.
+           05  LOG-STATUS-BYTE-2       PIC X      VALUE SPACES.
+       01 WS-PLAYERINFO-FILE       PIC X(256) VALUE "PLAYERINFO.DAT".
+       01 PI-STATUS-COMN.
+           05  PI-STATUS-BYTE-1        PIC X.
+           05  PI-STATUS-BYTE-2        PIC X.
+       01 PLAY-STATUS-COMN.
+           05  PLAY-STATUS-BYTE-1      PIC X.
+           05  PLAY-STATUS-BYTE-2      PIC X.
+
+       method-id Main static public.
+       local-storage section.
+       01 aa                   type Int32.
+       01 programsRoot         type String.
+       01 worker                type batsweb.playFileAudit.
+       procedure division using by value args as type String[].
+           if args = null or args::Length = 0
+               invoke type System.Console::WriteLine("usage: playFileAudit <Programs-root-folder>")
+               goback.
+
+           set programsRoot to args[0]
+           if not type System.IO.Directory::Exists(programsRoot)
+               invoke type System.Console::WriteLine("Programs root not found: " & programsRoot)
+               goback.
+
+           set teamDirs to type System.IO.Directory::GetDirectories(programsRoot)
+           move 0 to aa.
+       team-loop.
+           if aa >= teamDirs::Length
+               go to team-done.
+           set worker to new batsweb.playFileAudit
+           invoke worker::auditTeam(teamDirs[aa])
+           add 1 to aa
+           go to team-loop.
+       team-done.
+           goback.
+       end method.
+
+      *#####          Per-team roster/PLAY-FILE cross-check           #####
+       method-id auditTeam private.
+       local-storage section.
+       01 teamName              type String.
+       01 playCount             type Int32.
+       01 pp                    type Int32.
+       01 wantedTeamKey         PIC X(15).
+       01 foundFlag             type Condition value false.
+       procedure division using by value teamPath as type String.
+           set teamName to type System.IO.Path::GetFileName(teamPath)
+           set WS-AUDIT-LOG-FILE to teamPath & "\WEBSYNC\PLAYFILEAUDIT.LOG"
+           set WS-PLAYERINFO-FILE to teamPath & "\WEBSYNC\PLAYERINFO.DAT"
+
+           OPEN INPUT PLAYER-INFO-FILE
+           IF PI-STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           set mydata to new batsweb.bat666Data
+           invoke mydata::populateData
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+
+           set bat666rununit to type RunUnit::New()
+           set BAT666WEBF to new BAT666WEBF
+           invoke bat666rununit::Add(BAT666WEBF)
+
+           move "I" to BAT666-ACTION
+           invoke bat666rununit::Call("BAT666WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::logLine(teamName, "unable to initialize - " & ERROR-FIELD::Trim)
+               move spaces to ERROR-FIELD
+               invoke bat666rununit::StopRun(0)
+               CLOSE PLAYER-INFO-FILE
+               exit method.
+
+           SET LK-PLAYER-FILE TO BAT666-WF-LK-PLAYER-FILE
+
+      *    First pass - count PLAY-FILE's records so playIds can be
+      *    sized, the same set-size-then-fill two-pass
+      *    getSelectedIndeces uses for its own array.
+           OPEN INPUT PLAY-FILE
+           if PLAY-STATUS-BYTE-1 not = "0"
+               invoke self::logLine(teamName, "unable to open PLAY-FILE")
+               invoke bat666rununit::StopRun(0)
+               CLOSE PLAYER-INFO-FILE
+               exit method.
+
+           move 0 to playCount.
+       count-loop.
+           READ PLAY-FILE NEXT
+               AT END go to count-done.
+           add 1 to playCount
+           go to count-loop.
+       count-done.
+           CLOSE PLAY-FILE
+
+           set size of playIds to playCount
+
+           OPEN INPUT PLAY-FILE
+           move 0 to pp.
+       fill-loop.
+           READ PLAY-FILE NEXT
+               AT END go to fill-done.
+           set playIds[pp] to play-player-id
+           add 1 to pp
+           go to fill-loop.
+       fill-done.
+           CLOSE PLAY-FILE
+           invoke bat666rununit::StopRun(0)
+
+      *    Walk this team's roster records and flag any whose player id
+      *    isn't among the ids PLAY-FILE just gave us.
+           set wantedTeamKey to teamName
+           move low-value to PI-KEY
+           set PI-TEAM to wantedTeamKey
+           START PLAYER-INFO-FILE KEY NOT LESS THAN PI-KEY
+               INVALID KEY
+                   CLOSE PLAYER-INFO-FILE
+                   exit method
+           END-START
+       roster-loop.
+           READ PLAYER-INFO-FILE NEXT RECORD
+               AT END go to roster-done.
+           if PI-TEAM not = wantedTeamKey
+               go to roster-done.
+
+           set foundFlag to false
+           move 0 to pp.
+       id-check-loop.
+           if pp >= playIds::Length
+               go to id-check-done.
+           if playIds[pp] = PI-PLAYER-ID
+               set foundFlag to true
+               go to id-check-done.
+           add 1 to pp
+           go to id-check-loop.
+       id-check-done.
+           if not foundFlag
+               invoke self::logLine(teamName, "PLAYERINFO.DAT record for player id " & PI-PLAYER-ID::ToString & " has no matching PLAY-FILE record").
+
+           go to roster-loop.
+       roster-done.
+           CLOSE PLAYER-INFO-FILE
+       end method.
+
+      *#####                      Alert log                            #####
+       method-id logLine private.
+       local-storage section.
+       01 WS-LOG-TIMESTAMP     type String.
+       procedure division using by value teamName as type String
+                                         detailText as type String.
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF LOG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE teamName DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE detailText DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
+       end class.

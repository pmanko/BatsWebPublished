@@ -12,10 +12,119 @@
               ALTERNATE KEY IS PLAY-ALT-KEY WITH DUPLICATES
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
+          SELECT QUERY-TEMPLATE-FILE ASSIGN WS-QUERYTMPL-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS QT-KEY
+              LOCK MANUAL
+              FILE STATUS IS QT-STATUS-COMN.
+          SELECT USER-PREF-FILE ASSIGN WS-USERPREF-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS UP-KEY
+              LOCK MANUAL
+              FILE STATUS IS UP-STATUS-COMN.
+          SELECT QUERY-SCHEDULE-FILE ASSIGN WS-QUERYSCHED-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS QS-KEY
+              LOCK MANUAL
+              FILE STATUS IS QS-STATUS-COMN.
+          SELECT PRESET-FLAG-FILE ASSIGN WS-PRESETFLAG-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PF-KEY
+              LOCK MANUAL
+              FILE STATUS IS PF-STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
        DATA DIVISION.
        FILE SECTION.
-       COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".        
-       
+       COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".
+
+       FD  QUERY-TEMPLATE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS QT-REC.
+
+       01  QT-REC.
+           05  QT-KEY.
+               10  QT-TEMPLATE-NAME        PIC X(30).
+           05  QT-REST.
+               10  QT-BATTER-BATS-FLAG     PIC X.
+               10  QT-PITCHER-THROWS-FLAG  PIC X.
+               10  QT-BATTER-TYPE-FLAG     PIC X.
+               10  QT-PITCHER-TYPE-FLAG    PIC X.
+               10  QT-TEAM-ONLY-FLAG       PIC X.
+               10  QT-START-DATE           PIC X(10).
+               10  QT-END-DATE             PIC X(10).
+               10  QT-PITCHER-OPTIONS      PIC X(30).
+               10  QT-BATTER-OPTIONS       PIC X(30).
+               10  FILLER                  PIC X(50).
+
+       FD  USER-PREF-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS UP-REC.
+
+      * Per logged-in-user defaults, keyed off the WEBPASS-REC
+      * last/first name - currently just "My Team's Games Only", so it
+      * comes back the way that specific analyst left it instead of
+      * whatever the last saved query template happened to carry.
+       01  UP-REC.
+           05  UP-KEY.
+               10  UP-LAST                 PIC X(15).
+               10  UP-FIRST                PIC X(15).
+           05  UP-REST.
+               10  UP-TEAM-ONLY-FLAG       PIC X.
+               10  FILLER                  PIC X(50).
+
+       FD  QUERY-SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS QS-REC.
+
+      * One scheduled-email record per saved QUERY-TEMPLATE-FILE
+      * template - queryScheduleRunner.cbl reruns the named template
+      * and emails the result to QS-EMAIL whenever QS-FREQUENCY says
+      * it's due.
+       01  QS-REC.
+           05  QS-KEY.
+               10  QS-TEMPLATE-NAME        PIC X(30).
+           05  QS-REST.
+               10  QS-EMAIL                PIC X(60).
+               10  QS-FREQUENCY            PIC X.
+                   88  QS-DAILY            VALUE "D".
+                   88  QS-WEEKLY           VALUE "W".
+                   88  QS-MONTHLY          VALUE "M".
+               10  QS-LAST-RUN             PIC X(10).
+               10  FILLER                  PIC X(30).
+
+      * Named preset library for just the free-text pitcher/batter
+      * custom-flag strings (pitcheroptionsTextBox/batteroptionsTextBox)
+      * - lighter-weight than a full QUERY-TEMPLATE-FILE template, which
+      * also pins down the date range and bats/throws/team-only flags.
+      * Saving a set of custom flags here lets an analyst re-apply just
+      * the flag wording to whatever date range/matchup they're
+      * currently looking at, instead of recreating a whole template.
+       FD  PRESET-FLAG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PF-REC.
+       01  PF-REC.
+           05  PF-KEY.
+               10  PF-PRESET-NAME          PIC X(30).
+           05  PF-REST.
+               10  PF-PITCHER-OPTIONS      PIC X(30).
+               10  PF-BATTER-OPTIONS       PIC X(30).
+               10  FILLER                  PIC X(50).
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG, rather than a per-team
+      * keyed file - this is append-only history, not a lookup.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        copy "y:\sydexsource\bats\WSBATF.CBL".
@@ -26,22 +135,100 @@
        01 callbackReturn type String.
        01 playerName      type String.
        01 nameArray      type String.
+       01 WS-QUERYTMPL-FILE   PIC X(256) VALUE "QUERYTMPL.DAT".
+       01 QT-STATUS-COMN.
+           05  QT-STATUS-BYTE-1        PIC X.
+           05  QT-STATUS-BYTE-2        PIC X.
+       01 WS-USERPREF-FILE    PIC X(256) VALUE "USERPREF.DAT".
+       01 UP-STATUS-COMN.
+           05  UP-STATUS-BYTE-1        PIC X.
+           05  UP-STATUS-BYTE-2        PIC X.
+       01 WS-QUERYSCHED-FILE  PIC X(256) VALUE "QUERYSCHED.DAT".
+       01 QS-STATUS-COMN.
+           05  QS-STATUS-BYTE-1        PIC X.
+           05  QS-STATUS-BYTE-2        PIC X.
+       01 WS-PRESETFLAG-FILE  PIC X(256) VALUE "PRESETFLAGS.DAT".
+       01 PF-STATUS-COMN.
+           05  PF-STATUS-BYTE-1        PIC X.
+           05  PF-STATUS-BYTE-2        PIC X.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
        01 cbReference type String.
        01 callbackScript type String.
+       01 app-data-folder type String.
+       01 teamName        pic x(15).
        linkage section.
            COPY "Y:\sydexsource\BATS\bat310_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
-           
+
+      * #### Access control - WEBPASS-LEVEL "V" is video-clips-only and
+      * #### is not allowed into the full query/breakdown tool ####
+           if self::Session["level"] not = null
+               if self::Session["level"]::ToString = "V"
+                   invoke self::Response::Redirect("~/mainmenu.aspx")
+                   exit method.
+
+      * #### Per-team query-template file, same WEBSYNC folder as BATSW020 ####
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\QUERYTMPL.DAT"' delimited by size
+                  into WS-QUERYTMPL-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\USERPREF.DAT"' delimited by size
+                  into WS-USERPREF-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\QUERYSCHED.DAT"' delimited by size
+                  into WS-QUERYSCHED-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\PRESETFLAGS.DAT"' delimited by size
+                  into WS-PRESETFLAG-FILE
+               if not self::IsPostBack
+                   invoke self::logAudit("breakdown").
+
       * #### ICallback Implementation ####
            set cm to self::ClientScript
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
-      * #### End ICallback Implement  ####          
+      * #### End ICallback Implement  ####
 
        if self::IsPostBack
            exit method.
@@ -193,10 +380,255 @@
                invoke self::ClientScript::RegisterStartupScript(self::GetType(), "openModal" ,"var showModal = 1;", true)
            else
                invoke self::Recalc.
+           invoke self::loadTemplateNames
+           invoke scheduleFrequencyDropDownList::Items::Add("D")
+           invoke scheduleFrequencyDropDownList::Items::Add("W")
+           invoke scheduleFrequencyDropDownList::Items::Add("M")
+           invoke self::loadPresetNames
            invoke self::bat300
            goback.
        end method.
-       
+
+      *#####                 Saved query templates                    #####
+      * Lets a filtered BAT300/BAT310 query (handedness/type flags, date
+      * range, pitcher/batter option codes) be saved under a name and
+      * reapplied later without re-entering every control by hand.
+
+       method-id loadTemplateNames private.
+       procedure division.
+           invoke templatesDropDownList::Items::Clear
+           invoke templatesDropDownList::Items::Add("(new template)")
+
+           OPEN INPUT QUERY-TEMPLATE-FILE
+           if QT-STATUS-BYTE-1 not = "0"
+               go to 9700-exit.
+
+           MOVE LOW-VALUE TO QT-KEY
+           START QUERY-TEMPLATE-FILE KEY NOT LESS THAN QT-KEY
+           if QT-STATUS-BYTE-1 not = "0"
+               go to 9700-close.
+       9700-loop.
+           READ QUERY-TEMPLATE-FILE NEXT RECORD
+               AT END
+                   go to 9700-close
+           END-READ
+           invoke templatesDropDownList::Items::Add(QT-TEMPLATE-NAME::Trim)
+           go to 9700-loop.
+       9700-close.
+           CLOSE QUERY-TEMPLATE-FILE.
+       9700-exit.
+           goback.
+       end method.
+
+       method-id saveTemplateButton_Click protected.
+       linkage section.
+            COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata300 to self::Session["bat300data"] as type batsweb.bat300Data
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+
+           if templateNameTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter a name for the template before saving.');", true)
+               exit method.
+
+           MOVE SPACES TO QT-REC
+           set QT-TEMPLATE-NAME to templateNameTextBox::Text::Trim::ToUpper
+           MOVE BAT300-BATTER-BATS-FLAG     TO QT-BATTER-BATS-FLAG
+           MOVE BAT300-PITCHER-THROWS-FLAG  TO QT-PITCHER-THROWS-FLAG
+           MOVE BAT300-BATTER-TYPE-FLAG     TO QT-BATTER-TYPE-FLAG
+           MOVE BAT300-PITCHER-TYPE-FLAG    TO QT-PITCHER-TYPE-FLAG
+           MOVE BAT300-TEAM-ONLY-FLAG       TO QT-TEAM-ONLY-FLAG
+           set QT-START-DATE to startDateTextBox::Text
+           set QT-END-DATE to endDateTextBox::Text
+           set QT-PITCHER-OPTIONS to pitcheroptionsTextBox::Text
+           set QT-BATTER-OPTIONS to batteroptionsTextBox::Text
+
+           OPEN I-O QUERY-TEMPLATE-FILE
+           IF QT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT QUERY-TEMPLATE-FILE
+           END-IF
+
+           WRITE QT-REC
+               INVALID KEY
+                   REWRITE QT-REC
+           END-WRITE
+           CLOSE QUERY-TEMPLATE-FILE
+
+           invoke self::loadTemplateNames
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Template saved.');", true)
+       end method.
+
+       method-id loadTemplateButton_Click protected.
+       local-storage section.
+       01 gmDate type Single.
+       linkage section.
+            COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata300 to self::Session["bat300data"] as type batsweb.bat300Data
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           set bat310rununit to self::Session::Item("310rununit") as
+               type RunUnit
+
+           if templatesDropDownList::SelectedIndex = 0
+               exit method.
+
+           MOVE SPACES TO QT-KEY
+           set QT-TEMPLATE-NAME to templatesDropDownList::SelectedItem::ToString
+
+           OPEN INPUT QUERY-TEMPLATE-FILE
+           READ QUERY-TEMPLATE-FILE
+               INVALID KEY
+                   CLOSE QUERY-TEMPLATE-FILE
+                   invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Template not found.');", true)
+                   exit method
+           END-READ
+           CLOSE QUERY-TEMPLATE-FILE
+
+           MOVE QT-BATTER-BATS-FLAG     TO BAT300-BATTER-BATS-FLAG
+           MOVE QT-PITCHER-THROWS-FLAG  TO BAT300-PITCHER-THROWS-FLAG
+           MOVE QT-BATTER-TYPE-FLAG     TO BAT300-BATTER-TYPE-FLAG
+           MOVE QT-PITCHER-TYPE-FLAG    TO BAT300-PITCHER-TYPE-FLAG
+           MOVE QT-TEAM-ONLY-FLAG       TO BAT300-TEAM-ONLY-FLAG
+
+           invoke type System.Single::TryParse(QT-START-DATE::Trim::Replace("/", ""), by reference gmDate)
+           set BAT300-GAME-DATE to gmDate.
+           invoke type System.Single::TryParse(QT-END-DATE::Trim::Replace("/", ""), by reference gmDate)
+           set BAT300-END-GAME-DATE to gmDate.
+
+           set pitcheroptionsTextBox::Text to QT-PITCHER-OPTIONS::Trim
+           set batteroptionsTextBox::Text to QT-BATTER-OPTIONS::Trim
+           set startDateTextBox::Text to BAT300-GAME-DATE::ToString("00/00/00")
+           set endDateTextBox::Text to BAT300-END-GAME-DATE::ToString("00/00/00")
+           set myCheckBox::Checked to (BAT300-TEAM-ONLY-FLAG = "Y")
+
+           MOVE "GO" to BAT300-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+               move spaces to ERROR-FIELD.
+           invoke self::reloadCatchers
+           invoke self::Recalc
+
+           invoke self::Response::Redirect(self::Request::RawUrl)
+       end method.
+
+      * Saves/updates the chosen email address and run frequency for
+      * the currently selected saved template, the same WRITE/REWRITE
+      * upsert way saveTemplateButton_Click saves the template itself.
+      * queryScheduleRunner.cbl is the job that actually reruns the
+      * template and sends the email on that schedule.
+       method-id scheduleQueryButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if templatesDropDownList::SelectedIndex = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Choose a saved template first.');", true)
+               exit method.
+           if scheduleEmailTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter an email address to send to.');", true)
+               exit method.
+
+           MOVE SPACES TO QS-REC
+           set QS-TEMPLATE-NAME to templatesDropDownList::SelectedItem::ToString
+           set QS-EMAIL to scheduleEmailTextBox::Text::Trim
+           if scheduleFrequencyDropDownList::SelectedItem = null
+               move "W" to QS-FREQUENCY
+           else
+               set QS-FREQUENCY to scheduleFrequencyDropDownList::SelectedItem::ToString.
+
+           OPEN I-O QUERY-SCHEDULE-FILE
+           IF QS-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT QUERY-SCHEDULE-FILE
+           END-IF
+
+           WRITE QS-REC
+               INVALID KEY
+                   REWRITE QS-REC
+           END-WRITE
+           CLOSE QUERY-SCHEDULE-FILE
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Template scheduled.');", true)
+       end method.
+
+      *#####          Named preset library for custom flags            #####
+       method-id loadPresetNames private.
+       procedure division.
+           invoke presetsDropDownList::Items::Clear
+           invoke presetsDropDownList::Items::Add("(new preset)")
+
+           OPEN INPUT PRESET-FLAG-FILE
+           if PF-STATUS-BYTE-1 not = "0"
+               go to 9710-exit.
+
+           MOVE LOW-VALUE TO PF-KEY
+           START PRESET-FLAG-FILE KEY NOT LESS THAN PF-KEY
+           if PF-STATUS-BYTE-1 not = "0"
+               go to 9710-close.
+       9710-loop.
+           READ PRESET-FLAG-FILE NEXT RECORD
+               AT END
+                   go to 9710-close
+           END-READ
+           invoke presetsDropDownList::Items::Add(PF-PRESET-NAME::Trim)
+           go to 9710-loop.
+       9710-close.
+           CLOSE PRESET-FLAG-FILE.
+       9710-exit.
+           goback.
+       end method.
+
+      * Saves just the pitcher/batter custom-flag wording under a
+      * name, the same WRITE/REWRITE upsert idiom saveTemplateButton_Click
+      * already uses for a whole template.
+       method-id savePresetButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if presetNameTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter a name for the preset before saving.');", true)
+               exit method.
+
+           MOVE SPACES TO PF-REC
+           set PF-PRESET-NAME to presetNameTextBox::Text::Trim::ToUpper
+           set PF-PITCHER-OPTIONS to pitcheroptionsTextBox::Text
+           set PF-BATTER-OPTIONS to batteroptionsTextBox::Text
+
+           OPEN I-O PRESET-FLAG-FILE
+           IF PF-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT PRESET-FLAG-FILE
+           END-IF
+
+           WRITE PF-REC
+               INVALID KEY
+                   REWRITE PF-REC
+           END-WRITE
+           CLOSE PRESET-FLAG-FILE
+
+           invoke self::loadPresetNames
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Preset saved.');", true)
+       end method.
+
+      * Applies a saved preset's pitcher/batter flag wording onto the
+      * textboxes only - unlike loadTemplateButton_Click, the date
+      * range and bats/throws/team-only flags are left exactly as the
+      * analyst currently has them set.
+       method-id loadPresetButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if presetsDropDownList::SelectedIndex = 0
+               exit method.
+
+           MOVE SPACES TO PF-KEY
+           set PF-PRESET-NAME to presetsDropDownList::SelectedItem::ToString
+
+           OPEN INPUT PRESET-FLAG-FILE
+           READ PRESET-FLAG-FILE
+               INVALID KEY
+                   CLOSE PRESET-FLAG-FILE
+                   invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Preset not found.');", true)
+                   exit method
+           END-READ
+           CLOSE PRESET-FLAG-FILE
+
+           set pitcheroptionsTextBox::Text to PF-PITCHER-OPTIONS::Trim
+           set batteroptionsTextBox::Text to PF-BATTER-OPTIONS::Trim
+       end method.
+
       *#####               Client Callback Implementation             #####
       *##### (https://msdn.microsoft.com/en-us/library/ms178208.aspx) #####
        
@@ -276,6 +708,9 @@
        
        
        method-id bat300 protected.
+       local-storage section.
+       01 upLast       pic x(15).
+       01 upFirst      pic x(15).
        linkage section.
            COPY "Y:\sydexsource\BATS\bat300_dg.CPB".
        procedure division.
@@ -297,7 +732,24 @@
            invoke bat310rununit::Call("BAT300WEBF").
            if ERROR-FIELD NOT = SPACES
                invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
-               move spaces to ERROR-FIELD.                    
+               move spaces to ERROR-FIELD.
+
+      * "My Team's Games Only" comes back the way this particular
+      * logged-in analyst last left it, not whatever default the "IN"
+      * re-initialize above just set.
+           if self::Session["last"] not = null and self::Session["first"] not = null
+               set upLast to self::Session["last"]::ToString
+               set upFirst to self::Session["first"]::ToString
+               OPEN INPUT USER-PREF-FILE
+               if UP-STATUS-BYTE-1 = "0"
+                   move upLast to UP-LAST
+                   move upFirst to UP-FIRST
+                   READ USER-PREF-FILE
+                       NOT INVALID KEY
+                           move UP-TEAM-ONLY-FLAG to BAT300-TEAM-ONLY-FLAG
+                   END-READ
+                   CLOSE USER-PREF-FILE.
+
            SET LK-PLAYER-FILE TO BAT300-WF-LK-PLAYER-FILE
            open input play-file.
            initialize play-alt-key
@@ -421,17 +873,23 @@ PM         set self::Session::Item("nameArray") to nameArray
            set startDateTextBox::Text to BAT300-GAME-DATE::ToString("00/00/00")
            set endDateTextBox::Text to BAT300-END-GAME-DATE::ToString("00/00/00")
            move 1 to aa. 
+          invoke compareTeam1dd::Items::Add("(none)")
+          invoke compareTeam2dd::Items::Add("(none)")
+          invoke compareTeam3dd::Items::Add("(none)")
        15-loop.
           if aa > BAT300-NUM-TEAMS
                go to 20-done
           else
                invoke thisTeamdd::Items::Add(BAT300-TEAM-NAME(aa))
                invoke teamDropDownList::Items::Add(BAT300-TEAM-NAME(aa))
-               invoke pTeamDropDownList::Items::Add(BAT300-TEAM-NAME(aa)).
+               invoke pTeamDropDownList::Items::Add(BAT300-TEAM-NAME(aa))
+               invoke compareTeam1dd::Items::Add(BAT300-TEAM-NAME(aa))
+               invoke compareTeam2dd::Items::Add(BAT300-TEAM-NAME(aa))
+               invoke compareTeam3dd::Items::Add(BAT300-TEAM-NAME(aa)).
           add 1 to aa
           go to 15-loop.
-       20-done.    
-           
+       20-done.
+
        end method.
       
       
@@ -655,6 +1113,10 @@ PM         set self::Session::Item("nameArray") to nameArray
        01  drawArea          type Bitmap.
        01  g           type Graphics.
        01  WORKF                       PIC S999   VALUE ZERO.
+       01  isoMetric         type Double.
+       01  bbPctMetric       type Double.
+       01  kPctMetric        type Double.
+       01  bbkMetric         type Double.
 
        linkage section.
            COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
@@ -694,6 +1156,29 @@ PM         set self::Session::Item("nameArray") to nameArray
            set obpValue::Text to avg::ToString("#.000")
            set avg to BAT310-OPS
            set opsValue::Text to avg::ToString("#.000")
+
+      *    Advanced metrics computed from BAT310's already-confirmed
+      *    counting stats - there is no separate ISO/BB%/K% field on
+      *    file, the same way the OPS total is computed by
+      *    BAT310WEBF itself rather than carried as a raw field.
+           set isoMetric to BAT310-SP - BAT310-BA
+           set isoValue::Text to isoMetric::ToString("#.000")
+           if BAT310-TPA = 0
+               move 0 to bbPctMetric
+               move 0 to kPctMetric
+           else
+               compute bbPctMetric = (BAT310-BB / BAT310-TPA) * 100
+               compute kPctMetric = (BAT310-K / BAT310-TPA) * 100
+           end-if
+           set bbPctValue::Text to bbPctMetric::ToString("#.0") & "%"
+           set kPctValue::Text to kPctMetric::ToString("#.0") & "%"
+           if BAT310-K = 0
+               move 0 to bbkMetric
+           else
+               compute bbkMetric = BAT310-BB / BAT310-K
+           end-if
+           set bbkValue::Text to bbkMetric::ToString("#.00")
+
            set fbValue::Text to BAT310-FB::ToString
            set gbValue::Text to BAT310-GB::ToString
            set ldValue::Text to BAT310-LD::ToString
@@ -716,6 +1201,148 @@ PM         set self::Session::Item("nameArray") to nameArray
 
        end method.
        
+      * Walks the same BAT310-PITCH-DESC result set printPitchList builds for
+      * the on-screen pitch list and streams it back as a downloadable CSV,
+      * so a filtered breakdown can be handed off without transcribing it.
+       method-id exportButton_Click protected.
+       local-storage section.
+       01 csvOut type System.Text.StringBuilder.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+
+           set csvOut to new type System.Text.StringBuilder
+           invoke csvOut::AppendLine("Date,Batter,Pitcher,Pitch Type,Result,Count,Detail")
+
+           move 1 to aa.
+       5-loop.
+           if aa > BAT310-NUM-PITCH-LIST
+               go to 10-done.
+           invoke csvOut::AppendLine(self::csvQuote(BAT310-PITCH-DESC(AA)::Trim))
+           add 1 to aa
+           go to 5-loop.
+       10-done.
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/csv"
+           invoke self::Response::AddHeader("Content-Disposition", "attachment; filename=breakdown_export.csv")
+           invoke self::Response::Write(csvOut::ToString)
+           invoke self::Response::End
+       end method.
+
+      * BAT310-PITCH-DESC is one pre-formatted, fixed-column line per play
+      * (date/batter/pitcher/pitch type/result/count run together), so it is
+      * exported as a single quoted detail column rather than re-split here.
+       method-id csvQuote private.
+       procedure division using by value rawLine as type String
+                          returning quoted as type String.
+           set quoted to ",,,,," & '"' & rawLine::Replace('"', '""') & '"'
+       end method.
+
+      * Pitch-sequencing tendency report - what pitch a pitcher tends to
+      * throw right after another, over the current filtered pitch list.
+      * BAT310-PITCH-DESC carries no discrete pitch-type field (see the
+      * CSV export note above), so the type of each pitch is recognized
+      * by matching the same DIALOG-PTY label text the pitch-type filter
+      * dropdown is built from against that pitch's description line.
+       method-id pitchSequenceButton_Click protected.
+       local-storage section.
+       01 seqOut       type System.Text.StringBuilder.
+       01 typeIdx      pic 9(3) occurs 500.
+       01 seqCount     pic 9(7) occurs 30 occurs 30.
+       01 bb           pic 9(3).
+       01 cc           pic 9(3).
+       01 fromIdx      pic 9(3).
+       01 toIdx        pic 9(3).
+       01 posFrom      type Int32.
+       01 posTo        type Int32.
+       01 prefixFrom   type String.
+       01 prefixTo     type String.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+
+           perform varying bb from 1 by 1 until bb > 30
+               perform varying cc from 1 by 1 until cc > 30
+                   move zero to seqCount(bb, cc)
+               end-perform
+           end-perform.
+
+      * classify each pitch in the filtered list by matching it against
+      * the known pitch-type labels
+           move 1 to aa.
+       classify-loop.
+           if aa > BAT310-NUM-PITCH-LIST or aa > 500
+               go to classify-done.
+           move zero to typeIdx(aa)
+           move 1 to bb.
+       classify-pty-loop.
+           if bb > DIALOG-PTY-NUM-ENTRIES
+               go to classify-pty-done.
+           if BAT310-PITCH-DESC(AA)::Contains(DIALOG-PTY(bb)::Trim) and DIALOG-PTY(bb)::Trim not = type String::Empty
+               move bb to typeIdx(aa)
+               go to classify-pty-done.
+           add 1 to bb
+           go to classify-pty-loop.
+       classify-pty-done.
+           add 1 to aa
+           go to classify-loop.
+       classify-done.
+
+      * tally the from-type/to-type transitions for consecutive pitches
+      * that were both successfully classified and belong to the same
+      * at-bat. BAT310-PITCH-DESC has no discrete at-bat/pitcher field
+      * to compare (same limitation noted above for pitch type), so the
+      * boundary check reuses that line's own date/batter/pitcher lead-
+      * in - everything before the matched pitch-type label - the same
+      * fuzzy-text-match approach the classify loop above already uses.
+      * A changed lead-in means the next pitch belongs to a different
+      * at-bat, so the transition isn't counted across it.
+           move 2 to aa.
+       tally-loop.
+           if aa > BAT310-NUM-PITCH-LIST or aa > 500
+               go to tally-done.
+           move typeIdx(aa - 1) to fromIdx
+           move typeIdx(aa) to toIdx
+           if fromIdx not = zero and toIdx not = zero
+               move BAT310-PITCH-DESC(aa - 1)::IndexOf(DIALOG-PTY(fromIdx)::Trim) to posFrom
+               move BAT310-PITCH-DESC(aa)::IndexOf(DIALOG-PTY(toIdx)::Trim) to posTo
+               if posFrom > 0 and posTo > 0
+                   set prefixFrom to BAT310-PITCH-DESC(aa - 1)::Substring(0, posFrom)
+                   set prefixTo to BAT310-PITCH-DESC(aa)::Substring(0, posTo)
+                   if prefixFrom = prefixTo
+                       add 1 to seqCount(fromIdx, toIdx).
+           add 1 to aa
+           go to tally-loop.
+       tally-done.
+
+           set seqOut to new type System.Text.StringBuilder
+           invoke seqOut::AppendLine("<h3>Pitch-sequencing tendencies</h3>")
+           invoke seqOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke seqOut::Append("<tr><td><b>Previous \ Next</b></td>")
+           perform varying bb from 1 by 1 until bb > DIALOG-PTY-NUM-ENTRIES
+               invoke seqOut::Append("<td><b>" & DIALOG-PTY(bb)::Trim & "</b></td>")
+           end-perform.
+           invoke seqOut::AppendLine("</tr>")
+
+           perform varying bb from 1 by 1 until bb > DIALOG-PTY-NUM-ENTRIES
+               invoke seqOut::Append("<tr><td><b>" & DIALOG-PTY(bb)::Trim & "</b></td>")
+               perform varying cc from 1 by 1 until cc > DIALOG-PTY-NUM-ENTRIES
+                   invoke seqOut::Append("<td>" & seqCount(bb, cc)::ToString & "</td>")
+               end-perform
+               invoke seqOut::AppendLine("</tr>")
+           end-perform.
+           invoke seqOut::AppendLine("</table>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(seqOut::ToString)
+           invoke self::Response::End
+       end method.
+
        method-id printPitchList final private.
        linkage section.
            COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
@@ -1306,6 +1933,9 @@ PM         set self::Session::Item("video-titles") to vidTitles
        
 
        method-id myCheckBox_CheckedChanged protected.
+       local-storage section.
+       01 upLast       pic x(15).
+       01 upFirst      pic x(15).
        linkage section.
             COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
        procedure division using by value sender as object e as type System.EventArgs.
@@ -1315,6 +1945,29 @@ PM         set self::Session::Item("video-titles") to vidTitles
                move "Y" to BAT300-TEAM-ONLY-FLAG
             else
                move "N" to BAT300-TEAM-ONLY-FLAG.
+
+      * Remember this analyst's own "My Team's Games Only" setting so
+      * it comes back the way they left it next time, keyed off the
+      * WEBPASS-REC last/first name carried in Session since login.
+           if self::Session["last"] not = null and self::Session["first"] not = null
+               set upLast to self::Session["last"]::ToString
+               set upFirst to self::Session["first"]::ToString
+
+               MOVE SPACES TO UP-REC
+               move upLast to UP-LAST
+               move upFirst to UP-FIRST
+               move BAT300-TEAM-ONLY-FLAG to UP-TEAM-ONLY-FLAG
+
+               OPEN I-O USER-PREF-FILE
+               IF UP-STATUS-BYTE-1 NOT EQUAL ZEROES
+                   OPEN OUTPUT USER-PREF-FILE
+               END-IF
+
+               WRITE UP-REC
+                   INVALID KEY
+                       REWRITE UP-REC
+               END-WRITE
+               CLOSE USER-PREF-FILE.
        end method.
  
 
@@ -1977,12 +2630,251 @@ PM         set self::Session::Item("video-titles") to vidTitles
        method-id teamGoButton_Click protected.
        linkage section.
             COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
-       procedure division using by value sender as object e as type System.EventArgs.     
+       procedure division using by value sender as object e as type System.EventArgs.
            set mydata to self::Session["bat310data"] as type batsweb.bat310Data
            set address of BAT310-DIALOG-FIELDS to myData::tablePointer
            invoke self::Recalc
-       end method. 
+       end method.
+
+      * Multi-team side-by-side comparison - thisTeamdd/BAT310-CHOOSE-TEAM
+      * already filter the current BAT310 result set down to one team at
+      * a time (see thisTeamdd_SelectedIndexChanged/teamGoButton_Click);
+      * this just drives that same filter across up to three teams in
+      * turn, pulls the same totals Recalc shows on screen for each one,
+      * and lines them up in one table instead of re-running the page
+      * three separate times and copying numbers by hand.
+       method-id compareTeamsButton_Click protected.
+       local-storage section.
+       01 compareOut      type System.Text.StringBuilder.
+       01 savedChooseTeam type String.
+       01 savedCheckFlag  pic x.
+       01 avg             type Double.
+       01 teamsPicked     type Int32.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           move 0 to teamsPicked
+           if compareTeam1dd::SelectedIndex not = 0
+               add 1 to teamsPicked.
+           if compareTeam2dd::SelectedIndex not = 0
+               add 1 to teamsPicked.
+           if compareTeam3dd::SelectedIndex not = 0
+               add 1 to teamsPicked.
+
+           if teamsPicked < 2
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Pick at least two teams to compare.');", true)
+               exit method.
+
+           set savedChooseTeam to BAT310-CHOOSE-TEAM::Trim
+           move BAT310-CHECK-TEAM-FLAG to savedCheckFlag
+
+           set compareOut to new type System.Text.StringBuilder
+           invoke compareOut::AppendLine("<html><head><title>Team Comparison</title></head><body>")
+           invoke compareOut::AppendLine("<h3>Team Comparison</h3>")
+           invoke compareOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke compareOut::AppendLine("<tr><td><b>Team</b></td><td><b>G</b></td><td><b>AB</b></td><td><b>H</b></td><td><b>2B</b></td><td><b>3B</b></td><td><b>HR</b></td><td><b>RBI</b></td><td><b>BB</b></td><td><b>K</b></td><td><b>AVG</b></td><td><b>SLG</b></td><td><b>OBP</b></td><td><b>OPS</b></td></tr>")
+
+           move "Y" to BAT310-CHECK-TEAM-FLAG
+
+           if compareTeam1dd::SelectedIndex not = 0
+               invoke self::compareOneTeam(compareTeam1dd::SelectedItem::ToString, compareOut).
+           if compareTeam2dd::SelectedIndex not = 0
+               invoke self::compareOneTeam(compareTeam2dd::SelectedItem::ToString, compareOut).
+           if compareTeam3dd::SelectedIndex not = 0
+               invoke self::compareOneTeam(compareTeam3dd::SelectedItem::ToString, compareOut).
+
+           invoke compareOut::AppendLine("</table></body></html>")
+
+           set BAT310-CHOOSE-TEAM to savedChooseTeam
+           move savedCheckFlag to BAT310-CHECK-TEAM-FLAG
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(compareOut::ToString)
+           invoke self::Response::End
+       end method.
+
+       method-id compareOneTeam private.
+       local-storage section.
+       01 avg             type Double.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value teamName as String by value compareOut as type System.Text.StringBuilder.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           set BAT310-CHOOSE-TEAM to teamName
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+               move spaces to ERROR-FIELD.
+
+           set avg to BAT310-BA
+           invoke compareOut::Append("<tr><td>" & teamName & "</td><td>" & BAT310-G::ToString & "</td><td>" & BAT310-AB::ToString & "</td><td>" & BAT310-H::ToString & "</td><td>" & BAT310-2B::ToString & "</td><td>" & BAT310-3B::ToString & "</td><td>" & BAT310-HR::ToString & "</td><td>" & BAT310-RBI::ToString & "</td><td>" & BAT310-BB::ToString & "</td><td>" & BAT310-K::ToString & "</td><td>" & avg::ToString("#.000") & "</td>")
+           set avg to BAT310-SP
+           invoke compareOut::Append("<td>" & avg::ToString("#.000") & "</td>")
+           set avg to BAT310-OBP
+           invoke compareOut::Append("<td>" & avg::ToString("#.000") & "</td>")
+           set avg to BAT310-OPS
+           invoke compareOut::AppendLine("<td>" & avg::ToString("#.000") & "</td></tr>")
+       end method.
        
+      * Runs all four batter-bats/pitcher-throws handedness combinations
+      * against the current filter in one pass and lays the BAT310
+      * recalc totals out as a 2x2 matrix, instead of making the user
+      * flip batsleftRadioButton/throwsleftRadioButton etc. and rerun
+      * the query four separate times.
+       method-id handednessMatrixButton_Click protected.
+       local-storage section.
+       01 matrixOut       type System.Text.StringBuilder.
+       01 savedBatsFlag   pic x.
+       01 savedThrowsFlag pic x.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata300 to self::Session["bat300data"] as type batsweb.bat300Data
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           move BAT300-BATTER-BATS-FLAG to savedBatsFlag
+           move BAT300-PITCHER-THROWS-FLAG to savedThrowsFlag
+
+           set matrixOut to new type System.Text.StringBuilder
+           invoke matrixOut::AppendLine("<html><head><title>Handedness Matchup Matrix</title></head><body>")
+           invoke matrixOut::AppendLine("<h3>Handedness Matchup Matrix</h3>")
+           invoke matrixOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke matrixOut::AppendLine("<tr><td></td><td><b>Bats R</b></td><td><b>Bats L</b></td></tr>")
+
+           invoke matrixOut::Append("<tr><td><b>Throws R</b></td>")
+           invoke self::handednessCell("R", "R", matrixOut)
+           invoke self::handednessCell("L", "R", matrixOut)
+           invoke matrixOut::AppendLine("</tr>")
+
+           invoke matrixOut::Append("<tr><td><b>Throws L</b></td>")
+           invoke self::handednessCell("R", "L", matrixOut)
+           invoke self::handednessCell("L", "L", matrixOut)
+           invoke matrixOut::AppendLine("</tr>")
+
+           invoke matrixOut::AppendLine("</table></body></html>")
+
+           move savedBatsFlag to BAT300-BATTER-BATS-FLAG
+           move savedThrowsFlag to BAT300-PITCHER-THROWS-FLAG
+           MOVE "TI" TO BAT300-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(matrixOut::ToString)
+           invoke self::Response::End
+       end method.
+
+       method-id handednessCell private.
+       local-storage section.
+       01 avg             type Double.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value batsFlag as String
+                          by value throwsFlag as String
+                          by value matrixOut as type System.Text.StringBuilder.
+           set mydata300 to self::Session["bat300data"] as type batsweb.bat300Data
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           move batsFlag to BAT300-BATTER-BATS-FLAG
+           move throwsFlag to BAT300-PITCHER-THROWS-FLAG
+           MOVE "TI" TO BAT300-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+
+           set avg to BAT310-BA
+           invoke matrixOut::Append("<td>AB " & BAT310-AB::ToString & " / H " & BAT310-H::ToString
+               & " / HR " & BAT310-HR::ToString & " / AVG " & avg::ToString("#.000") & "</td>")
+       end method.
+
+      * Combined major/minor league report - Session["database"] is how
+      * mainmenu.aspx.cbl's atbatButton_Click/fullatbatButtonmi_Click/
+      * breakdownButton_Click etc. pick the "MA"/"MI" data source this
+      * page's BAT310WEBF run-unit queries, so this runs the current
+      * filter's "I"/"RE" against each database in turn and lines the
+      * two sets of totals up side by side, restoring the session's
+      * original database selection afterward.
+       method-id majorMinorButton_Click protected.
+       local-storage section.
+       01 comboOut        type System.Text.StringBuilder.
+       01 savedDatabase   type String.
+       01 avg             type Double.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+           set bat310rununit to self::Session::Item("310rununit")
+               as type RunUnit
+
+           if self::Session::Item("database") not = null
+               set savedDatabase to self::Session::Item("database")::ToString
+           else
+               set savedDatabase to "MA".
+
+           set comboOut to new type System.Text.StringBuilder
+           invoke comboOut::AppendLine("<html><head><title>Major/Minor League Report</title></head><body>")
+           invoke comboOut::AppendLine("<h3>Major/Minor League Report</h3>")
+           invoke comboOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke comboOut::AppendLine("<tr><td><b>League</b></td><td><b>G</b></td><td><b>AB</b></td><td><b>H</b></td><td><b>2B</b></td><td><b>3B</b></td><td><b>HR</b></td><td><b>RBI</b></td><td><b>BB</b></td><td><b>K</b></td><td><b>AVG</b></td><td><b>OPS</b></td></tr>")
+
+           set self::Session::Item("database") to "MA"
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+           set avg to BAT310-BA
+           invoke comboOut::Append("<tr><td>Major</td><td>" & BAT310-G::ToString & "</td><td>" & BAT310-AB::ToString & "</td><td>" & BAT310-H::ToString & "</td><td>" & BAT310-2B::ToString & "</td><td>" & BAT310-3B::ToString & "</td><td>" & BAT310-HR::ToString & "</td><td>" & BAT310-RBI::ToString & "</td><td>" & BAT310-BB::ToString & "</td><td>" & BAT310-K::ToString & "</td><td>" & avg::ToString("#.000") & "</td>")
+           set avg to BAT310-OPS
+           invoke comboOut::AppendLine("<td>" & avg::ToString("#.000") & "</td></tr>")
+
+           set self::Session::Item("database") to "MI"
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+           set avg to BAT310-BA
+           invoke comboOut::Append("<tr><td>Minor</td><td>" & BAT310-G::ToString & "</td><td>" & BAT310-AB::ToString & "</td><td>" & BAT310-H::ToString & "</td><td>" & BAT310-2B::ToString & "</td><td>" & BAT310-3B::ToString & "</td><td>" & BAT310-HR::ToString & "</td><td>" & BAT310-RBI::ToString & "</td><td>" & BAT310-BB::ToString & "</td><td>" & BAT310-K::ToString & "</td><td>" & avg::ToString("#.000") & "</td>")
+           set avg to BAT310-OPS
+           invoke comboOut::AppendLine("<td>" & avg::ToString("#.000") & "</td></tr>")
+
+           invoke comboOut::AppendLine("</table></body></html>")
+
+           set self::Session::Item("database") to savedDatabase
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(comboOut::ToString)
+           invoke self::Response::End
+       end method.
+
        method-id ifButton_Click protected.
        linkage section.
             COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".

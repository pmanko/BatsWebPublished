@@ -3,6 +3,102 @@
                 implements type System.Web.UI.ICallbackEventHandler
                 inherits type System.Web.UI.Page public.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT POSTPONE-FILE ASSIGN WS-POSTPONE-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PP-KEY
+              LOCK MANUAL
+              FILE STATUS IS PP-STATUS-COMN.
+          SELECT CHECKPOINT-FILE ASSIGN WS-CKCATSUM-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CP-KEY
+              LOCK MANUAL
+              FILE STATUS IS CP-STATUS-COMN.
+          SELECT RECENT-GAMES-FILE ASSIGN WS-RECENTGM-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS RG-KEY
+              LOCK MANUAL
+              FILE STATUS IS RG-STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+      * One record per postponed/rescheduled game, keyed off the same
+      * game date/id pair inningsButton_Click uses to pull a game's
+      * at-bats, since BAT360's own game index has no field for this.
+       FD  POSTPONE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PP-REC.
+
+       01  PP-REC.
+           05  PP-KEY.
+               10  PP-TEAM                 PIC X(15).
+               10  PP-GAME-DATE            PIC X(10).
+               10  PP-GAME-ID              PIC X(10).
+           05  PP-REST.
+               10  PP-POSTPONED-FLAG       PIC X.
+               10  PP-MOVED-TO-DATE        PIC X(10).
+               10  FILLER                  PIC X(20).
+
+      * Catcher summary walks every game in the filtered list, reloading
+      * each one's at-bats through BAT360WEBF - long enough over a full
+      * season that a dropped connection or IIS recycle mid-run would
+      * otherwise force the whole list to be replayed from game one.
+      * One checkpoint record per team/user remembers the last game
+      * index finished and the tally accumulated through it.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CP-REC.
+       01  CP-REC.
+           05  CP-KEY.
+               10  CP-REPORT-ID            PIC X(15).
+               10  CP-TEAM                 PIC X(15).
+               10  CP-USER                 PIC X(30).
+           05  CP-REST.
+               10  CP-LAST-INDEX           PIC 9(05).
+               10  CP-SAVED-AT             PIC X(20).
+               10  CP-TOTAL-AB             PIC 9(05).
+               10  CP-TYPE-NUM             PIC 9(03).
+               10  CP-TYPE-TEXT            PIC X(10) OCCURS 20.
+               10  CP-TYPE-COUNT           PIC 9(05) OCCURS 20.
+               10  CP-CR-NUM               PIC 9(03).
+               10  CP-COUNT-TEXT           PIC X(10) OCCURS 40.
+               10  CP-RESULT-TEXT          PIC X(20) OCCURS 40.
+               10  CP-CR-COUNT             PIC 9(05) OCCURS 40.
+
+      * Most-recently-viewed games per team/user, newest first - a
+      * fixed-size ring of the last 10 games inningsButton_Click/
+      * gameSelected have actually loaded, not every game ever listed.
+       FD  RECENT-GAMES-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RG-REC.
+       01  RG-REC.
+           05  RG-KEY.
+               10  RG-TEAM                 PIC X(15).
+               10  RG-USER                 PIC X(30).
+           05  RG-REST.
+               10  RG-NUM-GAMES            PIC 9(02).
+               10  RG-GAME OCCURS 10.
+                   15  RG-GAME-DATE        PIC X(10).
+                   15  RG-GAME-ID          PIC X(10).
+                   15  RG-VIS              PIC X(20).
+                   15  RG-HOME             PIC X(20).
+                   15  RG-VIEWED-AT        PIC X(20).
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG, rather than a per-team
+      * keyed file - this is append-only history, not a lookup.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        01 bat360rununit         type RunUnit.
@@ -13,6 +109,55 @@
        01 files    type FileInfo occurs any.
        01 searchPattern    type String.
        01 searchOption    type SearchOption.
+       01 WS-POSTPONE-FILE     PIC X(256) VALUE "POSTPONE.DAT".
+       01 PP-STATUS-COMN.
+           05  PP-STATUS-BYTE-1        PIC X.
+           05  PP-STATUS-BYTE-2        PIC X.
+       01 WS-CKCATSUM-FILE     PIC X(256) VALUE "CKCATSUM.DAT".
+       01 CP-STATUS-COMN.
+           05  CP-STATUS-BYTE-1        PIC X.
+           05  CP-STATUS-BYTE-2        PIC X.
+       01 WS-RECENTGM-FILE     PIC X(256) VALUE "RECENTGM.DAT".
+       01 RG-STATUS-COMN.
+           05  RG-STATUS-BYTE-1        PIC X.
+           05  RG-STATUS-BYTE-2        PIC X.
+       01 rgFoundFlag          PIC X.
+       01 rgMatchIndex         PIC 9(02).
+       01 rgShiftIndex         PIC 9(02).
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
@@ -22,10 +167,18 @@
            COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
+
+      * #### Access control - WEBPASS-LEVEL "V" is video-clips-only and
+      * #### is not allowed into the full game summary report ####
+           if self::Session["level"] not = null
+               if self::Session["level"]::ToString = "V"
+                   invoke self::Response::Redirect("~/mainmenu.aspx")
+                   exit method.
+
       *     set searchOption to new SearchOption::AllDirectories
-      *     set dir to new DirectoryInfo(Server::MapPath("/majorsbats"))           
+      *     set dir to new DirectoryInfo(Server::MapPath("/majorsbats"))
       *     set files to dir::GetFiles()
-      *     set BAT360-TEST-PATH to dir       
+      *     set BAT360-TEST-PATH to dir
       * #### ICallback Implementation ####
            set cm to self::ClientScript
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
@@ -88,6 +241,10 @@
                set yearDropDownList::Text to type DateTime::Today::Year::ToString.
            if BAT360-STARTING-PITCHERS = "Y"
                set pitchersCheckBox::Checked to true.
+           invoke resolutionDropDownList::Items::Add("Original")
+           invoke resolutionDropDownList::Items::Add("720p")
+           invoke resolutionDropDownList::Items::Add("480p")
+           invoke self::logAudit("gameSummary")
            goback.
        end method.
   
@@ -216,14 +373,20 @@
        local-storage section.
            01 dataLine             type String.
            01 gameNum              pic x.
+           01 statusText           type String.
+           01 pp-file-open         pic x value "N".
        linkage section.
            COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
        procedure division.
            set mydata to self::Session["bat360data"] as type batsweb.bat360Data
-           set address of BAT360-DIALOG-FIELDS to myData::tablePointer 
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
            invoke gamesTable::Rows::Clear()
-           invoke self::addTableRow(gamesTable, "Date        Vis                         Home                     Time Video"::Replace(" ", "&nbsp;"), 'h')
-           
+           invoke self::addTableRow(gamesTable, "Date        Vis                         Home                     Time Video Status"::Replace(" ", "&nbsp;"), 'h')
+
+           OPEN INPUT POSTPONE-FILE
+           if PP-STATUS-BYTE-1 = "0"
+               move "Y" to pp-file-open.
+
            move 1 to aa.
        games-loop.
            if aa > BAT360-NUM-GAMES
@@ -234,14 +397,112 @@
                else
                    move BAT360-G-NUM(AA) to gameNum
                end-if
+               set statusText to type String::Empty
+               if pp-file-open = "Y"
+                   MOVE SPACES TO PP-KEY
+                   set PP-TEAM to self::Session::Item("team")::ToString
+                   MOVE BAT360-G-GAME-DATE(aa) TO PP-GAME-DATE
+                   MOVE BAT360-G-GAME-ID(aa) TO PP-GAME-ID
+                   READ POSTPONE-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           if PP-POSTPONED-FLAG = "Y"
+                               if PP-MOVED-TO-DATE::Trim not = type String::Empty
+                                   set statusText to "PPD - moved to " & PP-MOVED-TO-DATE::Trim
+                               else
+                                   set statusText to "PPD"
+                               end-if
+                           end-if
+                   END-READ
+               end-if
                Set dataLine to BAT360-G-DSP-DATE(aa)::ToString("0#/##/##") & " "
                   & gameNum & " " & BAT360-G-VIS(aa) & " "
                   & BAT360-G-HOME(aa) & " " & BAT360-G-TIME(aa) & " " & BAT360-G-VIDEO(AA)
+                  & " " & statusText
                INSPECT dataline REPLACING ALL " " BY X'A0'
                invoke self::addTableRow(gamesTable, " " & dataLine, 'b').
            add 1 to aa
            go to games-loop.
        games-done.
+           if pp-file-open = "Y"
+               CLOSE POSTPONE-FILE.
+       end method.
+
+      * Flags the currently-selected game (same BAT360-G-GAME-DATE/-ID
+      * pair inningsButton_Click keys its "RA" lookup by) as postponed,
+      * optionally recording the date it was moved to.
+       method-id postponeButton_Click protected.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+
+           if GamesValueField::Value = null or spaces
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('You must select a game');", true)
+               exit method.
+
+           MOVE SPACES TO PP-REC
+           set PP-TEAM to self::Session::Item("team")::ToString
+           MOVE BAT360-G-GAME-DATE(BAT360-SEL-GAME) TO PP-GAME-DATE
+           MOVE BAT360-G-GAME-ID(BAT360-SEL-GAME) TO PP-GAME-ID
+           move "Y" to PP-POSTPONED-FLAG
+           set PP-MOVED-TO-DATE to movedToDateTextBox::Text::Trim
+
+           OPEN I-O POSTPONE-FILE
+           IF PP-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT POSTPONE-FILE
+           END-IF
+           WRITE PP-REC
+               INVALID KEY
+                   REWRITE PP-REC
+           END-WRITE
+           CLOSE POSTPONE-FILE
+
+           invoke self::loadGames
+       end method.
+
+      * Exports the games currently listed in gamesTable (the same
+      * filtered BAT360-NUM-GAMES/BAT360-G-* set loadGames just walked)
+      * as a downloadable .ics calendar feed.
+       method-id exportScheduleButton_Click protected.
+       local-storage section.
+       01 icsOut      type System.Text.StringBuilder.
+       01 dtStamp     type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+
+           set icsOut to new type System.Text.StringBuilder
+           invoke icsOut::AppendLine("BEGIN:VCALENDAR")
+           invoke icsOut::AppendLine("VERSION:2.0")
+           invoke icsOut::AppendLine("PRODID:-//BATSWeb//Game Schedule//EN")
+
+           move 1 to aa.
+       ics-loop.
+           if aa > BAT360-NUM-GAMES
+               go to ics-done.
+           set dtStamp to BAT360-G-DSP-DATE(aa)::ToString("yyyyMMdd")
+           invoke icsOut::AppendLine("BEGIN:VEVENT")
+           invoke icsOut::AppendLine("UID:" & dtStamp & "-" & aa::ToString & "@batsweb")
+           invoke icsOut::AppendLine("DTSTAMP:" & dtStamp & "T000000")
+           invoke icsOut::AppendLine("DTSTART;VALUE=DATE:" & dtStamp)
+           invoke icsOut::AppendLine("SUMMARY:" & BAT360-G-VIS(aa)::Trim & " at " & BAT360-G-HOME(aa)::Trim)
+           invoke icsOut::AppendLine("DESCRIPTION:Game time " & BAT360-G-TIME(aa)::Trim)
+           invoke icsOut::AppendLine("END:VEVENT")
+           add 1 to aa
+           go to ics-loop.
+       ics-done.
+           invoke icsOut::AppendLine("END:VCALENDAR")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/calendar"
+           invoke self::Response::AppendHeader("Content-Disposition", "attachment; filename=schedule.ics")
+           invoke self::Response::Write(icsOut::ToString)
+           invoke self::Response::End
        end method.
 
        method-id inningsButton_Click protected.
@@ -249,7 +510,7 @@
            COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
        procedure division using by value sender as object e as type System.EventArgs.
            set mydata to self::Session["bat360data"] as type batsweb.bat360Data
-           set address of BAT360-DIALOG-FIELDS to myData::tablePointer       
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
            set bat360rununit to self::Session::Item("360rununit")
                as type RunUnit
            if GamesValueField::Value = null or spaces
@@ -263,10 +524,114 @@
            invoke bat360rununit::Call("BAT360WEBF")
            if ERROR-FIELD NOT = SPACES
                invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
-               move spaces to ERROR-FIELD.                      
+               move spaces to ERROR-FIELD.
+           invoke self::recordRecentGame(BAT360-G-GAME-DATE(BAT360-SEL-GAME), BAT360-G-GAME-ID(BAT360-SEL-GAME), BAT360-G-VIS(BAT360-SEL-GAME), BAT360-G-HOME(BAT360-SEL-GAME))
            invoke self::loadLines.
        end method.
 
+      * Pushes a just-viewed game onto the front of this team/user's
+      * RECENT-GAMES-FILE ring, same keyed-per-team-per-user convention
+      * as USER-PREF-FILE. If the game is already somewhere
+      * in the ring it is moved to the front instead of duplicated; the
+      * oldest entry falls off once the ring is full.
+       method-id recordRecentGame private.
+       local-storage section.
+       procedure division using by value gameDate as type String,
+                          by value gameID as type String,
+                          by value vis as type String,
+                          by value home as type String.
+           set RG-TEAM to self::Session::Item("team")::ToString
+           set RG-USER to self::Session::Item("last")::ToString & self::Session::Item("first")::ToString
+
+           OPEN I-O RECENT-GAMES-FILE
+           IF RG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT RECENT-GAMES-FILE
+               CLOSE RECENT-GAMES-FILE
+               OPEN I-O RECENT-GAMES-FILE
+           END-IF
+
+           READ RECENT-GAMES-FILE
+               INVALID KEY
+                   MOVE "N" TO rgFoundFlag
+               NOT INVALID KEY
+                   MOVE "Y" TO rgFoundFlag
+           END-READ
+           if rgFoundFlag not = "Y"
+               move 0 to RG-NUM-GAMES.
+
+           move 0 to rgMatchIndex
+           move 1 to aa.
+       recent-find-loop.
+           if aa > RG-NUM-GAMES
+               go to recent-find-done.
+           if RG-GAME-DATE(aa) = gameDate and RG-GAME-ID(aa) = gameID
+               move aa to rgMatchIndex
+               go to recent-find-done.
+           add 1 to aa
+           go to recent-find-loop.
+       recent-find-done.
+           if rgMatchIndex = 0
+               move 9 to rgShiftIndex
+           else
+               compute rgShiftIndex = rgMatchIndex - 1.
+       recent-shift-loop.
+           if rgShiftIndex = 0
+               go to recent-shift-done.
+           move RG-GAME-DATE(rgShiftIndex) to RG-GAME-DATE(rgShiftIndex + 1)
+           move RG-GAME-ID(rgShiftIndex) to RG-GAME-ID(rgShiftIndex + 1)
+           move RG-VIS(rgShiftIndex) to RG-VIS(rgShiftIndex + 1)
+           move RG-HOME(rgShiftIndex) to RG-HOME(rgShiftIndex + 1)
+           move RG-VIEWED-AT(rgShiftIndex) to RG-VIEWED-AT(rgShiftIndex + 1)
+           compute rgShiftIndex = rgShiftIndex - 1
+           go to recent-shift-loop.
+       recent-shift-done.
+           set RG-GAME-DATE(1) to gameDate
+           set RG-GAME-ID(1) to gameID
+           set RG-VIS(1) to vis
+           set RG-HOME(1) to home
+           set RG-VIEWED-AT(1) to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           if rgMatchIndex = 0 and RG-NUM-GAMES < 10
+               add 1 to RG-NUM-GAMES.
+
+           WRITE RG-REC
+               INVALID KEY
+                   REWRITE RG-REC
+           END-WRITE
+           CLOSE RECENT-GAMES-FILE.
+       end method.
+
+      * Displays this team/user's RECENT-GAMES-FILE ring in
+      * recentGamesTable, newest first, the same addTableRow convention
+      * loadGames uses for the full filtered game list.
+       method-id recentGamesButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke recentGamesTable::Rows::Clear()
+           invoke self::addTableRow(recentGamesTable, "Date        Vis                  Home                 Last Viewed"::Replace(" ", "&nbsp;"), 'h')
+
+           set RG-TEAM to self::Session::Item("team")::ToString
+           set RG-USER to self::Session::Item("last")::ToString & self::Session::Item("first")::ToString
+
+           OPEN INPUT RECENT-GAMES-FILE
+           IF RG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               exit method.
+
+           READ RECENT-GAMES-FILE
+               INVALID KEY
+                   CLOSE RECENT-GAMES-FILE
+                   exit method.
+
+           move 1 to aa.
+       recent-list-loop.
+           if aa > RG-NUM-GAMES
+               go to recent-list-done.
+           invoke self::addTableRow(recentGamesTable, " " & RG-GAME-DATE(aa) & " " & RG-VIS(aa) & " " & RG-HOME(aa) & " " & RG-VIEWED-AT(aa), 'b')
+           add 1 to aa
+           go to recent-list-loop.
+       recent-list-done.
+           CLOSE RECENT-GAMES-FILE.
+       end method.
+
        method-id allRadioButton_CheckedChanged protected.
        linkage section.
            COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
@@ -548,7 +913,8 @@
            invoke bat360rununit::Call("BAT360WEBF")
            if ERROR-FIELD NOT = SPACES
                invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
-               move spaces to ERROR-FIELD.               
+               move spaces to ERROR-FIELD.
+           invoke self::recordRecentGame(BAT360-G-GAME-DATE(BAT360-SEL-GAME), BAT360-G-GAME-ID(BAT360-SEL-GAME), BAT360-G-VIS(BAT360-SEL-GAME), BAT360-G-HOME(BAT360-SEL-GAME))
            invoke self::loadLines
        end method.
        
@@ -763,6 +1129,205 @@ PM         set self::Session::Item("video-titles") to vidTitles
       *     MOVE " " to SYD145WD-NOTEPAD
        end method.
 
+      * Pitcher fatigue - the loaded game's at-bats already carry a
+      * BAT360-AB-KEY per at-bat (the same key inningSelected/fromSelectd
+      * use to pull up one at-bat's pitches via the "VD" action); this
+      * walks every at-bat in the game in order, pulls the pitches
+      * thrown by the named pitcher, and lines up BAT360-P-VEL against
+      * a running pitch count for the whole outing instead of just the
+      * one at-bat's worth summaryatbatdetail.aspx.cbl shows.
+       method-id pitcherFatigueButton_Click protected.
+       local-storage section.
+       01 fatigueOut      type System.Text.StringBuilder.
+       01 pitcherFilter   type String.
+       01 totalPitchNum   pic 9(5) value 0.
+       01 pp              pic 9(5).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+           set bat360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           if BAT360-NUM-AB = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Select a game first.');", true)
+               exit method.
+           if pitcherFatigueTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter the pitcher to chart.');", true)
+               exit method.
+
+           set pitcherFilter to pitcherFatigueTextBox::Text::Trim::ToUpper
+
+           set fatigueOut to new type System.Text.StringBuilder
+           invoke fatigueOut::AppendLine("<html><head><title>Pitcher Fatigue</title>")
+           invoke fatigueOut::AppendLine("<style>body{font-family:Arial;font-size:10pt;} td{padding:2px 6px;} .bar{background:#a00000;height:10px;}</style>")
+           invoke fatigueOut::AppendLine("</head><body>")
+           invoke fatigueOut::AppendLine("<h3>Pitcher Fatigue - " & pitcherFatigueTextBox::Text::Trim & "</h3>")
+           invoke fatigueOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke fatigueOut::AppendLine("<tr><td><b>Pitch #</b></td><td><b>Type</b></td><td><b>Velocity</b></td><td></td></tr>")
+
+           move 1 to aa.
+       fatigue-ab-loop.
+           if aa > BAT360-NUM-AB
+               go to fatigue-ab-done.
+           if BAT360-REC-TYPE(aa) not = "B"
+               go to fatigue-ab-next.
+
+           MOVE aa to BAT360-AB-IP
+           MOVE BAT360-AB-KEY(aa) to BAT360-I-KEY
+           MOVE "VD" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to fatigue-ab-next.
+           if BAT360-PITCHER::Trim::ToUpper not = pitcherFilter
+               go to fatigue-ab-next.
+
+           move 1 to pp.
+       fatigue-pitch-loop.
+           if pp > BAT360-NUM-PITCHES
+               go to fatigue-pitch-done.
+           add 1 to totalPitchNum
+           invoke fatigueOut::AppendLine("<tr><td>" & totalPitchNum::ToString & "</td><td>" & BAT360-P-TYPE(pp)::Trim & "</td><td>" & BAT360-P-VEL(pp)::Trim & "</td><td><div class='bar' style='width:" & BAT360-P-VEL(pp)::Trim & "px;'></div></td></tr>")
+           add 1 to pp
+           go to fatigue-pitch-loop.
+       fatigue-pitch-done.
+
+       fatigue-ab-next.
+           add 1 to aa
+           go to fatigue-ab-loop.
+       fatigue-ab-done.
+           invoke fatigueOut::AppendLine("</table></body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(fatigueOut::ToString)
+           invoke self::Response::End
+       end method.
+
+      * Inning-by-inning line score for the currently loaded game.
+      * BAT360's "VA" action (the same full at-bat detail lookup
+      * showDetail already uses) carries the cumulative I-VIS-SCORE/
+      * I-HOME-SCORE after each play plus the I-INNING it happened in,
+      * so the runs scored in a given half-inning are just the change
+      * in that team's cumulative score between consecutive at-bats
+      * landing in that inning - there is no separate per-inning runs
+      * field on file to read directly.
+       method-id lineScoreButton_Click protected.
+       local-storage section.
+       01 lineOut         type System.Text.StringBuilder.
+       01 lineVisRuns     pic 9(02) occurs 15.
+       01 lineHomeRuns    pic 9(02) occurs 15.
+       01 prevVisScore    pic 9(03) value 0.
+       01 prevHomeScore   pic 9(03) value 0.
+       01 totalVisRuns    pic 9(03) value 0.
+       01 totalHomeRuns   pic 9(03) value 0.
+       01 inningNum       pic 9(02).
+       01 deltaRuns       pic s9(03).
+       01 maxInning       pic 9(02) value 0.
+       01 nn              pic 9(02).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+           set bat360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           if BAT360-NUM-AB = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Select a game first.');", true)
+               exit method.
+
+           move 1 to aa.
+       line-ab-loop.
+           if aa > BAT360-NUM-AB
+               go to line-ab-done.
+           if BAT360-REC-TYPE(aa) not = "B"
+               go to line-ab-next.
+
+           MOVE aa to BAT360-AB-IP
+           MOVE BAT360-AB-KEY(aa) to BAT360-I-KEY
+           MOVE "VA" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to line-ab-next.
+
+           move BAT360-I-INNING to inningNum
+           if inningNum = 0 or inningNum > 15
+               go to line-ab-next.
+           if inningNum > maxInning
+               move inningNum to maxInning.
+
+           compute deltaRuns = BAT360-I-VIS-SCORE - prevVisScore
+           if deltaRuns > 0
+               add deltaRuns to lineVisRuns(inningNum)
+               add deltaRuns to totalVisRuns.
+           move BAT360-I-VIS-SCORE to prevVisScore
+
+           compute deltaRuns = BAT360-I-HOME-SCORE - prevHomeScore
+           if deltaRuns > 0
+               add deltaRuns to lineHomeRuns(inningNum)
+               add deltaRuns to totalHomeRuns.
+           move BAT360-I-HOME-SCORE to prevHomeScore
+
+       line-ab-next.
+           add 1 to aa
+           go to line-ab-loop.
+       line-ab-done.
+           if maxInning = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('No at-bats found for this game.');", true)
+               exit method.
+
+           set lineOut to new type System.Text.StringBuilder
+           invoke lineOut::AppendLine("<html><head><title>Line Score</title>")
+           invoke lineOut::AppendLine("<style>body{font-family:Arial;font-size:10pt;} td{padding:2px 6px;text-align:center;}</style>")
+           invoke lineOut::AppendLine("</head><body>")
+           invoke lineOut::AppendLine("<h3>Line Score - " & BAT360-I-VIS::Trim & " at " & BAT360-I-HOME::Trim & "</h3>")
+           invoke lineOut::AppendLine("<table border='1' cellpadding='3'>")
+
+           invoke lineOut::Append("<tr><td></td>")
+           move 1 to nn.
+       line-head-loop.
+           if nn > maxInning
+               go to line-head-done.
+           invoke lineOut::Append("<td><b>" & nn::ToString & "</b></td>")
+           add 1 to nn
+           go to line-head-loop.
+       line-head-done.
+           invoke lineOut::AppendLine("<td><b>R</b></td></tr>")
+
+           invoke lineOut::Append("<tr><td>" & BAT360-I-VIS::Trim & "</td>")
+           move 1 to nn.
+       line-vis-loop.
+           if nn > maxInning
+               go to line-vis-done.
+           invoke lineOut::Append("<td>" & lineVisRuns(nn)::ToString & "</td>")
+           add 1 to nn
+           go to line-vis-loop.
+       line-vis-done.
+           invoke lineOut::AppendLine("<td>" & totalVisRuns::ToString & "</td></tr>")
+
+           invoke lineOut::Append("<tr><td>" & BAT360-I-HOME::Trim & "</td>")
+           move 1 to nn.
+       line-home-loop.
+           if nn > maxInning
+               go to line-home-done.
+           invoke lineOut::Append("<td>" & lineHomeRuns(nn)::ToString & "</td>")
+           add 1 to nn
+           go to line-home-loop.
+       line-home-done.
+           invoke lineOut::AppendLine("<td>" & totalHomeRuns::ToString & "</td></tr>")
+
+           invoke lineOut::AppendLine("</table></body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(lineOut::ToString)
+           invoke self::Response::End
+       end method.
+
        method-id showDetail protected.
        linkage section.
            COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
@@ -847,4 +1412,630 @@ PM         set self::Session::Item("video-titles") to vidTitles
            invoke self::batstube.
        end method.
 
+      * Catcher summary - walks every game currently in the filtered
+      * gamesTable list (BAT360-NUM-GAMES/BAT360-G-GAME-DATE(aa)/
+      * BAT360-G-GAME-ID(aa), the same team/year/league filter the game
+      * list above already applies), loads each game's at-bats with the
+      * same "RA" action inningsButton_Click/gameSelected use, and pulls
+      * each at-bat's detail with the same BAT360-AB-KEY/"VD" lookup
+      * inningSelected/fromSelectd use, keeping only the at-bats called
+      * by the named catcher. BAT360 has no per-pitch count field - the
+      * only count on file is the at-bat's own final count - so "results
+      * by count" is tallied at-bat by at-bat against BAT360-I-FINAL-COUNT
+      * and BAT360-I-RES-DESC rather than a true per-pitch breakdown.
+       method-id catcherSummaryButton_Click protected.
+       local-storage section.
+       01 summaryOut      type System.Text.StringBuilder.
+       01 catcherFilter   type String.
+       01 typeText        pic x(10) occurs 20.
+       01 typeCount       pic 9(5) occurs 20.
+       01 typeNum         pic 9(3) value 0.
+       01 countText       pic x(10) occurs 40.
+       01 resultText      pic x(20) occurs 40.
+       01 crCount         pic 9(5) occurs 40.
+       01 crNum           pic 9(3) value 0.
+       01 gg              pic 9(5).
+       01 pp              pic 9(5).
+       01 nn              pic 9(3).
+       01 totalAB         pic 9(5) value 0.
+       01 ckptFoundFlag   pic x.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+           set bat360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           if BAT360-NUM-GAMES = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('No games in the current list.');", true)
+               exit method.
+           if catcherSummaryTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter the catcher to chart.');", true)
+               exit method.
+
+           set catcherFilter to catcherSummaryTextBox::Text::Trim::ToUpper
+
+           set CP-REPORT-ID to "CATCHERSUM"
+           set CP-TEAM to self::Session::Item("team")::ToString
+           set CP-USER to self::Session::Item("last")::ToString & self::Session::Item("first")::ToString
+
+           move 1 to gg.
+
+           OPEN I-O CHECKPOINT-FILE
+           IF CP-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   move "N" to ckptFoundFlag
+               NOT INVALID KEY
+                   move "Y" to ckptFoundFlag
+           END-READ
+           if ckptFoundFlag not = "Y"
+               go to catcher-resume-done.
+
+           compute gg = CP-LAST-INDEX + 1
+           move CP-TOTAL-AB to totalAB
+           move CP-TYPE-NUM to typeNum
+           move CP-CR-NUM to crNum
+
+           move 1 to nn.
+       catcher-restore-type-loop.
+           if nn > typeNum
+               go to catcher-restore-type-done.
+           move CP-TYPE-TEXT(nn) to typeText(nn)
+           move CP-TYPE-COUNT(nn) to typeCount(nn)
+           add 1 to nn
+           go to catcher-restore-type-loop.
+       catcher-restore-type-done.
+
+           move 1 to nn.
+       catcher-restore-cr-loop.
+           if nn > crNum
+               go to catcher-restore-cr-done.
+           move CP-COUNT-TEXT(nn) to countText(nn)
+           move CP-RESULT-TEXT(nn) to resultText(nn)
+           move CP-CR-COUNT(nn) to crCount(nn)
+           add 1 to nn
+           go to catcher-restore-cr-loop.
+       catcher-restore-cr-done.
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Resuming catcher summary from game " & gg::ToString & " - a prior run did not finish.');", true).
+       catcher-resume-done.
+
+           if gg > BAT360-NUM-GAMES
+               go to catcher-game-done.
+       catcher-game-loop.
+           if gg > BAT360-NUM-GAMES
+               go to catcher-game-done.
+
+           MOVE BAT360-G-GAME-DATE(gg) to BAT360-I-GAME-DATE
+           MOVE BAT360-G-GAME-ID(gg) to BAT360-I-GAME-ID
+           MOVE "RA" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to catcher-game-next.
+
+           move 1 to aa.
+       catcher-ab-loop.
+           if aa > BAT360-NUM-AB
+               go to catcher-ab-done.
+           if BAT360-REC-TYPE(aa) not = "B"
+               go to catcher-ab-next.
+
+           MOVE aa to BAT360-AB-IP
+           MOVE BAT360-AB-KEY(aa) to BAT360-I-KEY
+           MOVE "VD" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to catcher-ab-next.
+           if BAT360-CATCHER::Trim::ToUpper not = catcherFilter
+               go to catcher-ab-next.
+
+           add 1 to totalAB
+
+      * tally this at-bat's result against its final count
+           move 1 to nn.
+       catcher-cr-search.
+           if nn > crNum
+               go to catcher-cr-add.
+           if countText(nn) = BAT360-I-FINAL-COUNT::Trim and resultText(nn) = BAT360-I-RES-DESC::Trim
+               add 1 to crCount(nn)
+               go to catcher-cr-done.
+           add 1 to nn
+           go to catcher-cr-search.
+       catcher-cr-add.
+           add 1 to crNum
+           move BAT360-I-FINAL-COUNT::Trim to countText(crNum)
+           move BAT360-I-RES-DESC::Trim to resultText(crNum)
+           move 1 to crCount(crNum).
+       catcher-cr-done.
+
+      * tally the pitch-type mix called across this at-bat's pitches
+           move 1 to pp.
+       catcher-pitch-loop.
+           if pp > BAT360-NUM-PITCHES
+               go to catcher-pitch-done.
+
+           move 1 to nn.
+       catcher-type-search.
+           if nn > typeNum
+               go to catcher-type-add.
+           if typeText(nn) = BAT360-P-TYPE(pp)::Trim
+               add 1 to typeCount(nn)
+               go to catcher-type-done.
+           add 1 to nn
+           go to catcher-type-search.
+       catcher-type-add.
+           add 1 to typeNum
+           move BAT360-P-TYPE(pp)::Trim to typeText(typeNum)
+           move 1 to typeCount(typeNum).
+       catcher-type-done.
+           add 1 to pp
+           go to catcher-pitch-loop.
+       catcher-pitch-done.
+
+       catcher-ab-next.
+           add 1 to aa
+           go to catcher-ab-loop.
+       catcher-ab-done.
+           move gg to CP-LAST-INDEX
+           set CP-SAVED-AT to type DateTime::Now::ToString("yyyyMMdd HHmmss")
+           move totalAB to CP-TOTAL-AB
+           move typeNum to CP-TYPE-NUM
+           move crNum to CP-CR-NUM
+           move 1 to nn.
+       catcher-save-type-loop.
+           if nn > typeNum
+               go to catcher-save-type-done.
+           move typeText(nn) to CP-TYPE-TEXT(nn)
+           move typeCount(nn) to CP-TYPE-COUNT(nn)
+           add 1 to nn
+           go to catcher-save-type-loop.
+       catcher-save-type-done.
+           move 1 to nn.
+       catcher-save-cr-loop.
+           if nn > crNum
+               go to catcher-save-cr-done.
+           move countText(nn) to CP-COUNT-TEXT(nn)
+           move resultText(nn) to CP-RESULT-TEXT(nn)
+           move crCount(nn) to CP-CR-COUNT(nn)
+           add 1 to nn
+           go to catcher-save-cr-loop.
+       catcher-save-cr-done.
+           WRITE CP-REC
+               INVALID KEY
+                   REWRITE CP-REC
+           END-WRITE
+       catcher-game-next.
+           add 1 to gg
+           go to catcher-game-loop.
+       catcher-game-done.
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           CLOSE CHECKPOINT-FILE
+
+           set summaryOut to new type System.Text.StringBuilder
+           invoke summaryOut::AppendLine("<html><head><title>Catcher Summary</title></head><body>")
+           invoke summaryOut::AppendLine("<h3>Catcher Summary - " & catcherSummaryTextBox::Text::Trim & "</h3>")
+           invoke summaryOut::AppendLine("<p>At-bats caught: " & totalAB::ToString & "</p>")
+
+           invoke summaryOut::AppendLine("<h4>Pitch Type Mix Called</h4>")
+           invoke summaryOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke summaryOut::AppendLine("<tr><td><b>Type</b></td><td><b>Count</b></td></tr>")
+           move 1 to nn.
+       catcher-type-render.
+           if nn > typeNum
+               go to catcher-type-render-done.
+           invoke summaryOut::AppendLine("<tr><td>" & typeText(nn)::Trim & "</td><td>" & typeCount(nn)::ToString & "</td></tr>")
+           add 1 to nn
+           go to catcher-type-render.
+       catcher-type-render-done.
+           invoke summaryOut::AppendLine("</table>")
+
+           invoke summaryOut::AppendLine("<h4>Results by Count</h4>")
+           invoke summaryOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke summaryOut::AppendLine("<tr><td><b>Count</b></td><td><b>Result</b></td><td><b>Count</b></td></tr>")
+           move 1 to nn.
+       catcher-cr-render.
+           if nn > crNum
+               go to catcher-cr-render-done.
+           invoke summaryOut::AppendLine("<tr><td>" & countText(nn)::Trim & "</td><td>" & resultText(nn)::Trim & "</td><td>" & crCount(nn)::ToString & "</td></tr>")
+           add 1 to nn
+           go to catcher-cr-render.
+       catcher-cr-render-done.
+           invoke summaryOut::AppendLine("</table>")
+           invoke summaryOut::AppendLine("</body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(summaryOut::ToString)
+           invoke self::Response::End
+       end method.
+
+      * Runners-in-scoring-position situational split for one batter
+      * across the whole filtered game list - same "RA" per game / "VD"
+      * per at-bat walk as catcherSummaryButton_Click, filtered by
+      * batter instead of catcher. BAT360-2-RUNNER/BAT360-3-RUNNER (the
+      * same fields summaryrunners.aspx.cbl draws on the bases diagram)
+      * are the only on-base indicators BAT360 exposes, so "scoring
+      * position" here means a runner shown on second or third when
+      * the at-bat was played. Results are tallied by the at-bat's raw
+      * I-RES-DESC text, same as the by-count breakdown elsewhere, rather
+      * than an unconfirmed hit/out classification, split into the
+      * RISP and bases-empty-or-runner-on-first-only buckets.
+       method-id rispSplitButton_Click protected.
+       local-storage section.
+       01 splitOut        type System.Text.StringBuilder.
+       01 batterFilter    type String.
+       01 rispText        pic x(20) occurs 40.
+       01 rispCount       pic 9(5) occurs 40.
+       01 rispNum         pic 9(3) value 0.
+       01 noRispText      pic x(20) occurs 40.
+       01 noRispCount     pic 9(5) occurs 40.
+       01 noRispNum       pic 9(3) value 0.
+       01 rispAB          pic 9(5) value 0.
+       01 noRispAB        pic 9(5) value 0.
+       01 rispFlag        pic x.
+       01 gg              pic 9(5).
+       01 nn              pic 9(3).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+           set bat360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           if BAT360-NUM-GAMES = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('No games in the current list.');", true)
+               exit method.
+           if rispBatterTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter the batter to chart.');", true)
+               exit method.
+
+           set batterFilter to rispBatterTextBox::Text::Trim::ToUpper
+
+           move 1 to gg.
+       risp-game-loop.
+           if gg > BAT360-NUM-GAMES
+               go to risp-game-done.
+
+           MOVE BAT360-G-GAME-DATE(gg) to BAT360-I-GAME-DATE
+           MOVE BAT360-G-GAME-ID(gg) to BAT360-I-GAME-ID
+           MOVE "RA" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to risp-game-next.
+
+           move 1 to aa.
+       risp-ab-loop.
+           if aa > BAT360-NUM-AB
+               go to risp-ab-done.
+           if BAT360-REC-TYPE(aa) not = "B"
+               go to risp-ab-next.
+
+           MOVE aa to BAT360-AB-IP
+           MOVE BAT360-AB-KEY(aa) to BAT360-I-KEY
+           MOVE "VD" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to risp-ab-next.
+           if BAT360-BATTER::Trim::ToUpper not = batterFilter
+               go to risp-ab-next.
+
+           move "N" to rispFlag
+           if BAT360-2-RUNNER::Trim not = type String::Empty or
+              BAT360-3-RUNNER::Trim not = type String::Empty
+               move "Y" to rispFlag.
+
+           if rispFlag = "Y"
+               go to risp-tally
+           else
+               go to norisp-tally.
+
+       risp-tally.
+           add 1 to rispAB
+           move 1 to nn.
+       risp-hit-search.
+           if nn > rispNum
+               go to risp-hit-add.
+           if rispText(nn) = BAT360-I-RES-DESC::Trim
+               add 1 to rispCount(nn)
+               go to risp-ab-next.
+           add 1 to nn
+           go to risp-hit-search.
+       risp-hit-add.
+           add 1 to rispNum
+           move BAT360-I-RES-DESC::Trim to rispText(rispNum)
+           move 1 to rispCount(rispNum)
+           go to risp-ab-next.
+
+       norisp-tally.
+           add 1 to noRispAB
+           move 1 to nn.
+       norisp-hit-search.
+           if nn > noRispNum
+               go to norisp-hit-add.
+           if noRispText(nn) = BAT360-I-RES-DESC::Trim
+               add 1 to noRispCount(nn)
+               go to risp-ab-next.
+           add 1 to nn
+           go to norisp-hit-search.
+       norisp-hit-add.
+           add 1 to noRispNum
+           move BAT360-I-RES-DESC::Trim to noRispText(noRispNum)
+           move 1 to noRispCount(noRispNum)
+           go to risp-ab-next.
+
+       risp-ab-next.
+           add 1 to aa
+           go to risp-ab-loop.
+       risp-ab-done.
+           add 0 to aa.
+       risp-game-next.
+           add 1 to gg
+           go to risp-game-loop.
+       risp-game-done.
+           continue.
+
+           set splitOut to new type System.Text.StringBuilder
+           invoke splitOut::AppendLine("<html><head><title>RISP Split</title></head><body>")
+           invoke splitOut::AppendLine("<h3>Runners In Scoring Position Split - " & rispBatterTextBox::Text::Trim & "</h3>")
+
+           invoke splitOut::AppendLine("<h4>With Runner(s) In Scoring Position - " & rispAB::ToString & " AB</h4>")
+           invoke splitOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke splitOut::AppendLine("<tr><td><b>Result</b></td><td><b>Count</b></td></tr>")
+           move 1 to nn.
+       risp-render-loop.
+           if nn > rispNum
+               go to risp-render-done.
+           invoke splitOut::AppendLine("<tr><td>" & rispText(nn)::Trim & "</td><td>" & rispCount(nn)::ToString & "</td></tr>")
+           add 1 to nn
+           go to risp-render-loop.
+       risp-render-done.
+           invoke splitOut::AppendLine("</table>")
+
+           invoke splitOut::AppendLine("<h4>No Runner In Scoring Position - " & noRispAB::ToString & " AB</h4>")
+           invoke splitOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke splitOut::AppendLine("<tr><td><b>Result</b></td><td><b>Count</b></td></tr>")
+           move 1 to nn.
+       norisp-render-loop.
+           if nn > noRispNum
+               go to norisp-render-done.
+           invoke splitOut::AppendLine("<tr><td>" & noRispText(nn)::Trim & "</td><td>" & noRispCount(nn)::ToString & "</td></tr>")
+           add 1 to nn
+           go to norisp-render-loop.
+       norisp-render-done.
+           invoke splitOut::AppendLine("</table>")
+           invoke splitOut::AppendLine("</body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(splitOut::ToString)
+           invoke self::Response::End
+       end method.
+
+      * Pitch-type usage percentage summary for one pitcher across the
+      * whole filtered game list - same per-game "RA" / per-at-bat "VD"
+      * walk as catcherSummaryButton_Click/rispSplitButton_Click,
+      * filtered by pitcher, tallying BAT360-P-TYPE(pp) the same way
+      * catcherSummaryButton_Click's pitch-type-mix table does, but
+      * reported as a percentage of the pitcher's total pitches thrown
+      * rather than a raw count.
+       method-id pitchUsageButton_Click protected.
+       local-storage section.
+       01 usageOut        type System.Text.StringBuilder.
+       01 pitcherFilter   type String.
+       01 usageText       pic x(10) occurs 20.
+       01 usageCount      pic 9(5) occurs 20.
+       01 usageNum        pic 9(3) value 0.
+       01 usagePct        type Double.
+       01 totalPitches    pic 9(6) value 0.
+       01 gg              pic 9(5).
+       01 pp              pic 9(5).
+       01 nn              pic 9(3).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData::tablePointer
+           set bat360rununit to self::Session::Item("360rununit")
+               as type RunUnit
+
+           if BAT360-NUM-GAMES = 0
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('No games in the current list.');", true)
+               exit method.
+           if pitchUsageTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter the pitcher to chart.');", true)
+               exit method.
+
+           set pitcherFilter to pitchUsageTextBox::Text::Trim::ToUpper
+
+           move 1 to gg.
+       usage-game-loop.
+           if gg > BAT360-NUM-GAMES
+               go to usage-game-done.
+
+           MOVE BAT360-G-GAME-DATE(gg) to BAT360-I-GAME-DATE
+           MOVE BAT360-G-GAME-ID(gg) to BAT360-I-GAME-ID
+           MOVE "RA" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to usage-game-next.
+
+           move 1 to aa.
+       usage-ab-loop.
+           if aa > BAT360-NUM-AB
+               go to usage-ab-done.
+           if BAT360-REC-TYPE(aa) not = "B"
+               go to usage-ab-next.
+
+           MOVE aa to BAT360-AB-IP
+           MOVE BAT360-AB-KEY(aa) to BAT360-I-KEY
+           MOVE "VD" to BAT360-ACTION
+           invoke bat360rununit::Call("BAT360WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD
+               go to usage-ab-next.
+           if BAT360-PITCHER::Trim::ToUpper not = pitcherFilter
+               go to usage-ab-next.
+
+           move 1 to pp.
+       usage-pitch-loop.
+           if pp > BAT360-NUM-PITCHES
+               go to usage-pitch-done.
+           add 1 to totalPitches
+
+           move 1 to nn.
+       usage-type-search.
+           if nn > usageNum
+               go to usage-type-add.
+           if usageText(nn) = BAT360-P-TYPE(pp)::Trim
+               add 1 to usageCount(nn)
+               go to usage-pitch-next.
+           add 1 to nn
+           go to usage-type-search.
+       usage-type-add.
+           add 1 to usageNum
+           move BAT360-P-TYPE(pp)::Trim to usageText(usageNum)
+           move 1 to usageCount(usageNum).
+
+       usage-pitch-next.
+           add 1 to pp
+           go to usage-pitch-loop.
+       usage-pitch-done.
+
+       usage-ab-next.
+           add 1 to aa
+           go to usage-ab-loop.
+       usage-ab-done.
+           add 0 to aa.
+       usage-game-next.
+           add 1 to gg
+           go to usage-game-loop.
+       usage-game-done.
+           set usageOut to new type System.Text.StringBuilder
+           invoke usageOut::AppendLine("<html><head><title>Pitch Usage</title></head><body>")
+           invoke usageOut::AppendLine("<h3>Pitch-Type Usage - " & pitchUsageTextBox::Text::Trim & "</h3>")
+           invoke usageOut::AppendLine("<p>Total pitches: " & totalPitches::ToString & "</p>")
+           invoke usageOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke usageOut::AppendLine("<tr><td><b>Type</b></td><td><b>Count</b></td><td><b>Usage %</b></td></tr>")
+
+           move 1 to nn.
+       usage-render-loop.
+           if nn > usageNum
+               go to usage-render-done.
+           if totalPitches = 0
+               move 0 to usagePct
+           else
+               compute usagePct = (usageCount(nn) / totalPitches) * 100.
+           invoke usageOut::AppendLine("<tr><td>" & usageText(nn)::Trim & "</td><td>" & usageCount(nn)::ToString & "</td><td>" & usagePct::ToString("#.0") & "%</td></tr>")
+           add 1 to nn
+           go to usage-render-loop.
+       usage-render-done.
+           invoke usageOut::AppendLine("</table>")
+           invoke usageOut::AppendLine("</body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(usageOut::ToString)
+           invoke self::Response::End
+       end method.
+
+      * Stitch the clips currently queued in Session["video-paths"]
+      * (the same ";"-delimited list playSelected/batstube already
+      * build for the multi-clip player) into one continuous file with
+      * ffmpeg's concat demuxer, so a coach can carry a single video
+      * instead of a playlist. The transcoder binary itself is a site
+      * install/config concern, same as the WEBSYNC folder path below -
+      * this only shells out to whatever is on the server's path.
+       method-id stitchSelectedButton_Click protected.
+       local-storage section.
+       01 clipPaths        type String[].
+       01 listLines        type String[].
+       01 listFolder       type String.
+       01 listPath         type String.
+       01 exportFolder     type String.
+       01 exportFileName   type String.
+       01 exportPath       type String.
+       01 psi              type System.Diagnostics.ProcessStartInfo.
+       01 proc             type System.Diagnostics.Process.
+       01 ii               type Int32.
+       01 jj               type Int32.
+       01 ffmpegArgs       type String.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session::Item("video-paths") = null
+               or self::Session::Item("video-paths")::ToString::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('No clips are queued to play.');", true)
+               exit method.
+
+           set clipPaths to self::Session::Item("video-paths")::ToString::Split(';')
+      * clipPaths::Length is only an upper bound - blank/doubled-delimiter
+      * segments are skipped below, so listLines is compacted to jj
+      * actual lines before it gets written out, instead of leaving
+      * null entries ffmpeg's concat demuxer would choke on.
+           set size of listLines to clipPaths::Length
+
+           move 0 to ii.
+           move 0 to jj.
+       build-list-loop.
+           if ii >= clipPaths::Length
+               go to build-list-done.
+           if clipPaths[ii]::Trim not = type String::Empty
+               set listLines[jj] to "file '" & clipPaths[ii]::Trim & "'"
+               add 1 to jj.
+           add 1 to ii
+           go to build-list-loop.
+       build-list-done.
+           set size of listLines to jj
+
+           set listFolder to Server::MapPath("~/Images/Exports")
+           if not type System.IO.Directory::Exists(listFolder)
+               invoke type System.IO.Directory::CreateDirectory(listFolder).
+           set listPath to listFolder & "\stitch_" & type DateTime::Now::ToString("yyyyMMddHHmmss") & ".txt"
+           invoke type System.IO.File::WriteAllLines(listPath, listLines)
+
+           set exportFolder to listFolder
+           set exportFileName to "stitched_" & self::Session["team"]::ToString
+               & "_" & type DateTime::Now::ToString("yyyyMMddHHmmss") & ".mp4"
+           set exportPath to exportFolder & "\" & exportFileName
+
+      * resolutionDropDownList picks the exported file's quality -
+      * "Original" keeps ffmpeg's fast stream copy, anything lower
+      * forces a scale/re-encode pass to that height, same -vf scale
+      * convention ffmpeg itself documents for resolution changes.
+           if resolutionDropDownList::SelectedItem = null
+               or resolutionDropDownList::SelectedItem::ToString = "Original"
+               set ffmpegArgs to "-f concat -safe 0 -i """ & listPath & """ -c copy """ & exportPath & """"
+           else if resolutionDropDownList::SelectedItem::ToString = "720p"
+               set ffmpegArgs to "-f concat -safe 0 -i """ & listPath & """ -vf scale=-2:720 -c:v libx264 -crf 23 -c:a copy """ & exportPath & """"
+           else
+               set ffmpegArgs to "-f concat -safe 0 -i """ & listPath & """ -vf scale=-2:480 -c:v libx264 -crf 23 -c:a copy """ & exportPath & """".
+
+           set psi to new type System.Diagnostics.ProcessStartInfo("ffmpeg.exe", ffmpegArgs)
+           set psi::UseShellExecute to false
+           set psi::CreateNoWindow to true
+           set proc to type System.Diagnostics.Process::Start(psi)
+           invoke proc::WaitForExit(120000)
+
+           if not type System.IO.File::Exists(exportPath)
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Clip stitching failed - check that the video transcoder is installed on the server.');", true)
+               exit method.
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write("<a href='" & self::ResolveUrl("~/Images/Exports/" & exportFileName) & "'>Download stitched video</a>")
+           invoke self::Response::End
+       end method.
+
        end class.

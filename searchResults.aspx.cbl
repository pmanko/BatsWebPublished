@@ -0,0 +1,229 @@
+       class-id batsweb.searchResults is partial
+                inherits type System.Web.UI.Page public.
+
+      * Landing page for Site.Master's globalSearchButton_Click.
+      * Searches whatever this session already has loaded - players
+      * through PLAYER-INFO-FILE/PLAY-FILE join (same lookup
+      * rosterMaintenance.aspx.cbl's populateRosterTable already does),
+      * and games through the BAT360-G-GAME-DATE/-VIS/-HOME schedule
+      * array gameSummary.aspx.cbl's populate_games_listbox already
+      * walks - and falls back to the "visit that report first" message
+      * scoutingPacketButton_Click already uses when the
+      * needed session data isn't loaded yet. There is no cross-team
+      * directory file anywhere in this tree to search teams against,
+      * so the team match is just a yes/no against the current login's
+      * own Session["team"].
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PLAY-FILE ASSIGN LK-PLAYER-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PLAY-KEY
+              ALTERNATE KEY IS PLAY-ALT-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+          SELECT PLAYER-INFO-FILE ASSIGN WS-PLAYERINFO-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PI-KEY
+              ALTERNATE KEY IS PI-JERSEY-KEY WITH DUPLICATES
+              ALTERNATE KEY IS PI-POSITION-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS PI-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".
+
+      * Same layout fullatbat.aspx.cbl's PLAYER-INFO-FILE uses.
+       FD  PLAYER-INFO-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PI-REC.
+       01  PI-REC.
+           05  PI-KEY.
+               10  PI-TEAM                 PIC X(15).
+               10  PI-PLAYER-ID            PIC 9(05).
+           05  PI-JERSEY-KEY.
+               10  PI-JERSEY-TEAM          PIC X(15).
+               10  PI-JERSEY-NUM           PIC 9(03).
+           05  PI-POSITION-KEY.
+               10  PI-POSITION-TEAM        PIC X(15).
+               10  PI-POSITION             PIC X(02).
+           05  FILLER                      PIC X(15).
+
+       working-storage section.
+       01 WS-PLAYERINFO-FILE  PIC X(256) VALUE "PLAYERINFO.DAT".
+       01 PI-STATUS-COMN.
+           05  PI-STATUS-BYTE-1        PIC X.
+           05  PI-STATUS-BYTE-2        PIC X.
+       01 searchQuery          type String.
+       01 mydata360            type batsweb.bat360Data.
+
+       method-id Page_Load protected.
+       local-storage section.
+       01 app-data-folder type String.
+       01 teamName        pic x(15).
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           if self::Session["globalSearchQuery"] = null
+               invoke self::Response::Redirect("~/mainmenu.aspx")
+               exit method.
+           set searchQuery to self::Session["globalSearchQuery"]::ToString::Trim
+
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\PLAYERINFO.DAT"' delimited by size
+                  into WS-PLAYERINFO-FILE.
+
+           invoke self::searchPlayers
+           invoke self::searchGames
+           invoke self::searchTeam
+
+           goback.
+       end method.
+
+      * Player search - needs this session's bat666data/PLAY-FILE
+      * access the same way rosterMaintenance.aspx.cbl's
+      * populateRosterTable does; if the analyst hasn't opened Full At
+      * Bat yet this session there is nothing to join names against.
+       method-id searchPlayers protected.
+       local-storage section.
+       01 mydata           type batsweb.bat666Data.
+       01 savedTeam        pic x(15) value spaces.
+       01 playerName       type String.
+       01 rowText          type String.
+       01 upperQuery       type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division.
+           invoke playerResultsTable::Rows::Clear()
+
+           if self::Session["bat666data"] = null
+               invoke self::addTableRow(playerResultsTable, "Visit Full At Bat first to search players.")
+               exit method.
+
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+           set upperQuery to searchQuery::ToUpper
+
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+
+           OPEN INPUT PLAYER-INFO-FILE
+           if PI-STATUS-BYTE-1 not = "0"
+               exit method.
+
+           SET LK-PLAYER-FILE TO BAT666-WF-LK-PLAYER-FILE
+           OPEN INPUT PLAY-FILE
+
+           move low-value to PI-KEY
+           set PI-TEAM to savedTeam
+           START PLAYER-INFO-FILE KEY NOT LESS THAN PI-KEY
+               INVALID KEY
+                   CLOSE PLAY-FILE
+                   CLOSE PLAYER-INFO-FILE
+                   exit method
+           END-START
+       sr-player-loop.
+           READ PLAYER-INFO-FILE NEXT RECORD
+               AT END go to sr-player-done.
+           if PI-TEAM not = savedTeam
+               go to sr-player-done.
+
+           set playerName to "(unknown)"
+           move PI-PLAYER-ID to play-player-id
+           READ PLAY-FILE KEY IS PLAY-ALT-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   set playerName to play-first-name::Trim & " " & play-last-name::Trim
+           END-READ
+
+           if playerName::ToUpper::Contains(upperQuery)
+               set rowText to playerName::Trim
+                   & "   #" & PI-JERSEY-NUM::ToString
+                   & "   POS " & PI-POSITION::Trim
+               invoke self::addTableRow(playerResultsTable, rowText).
+
+           go to sr-player-loop.
+       sr-player-done.
+           CLOSE PLAY-FILE
+           CLOSE PLAYER-INFO-FILE.
+       end method.
+
+      * Game search - needs this session's bat360data/BAT360WEBF
+      * rununit the same way gameSummary.aspx.cbl's own
+      * populate_games_listbox does; if the analyst hasn't opened Games
+      * yet this session there is no schedule array to walk.
+       method-id searchGames protected.
+       local-storage section.
+       01 rowText          type String.
+       01 upperQuery       type String.
+       01 aa                type Single.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat360_dg.CPB".
+       procedure division.
+           invoke gameResultsTable::Rows::Clear()
+
+           if self::Session["bat360data"] = null
+               invoke self::addTableRow(gameResultsTable, "Visit Games Summary first to search the schedule.")
+               exit method.
+
+           set mydata360 to self::Session["bat360data"] as type batsweb.bat360Data
+           set address of BAT360-DIALOG-FIELDS to myData360::tablePointer
+           set upperQuery to searchQuery::ToUpper
+
+           move 1 to aa.
+       sr-game-loop.
+           if aa > BAT360-NUM-GAMES
+               go to sr-game-done.
+           if BAT360-G-GAME-DATE(aa)::ToUpper::Contains(upperQuery)
+               or BAT360-G-VIS(aa)::ToUpper::Contains(upperQuery)
+               or BAT360-G-HOME(aa)::ToUpper::Contains(upperQuery)
+               set rowText to BAT360-G-GAME-DATE(aa)::Trim
+                   & "   " & BAT360-G-VIS(aa)::Trim
+                   & " at " & BAT360-G-HOME(aa)::Trim
+               invoke self::addTableRow(gameResultsTable, rowText).
+           add 1 to aa
+           go to sr-game-loop.
+       sr-game-done.
+       end method.
+
+      * Team search - this tree has no cross-team directory file to
+      * search, only the current login's own team.
+       method-id searchTeam protected.
+       local-storage section.
+       procedure division.
+           invoke teamResultsTable::Rows::Clear()
+
+           if self::Session["team"] not = null
+               if self::Session["team"]::ToString::ToUpper::Contains(searchQuery::ToUpper)
+                   invoke self::addTableRow(teamResultsTable, self::Session["team"]::ToString::Trim)
+                   exit method.
+
+           invoke self::addTableRow(teamResultsTable, "No team match.").
+       end method.
+
+      * ######################################################
+      * ######### List Box Replacement Table Methods #########
+      * ######################################################
+       method-id addTableRow private.
+       local-storage section.
+       01 tRow type System.Web.UI.WebControls.TableRow.
+       01 td type System.Web.UI.WebControls.TableCell.
+       procedure division using by value targetTable as type System.Web.UI.WebControls.Table,
+                          by value rowContent as type String.
+
+           set td to type System.Web.UI.WebControls.TableCell::New()
+           set tRow to type System.Web.UI.WebControls.TableRow::New()
+
+           set td::Text to rowContent
+           set tRow::TableSection to type System.Web.UI.WebControls.TableRowSection::TableBody
+
+           invoke tRow::Cells::Add(td)
+           invoke targetTable::Rows::Add(tRow)
+       end method.
+
+       end class.

@@ -1,7 +1,111 @@
-       class-id batsweb.customClips is partial 
+       class-id batsweb.customClips is partial
                 implements type System.Web.UI.ICallbackEventHandler
                 inherits type System.Web.UI.Page public.
-                 
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT TAG-LIST-FILE ASSIGN WS-TAGLIST-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS TL-KEY
+              LOCK MANUAL
+              FILE STATUS IS TL-STATUS-COMN.
+          SELECT CLIP-TAG-FILE ASSIGN WS-CLIPTAG-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CT-KEY
+              ALTERNATE KEY IS CT-TAG-NAME WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS CT-STATUS-COMN.
+          SELECT PLAYLIST-FILE ASSIGN WS-PLAYLIST-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PL-KEY
+              ALTERNATE KEY IS PL-NAME WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS PL-STATUS-COMN.
+          SELECT BATCH-QUEUE-FILE ASSIGN WS-BATCHQ-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS BQ-KEY
+              LOCK MANUAL
+              FILE STATUS IS BQ-STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+      * Maintained list of tags a user can pick from when saving a clip
+       FD  TAG-LIST-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TL-REC.
+
+       01  TL-REC.
+           05  TL-KEY.
+               10  TL-TAG-NAME             PIC X(30).
+           05  FILLER                      PIC X(20).
+
+      * One clip/tag assignment per record - clips are identified the
+      * same way AB-NOTES-FILE identifies an at-bat, by the
+      * clip's own description line (BATSW100-V-DESC), since BATSW100
+      * has no single stable clip id the way BAT360-AB-KEY is for BAT360.
+       FD  CLIP-TAG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CT-REC.
+
+       01  CT-REC.
+           05  CT-KEY.
+               10  CT-CLIP-DESC            PIC X(60).
+               10  CT-TAG-NAME             PIC X(30).
+           05  FILLER                      PIC X(10).
+
+      * A named, reusable list of clips - one record per clip per
+      * playlist, independent of the session-scoped BATSW100-SEL-VID-TBL
+      * selection, so the list survives past the session that built it.
+       FD  PLAYLIST-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PL-REC.
+
+       01  PL-REC.
+           05  PL-KEY.
+               10  PL-NAME                 PIC X(30).
+               10  PL-SEQ                  PIC 9(04).
+           05  PL-REST.
+               10  PL-CLIP-DESC            PIC X(60).
+               10  FILLER                  PIC X(10).
+
+      * Same queued-search record layout EZvideo.aspx.cbl writes, so a
+      * single videoSearchBatch.cbl runner drains requests from either
+      * screen.
+       FD  BATCH-QUEUE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS BQ-REC.
+
+       01  BQ-REC.
+           05  BQ-KEY.
+               10  BQ-REQUEST-ID           PIC X(35).
+           05  BQ-REST.
+               10  BQ-SOURCE-PAGE          PIC X(15).
+               10  BQ-TEAM                 PIC X(15).
+               10  BQ-DATE-CHOICE-FLAG     PIC X.
+               10  BQ-START-DATE           PIC X(10).
+               10  BQ-END-DATE             PIC X(10).
+               10  BQ-SEARCH-TEXT          PIC X(60).
+               10  BQ-REQUESTED-BY         PIC X(30).
+               10  BQ-REQUESTED-AT         PIC X(20).
+               10  BQ-STATUS               PIC X.
+                   88  BQ-PENDING          VALUE "P".
+                   88  BQ-DONE             VALUE "D".
+               10  FILLER                  PIC X(20).
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        01 BATSW100rununit         type RunUnit.
@@ -9,24 +113,98 @@
        01 mydata type batsweb.batsw100Data.
        01 gmDate        type Single.
        01 callbackReturn type String.
+       01 WS-TAGLIST-FILE     PIC X(256) VALUE "TAGLIST.DAT".
+       01 TL-STATUS-COMN.
+           05  TL-STATUS-BYTE-1        PIC X.
+           05  TL-STATUS-BYTE-2        PIC X.
+       01 WS-CLIPTAG-FILE     PIC X(256) VALUE "CLIPTAG.DAT".
+       01 CT-STATUS-COMN.
+           05  CT-STATUS-BYTE-1        PIC X.
+           05  CT-STATUS-BYTE-2        PIC X.
+       01 activeTagFilter     PIC X(30) VALUE SPACES.
+       01 WS-PLAYLIST-FILE    PIC X(256) VALUE "PLAYLIST.DAT".
+       01 PL-STATUS-COMN.
+           05  PL-STATUS-BYTE-1        PIC X.
+           05  PL-STATUS-BYTE-2        PIC X.
+       01 WS-BATCHQ-FILE      PIC X(256) VALUE "BATCHQUEUE.DAT".
+       01 BQ-STATUS-COMN.
+           05  BQ-STATUS-BYTE-1        PIC X.
+           05  BQ-STATUS-BYTE-2        PIC X.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
        01 cbReference type String.
-       01 callbackScript type String.       
+       01 callbackScript type String.
+       01 app-data-folder type String.
+       01 teamName        pic x(15).
        linkage section.
-           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".       
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
+
+      * #### Per-team tag/playlist/batch-queue files, same WEBSYNC
+      * #### folder breakdown.aspx.cbl's QUERYTMPL.DAT uses - needs
+      * #### setting on every request (not just non-postback) since
+      * #### several button handlers below run on a postback.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\TAGLIST.DAT"' delimited by size
+                  into WS-TAGLIST-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\CLIPTAG.DAT"' delimited by size
+                  into WS-CLIPTAG-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\PLAYLIST.DAT"' delimited by size
+                  into WS-PLAYLIST-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\BATCHQUEUE.DAT"' delimited by size
+                  into WS-BATCHQ-FILE.
+
       * #### ICallback Implementation ####
            set cm to self::ClientScript
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
-      * #### End ICallback Implement  ####           
-        
+      * #### End ICallback Implement  ####
+
            if self::IsPostBack
-               exit method.                                                                        
+               exit method.
                
       *    Setup - from main menu                          
            if   self::Session["batsw100data"] = null
@@ -51,8 +229,11 @@
 
            move "I" to BATSW100-ACTION
            invoke BATSW100rununit::Call("BATSW100WEBF")
+           invoke self::loadTagNames().
+           invoke self::loadPlaylistNames().
            invoke self::populate_listbox().
-           
+           invoke self::logAudit("customClips").
+
            goback.
        end method.
        
@@ -87,23 +268,152 @@
        method-id populate_listbox protected.
        local-storage section.
            01 dataLine             type String.
+           01 ws-tagfile-open      pic x value "N".
        linkage section.
             COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
        procedure division.
             set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data
             set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
 
+           if activeTagFilter not = spaces
+               OPEN INPUT CLIP-TAG-FILE
+               if CT-STATUS-BYTE-1 = "0"
+                   move "Y" to ws-tagfile-open.
+
             move 1 to aa.
        vid-loop.
            if aa > BATSW100-NUM-VID
                go to vid-done.
+           if activeTagFilter not = spaces
+               MOVE SPACES TO CT-KEY
+               MOVE BATSW100-V-DESC(aa) TO CT-CLIP-DESC
+               MOVE activeTagFilter TO CT-TAG-NAME
+               if ws-tagfile-open not = "Y"
+                   go to vid-next
+               end-if
+               READ CLIP-TAG-FILE
+                   INVALID KEY
+                       go to vid-next
+               END-READ
+           end-if
            SET dataLine to (BATSW100-V-DESC(aa))
            INSPECT dataLine REPLACING ALL " " BY X'A0'
            invoke self::addTableRow(videoTable, " " & dataLine)
+       vid-next.
            add 1 to aa
            go to vid-loop.
        vid-done.
+           if ws-tagfile-open = "Y"
+               CLOSE CLIP-TAG-FILE.
+
+       end method.
+
+      * ######################################################
+      * ################ Tagging ############################
+      * ######################################################
+       method-id loadTagNames protected.
+       procedure division.
+           invoke tagDropDownList::Items::Clear
+           invoke tagFilterDropDownList::Items::Clear
+           invoke tagFilterDropDownList::Items::Add("(all tags)")
+
+           OPEN INPUT TAG-LIST-FILE
+           if TL-STATUS-BYTE-1 not = "0"
+               go to ltn-exit.
+
+           MOVE LOW-VALUE TO TL-KEY
+           START TAG-LIST-FILE KEY NOT LESS THAN TL-KEY
+           if TL-STATUS-BYTE-1 not = "0"
+               go to ltn-close.
+       ltn-loop.
+           READ TAG-LIST-FILE NEXT RECORD
+               AT END
+                   go to ltn-close
+           END-READ
+           invoke tagDropDownList::Items::Add(TL-TAG-NAME::Trim)
+           invoke tagFilterDropDownList::Items::Add(TL-TAG-NAME::Trim)
+           go to ltn-loop.
+       ltn-close.
+           CLOSE TAG-LIST-FILE.
+       ltn-exit.
+       end method.
+
+       method-id addTagButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if newTagTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter a tag name.');", true)
+               exit method.
+
+           MOVE SPACES TO TL-REC
+           set TL-TAG-NAME to newTagTextBox::Text::Trim::ToUpper
+
+           OPEN I-O TAG-LIST-FILE
+           IF TL-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT TAG-LIST-FILE
+           END-IF
 
+           WRITE TL-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           CLOSE TAG-LIST-FILE
+
+           set newTagTextBox::Text to type String::Empty
+           invoke self::loadTagNames
+       end method.
+
+      * Tags the clip(s) currently checked in videoTable (the same
+      * checkbox selections video_Selected reads) with the chosen tag.
+       method-id tagClipButton_Click protected.
+       local-storage section.
+       01 selected  type Int32[].
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data
+           set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
+
+           if tagDropDownList::SelectedItem = null
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Choose a tag first.');", true)
+               exit method.
+           if selectedIndexHidden::Value = null or spaces
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Select one or more clips first.');", true)
+               exit method.
+
+           set selected to self::getSelectedIndeces(selectedIndexHidden::Value)
+
+           OPEN I-O CLIP-TAG-FILE
+           IF CT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT CLIP-TAG-FILE
+           END-IF
+
+           move 0 to aa.
+       tag-assign-loop.
+           if aa = selected::Count
+               go to tag-assign-done.
+           MOVE SPACES TO CT-REC
+           MOVE BATSW100-V-DESC(selected[aa] + 1) TO CT-CLIP-DESC
+           set CT-TAG-NAME to tagDropDownList::SelectedItem::ToString
+           WRITE CT-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           add 1 to aa
+           go to tag-assign-loop.
+       tag-assign-done.
+           CLOSE CLIP-TAG-FILE
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Clip(s) tagged.');", true)
+       end method.
+
+       method-id tagFilterDropDownList_SelectedIndexChanged protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if tagFilterDropDownList::SelectedIndex = 0
+               move spaces to activeTagFilter
+           else
+               set activeTagFilter to tagFilterDropDownList::SelectedItem::ToString.
+           invoke videoTable::Rows::Clear()
+           invoke self::populate_listbox().
        end method.
        
        method-id video_Selected protected.
@@ -173,6 +483,220 @@ PM         set vidTitles to vidTitles & BATSW100-WF-VIDEO-TITL(aa) & ";"
 
        end method.
 
+      * ######################################################
+      * ################ Playlists ###########################
+      * ######################################################
+       method-id loadPlaylistNames protected.
+       local-storage section.
+       01 lastName type String value spaces.
+       procedure division.
+           invoke playlistDropDownList::Items::Clear
+
+           OPEN INPUT PLAYLIST-FILE
+           if PL-STATUS-BYTE-1 not = "0"
+               go to lpn-exit.
+
+           MOVE LOW-VALUE TO PL-KEY
+           START PLAYLIST-FILE KEY NOT LESS THAN PL-KEY
+           if PL-STATUS-BYTE-1 not = "0"
+               go to lpn-close.
+       lpn-loop.
+           READ PLAYLIST-FILE NEXT RECORD
+               AT END
+                   go to lpn-close
+           END-READ
+           if PL-NAME::Trim not = lastName
+               invoke playlistDropDownList::Items::Add(PL-NAME::Trim)
+               set lastName to PL-NAME::Trim.
+           go to lpn-loop.
+       lpn-close.
+           CLOSE PLAYLIST-FILE.
+       lpn-exit.
+       end method.
+
+      * Saves the clips currently checked in videoTable (the same
+      * checkbox selections video_Selected/tagClipButton_Click read)
+      * as a named playlist.
+       method-id savePlaylistButton_Click protected.
+       local-storage section.
+       01 selected  type Int32[].
+       01 seqNum    pic 9(04) value 0.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data
+           set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
+
+           if playlistNameTextBox::Text::Trim = type String::Empty
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Enter a name for the playlist.');", true)
+               exit method.
+           if selectedIndexHidden::Value = null or spaces
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Select one or more clips first.');", true)
+               exit method.
+
+           set selected to self::getSelectedIndeces(selectedIndexHidden::Value)
+
+      * clear any existing records under this name before rewriting it
+           OPEN I-O PLAYLIST-FILE
+           IF PL-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT PLAYLIST-FILE
+               CLOSE PLAYLIST-FILE
+               OPEN I-O PLAYLIST-FILE
+           END-IF
+           MOVE SPACES TO PL-KEY
+           set PL-NAME to playlistNameTextBox::Text::Trim::ToUpper
+           START PLAYLIST-FILE KEY NOT LESS THAN PL-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+       pl-clear-loop.
+           READ PLAYLIST-FILE NEXT RECORD
+               AT END
+                   go to pl-clear-done
+           END-READ
+           if PL-NAME::Trim not = playlistNameTextBox::Text::Trim::ToUpper
+               go to pl-clear-done.
+           DELETE PLAYLIST-FILE RECORD.
+           go to pl-clear-loop.
+       pl-clear-done.
+
+           move 0 to aa.
+           move 0 to seqNum.
+       pl-save-loop.
+           if aa = selected::Count
+               go to pl-save-done.
+           add 1 to seqNum
+           MOVE SPACES TO PL-REC
+           set PL-NAME to playlistNameTextBox::Text::Trim::ToUpper
+           move seqNum to PL-SEQ
+           MOVE BATSW100-V-DESC(selected[aa] + 1) TO PL-CLIP-DESC
+           WRITE PL-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           add 1 to aa
+           go to pl-save-loop.
+       pl-save-done.
+           CLOSE PLAYLIST-FILE
+
+           set playlistNameTextBox::Text to type String::Empty
+           invoke self::loadPlaylistNames
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Playlist saved.');", true)
+       end method.
+
+      * Loads a named playlist back by matching its saved clip
+      * descriptions against the clips currently listed (the same
+      * BATSW100-V-DESC table populate_listbox walks) and queues the
+      * matches for playback the same way video_Selected does.
+       method-id loadPlaylistButton_Click protected.
+       local-storage section.
+       01 vidPaths type String.
+       01 vidTitles type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw100webf_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["batsw100data"] as type batsweb.batsw100Data
+           set address of BATSW100-DIALOG-FIELDS to myData::tablePointer
+           initialize BATSW100-SEL-VID-TBL
+
+           if playlistDropDownList::SelectedItem = null
+               exit method.
+
+           OPEN INPUT PLAYLIST-FILE
+           if PL-STATUS-BYTE-1 not = "0"
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Playlist not found.');", true)
+               exit method.
+
+           MOVE SPACES TO PL-KEY
+           set PL-NAME to playlistDropDownList::SelectedItem::ToString
+           START PLAYLIST-FILE KEY NOT LESS THAN PL-KEY
+               INVALID KEY
+                   CLOSE PLAYLIST-FILE
+                   exit method
+           END-START.
+       lpb-loop.
+           READ PLAYLIST-FILE NEXT RECORD
+               AT END
+                   go to lpb-done
+           END-READ
+           if PL-NAME::Trim not = playlistDropDownList::SelectedItem::ToString
+               go to lpb-done.
+
+           move 1 to aa.
+       lpb-match-loop.
+           if aa > BATSW100-NUM-VID
+               go to lpb-match-done.
+           if BATSW100-V-DESC(aa)::Trim = PL-CLIP-DESC::Trim
+               MOVE "Y" TO BATSW100-SEL-VID-FLAG(aa)
+               go to lpb-match-done.
+           add 1 to aa
+           go to lpb-match-loop.
+       lpb-match-done.
+           go to lpb-loop.
+       lpb-done.
+           CLOSE PLAYLIST-FILE
+
+           MOVE "PV" to BATSW100-ACTION
+           set BATSW100rununit to self::Session::Item("w100rununit") as
+               type RunUnit
+           invoke BATSW100rununit::Call("BATSW100WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+               move spaces to ERROR-FIELD
+               exit method.
+
+           set vidPaths to ""
+           set vidTitles to ""
+           move 1 to aa.
+       lpb-line-loop.
+           if aa > BATSW100-WF-VID-COUNT
+               go to lpb-line-done.
+PM         set vidPaths to vidPaths & BATSW100-WF-VIDEO-PATH(aa) & BATSW100-WF-VIDEO-A(aa) & ";"
+PM         set vidTitles to vidTitles & BATSW100-WF-VIDEO-TITL(aa) & ";"
+           if BATSW100-WF-VIDEO-B(aa) not = spaces
+               set vidPaths to vidPaths & BATSW100-WF-VIDEO-PATH(aa) & BATSW100-WF-VIDEO-B(aa) & ";"
+               set vidTitles to vidTitles & "B;".
+           if BATSW100-WF-VIDEO-C(aa) not = spaces
+               set vidPaths to vidPaths & BATSW100-WF-VIDEO-PATH(aa) & BATSW100-WF-VIDEO-C(aa) & ";"
+               set vidTitles to vidTitles & "C;".
+           if BATSW100-WF-VIDEO-D(aa) not = spaces
+               set vidPaths to vidPaths & BATSW100-WF-VIDEO-PATH(aa) & BATSW100-WF-VIDEO-D(aa) & ";"
+               set vidTitles to vidTitles & "D;".
+           add 1 to aa.
+           go to lpb-line-loop.
+       lpb-line-done.
+           set self::Session::Item("video-paths") to vidPaths
+           set self::Session::Item("video-titles") to vidTitles
+       end method.
+
+      * Queues the current free-text search instead of calling
+      * BATSW100WEBF's "RG" on this request, for a wide search that
+      * would otherwise tie up this browser session while it runs.
+       method-id submitBatchButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           MOVE SPACES TO BQ-REC
+           set BQ-REQUEST-ID to self::Session::Item("team")::ToString
+               & "-" & type DateTime::Now::ToString("yyyyMMddHHmmss")
+           set BQ-SOURCE-PAGE to "CUSTOMCLIPS"
+           set BQ-TEAM to self::Session::Item("team")::ToString
+           set BQ-SEARCH-TEXT to findTextBox::Text
+           set BQ-REQUESTED-BY to self::Session::Item("last")::ToString
+           set BQ-REQUESTED-AT to type DateTime::Now::ToString("yyyyMMdd HHmmss")
+           set BQ-STATUS to "P"
+
+           OPEN I-O BATCH-QUEUE-FILE
+           IF BQ-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT BATCH-QUEUE-FILE
+           END-IF
+           WRITE BQ-REC
+               INVALID KEY
+                   REWRITE BQ-REC
+           END-WRITE
+           CLOSE BATCH-QUEUE-FILE
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Search queued - you will be notified when results are ready.');", true)
+       end method.
+
        method-id goButton_Click protected.
        local-storage section.
        01 javaScript type System.Text.StringBuilder.

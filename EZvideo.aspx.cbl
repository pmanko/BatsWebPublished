@@ -2,6 +2,74 @@
                 implements type System.Web.UI.ICallbackEventHandler
                 inherits type System.Web.UI.Page public.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT BATCH-QUEUE-FILE ASSIGN WS-BATCHQ-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS BQ-KEY
+              LOCK MANUAL
+              FILE STATUS IS BQ-STATUS-COMN.
+          SELECT TEAM-DEFAULTS-FILE ASSIGN WS-TEAMDEF-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS TD-KEY
+              LOCK MANUAL
+              FILE STATUS IS TD-STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+      * A wide EZvideo/customClips search can take a while against
+      * BATSW060WEBF/BATSW100WEBF; queuing it here lets an offline
+      * batch runner (videoSearchBatch.cbl) do the actual search and
+      * leave the result list/notification behind instead of the
+      * browser session sitting on a spinning page.
+       FD  BATCH-QUEUE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS BQ-REC.
+
+       01  BQ-REC.
+           05  BQ-KEY.
+               10  BQ-REQUEST-ID           PIC X(35).
+           05  BQ-REST.
+               10  BQ-SOURCE-PAGE          PIC X(15).
+               10  BQ-TEAM                 PIC X(15).
+               10  BQ-DATE-CHOICE-FLAG     PIC X.
+               10  BQ-START-DATE           PIC X(10).
+               10  BQ-END-DATE             PIC X(10).
+               10  BQ-SEARCH-TEXT          PIC X(60).
+               10  BQ-REQUESTED-BY         PIC X(30).
+               10  BQ-REQUESTED-AT         PIC X(20).
+               10  BQ-STATUS               PIC X.
+                   88  BQ-PENDING          VALUE "P".
+                   88  BQ-DONE             VALUE "D".
+               10  FILLER                  PIC X(20).
+
+      * Holds the per-team default quick-range choice for this page -
+      * same BATSW060-DATE-CHOICE-FLAG values (A/C/P/W/M/2/3) the
+      * allGames/currentYear/.../threeMonths buttons already set - so
+      * Page_Load can apply a team's preferred default range instead of
+      * whatever BATSW060WEBF's "I" action defaults to.
+       FD  TEAM-DEFAULTS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TD-REC.
+       01  TD-REC.
+           05  TD-KEY.
+               10  TD-TEAM                 PIC X(15).
+           05  TD-REST.
+               10  TD-DEFAULT-RANGE-FLAG   PIC X.
+               10  FILLER                  PIC X(19).
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        01 batsw060rununit         type RunUnit.
@@ -9,11 +77,56 @@
        01 mydata type batsweb.batsw060Data.
        01 gmDate        type Single.
        01 callbackReturn type String.
+       01 WS-BATCHQ-FILE      PIC X(256) VALUE "BATCHQUEUE.DAT".
+       01 BQ-STATUS-COMN.
+           05  BQ-STATUS-BYTE-1        PIC X.
+           05  BQ-STATUS-BYTE-2        PIC X.
+       01 WS-TEAMDEF-FILE     PIC X(256) VALUE "TEAMDEF.DAT".
+       01 TD-STATUS-COMN.
+           05  TD-STATUS-BYTE-1        PIC X.
+           05  TD-STATUS-BYTE-2        PIC X.
+       01 tdFoundFlag          PIC X.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
        01 cbReference type String.
        01 callbackScript type String.
+       01 app-data-folder type String.
+       01 teamName        pic x(15).
        linkage section.
            COPY "Y:\sydexsource\BATS\batsw060webf_dg.CPB".
 
@@ -25,8 +138,22 @@
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
-      * #### End ICallback Implement  ####           
-        
+      * #### End ICallback Implement  ####
+
+      *    BATCHQUEUE.DAT is per-team, same WEBSYNC path videoSearchBatch.cbl's
+      *    nightly runner builds for itself team by team - needs setting
+      *    on every request (not just non-postback) since
+      *    submitBatchButton_Click runs on a postback.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\BATCHQUEUE.DAT"' delimited by size
+                  into WS-BATCHQ-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\TEAMDEF.DAT"' delimited by size
+                  into WS-TEAMDEF-FILE.
+
            if self::IsPostBack
                exit method.
                
@@ -55,10 +182,56 @@
            invoke batsw060rununit::Call("BATSW060WEBF")
            set textBox1::Text to BATSW060-START-DATE::ToString("00/00/00")
            set textBox2::Text to BATSW060-END-DATE::ToString("00/00/00")
+
+           set TD-TEAM to type HttpContext::Current::Session["team"]::ToString::Trim::ToUpper
+           OPEN INPUT TEAM-DEFAULTS-FILE
+           IF TD-STATUS-BYTE-1 NOT EQUAL ZEROES
+               move "N" to tdFoundFlag
+               go to apply-default-done.
+           READ TEAM-DEFAULTS-FILE
+               INVALID KEY
+                   move "N" to tdFoundFlag
+               NOT INVALID KEY
+                   move "Y" to tdFoundFlag
+           END-READ
+           CLOSE TEAM-DEFAULTS-FILE.
+       apply-default-done.
+           if tdFoundFlag = "Y"
+               MOVE TD-DEFAULT-RANGE-FLAG to BATSW060-DATE-CHOICE-FLAG
+               MOVE "DC" to BATSW060-ACTION
+               invoke batsw060rununit::Call("BATSW060WEBF")
+               set textBox1::Text to BATSW060-START-DATE::ToString("00/00/00")
+               set textBox2::Text to BATSW060-END-DATE::ToString("00/00/00")
+               set defaultRangeDropDownList::SelectedValue to TD-DEFAULT-RANGE-FLAG.
+
            invoke self::populate_listbox().
+           invoke self::logAudit("EZvideo").
            goback.
        end method.
 
+      * Saves the quick-range choice currently selected in
+      * defaultRangeDropDownList (its Value list uses the same A/C/P/W/
+      * M/2/3 BATSW060-DATE-CHOICE-FLAG values the quick-range buttons
+      * set) as this team's default for the next time EZvideo loads,
+      * same per-team keyed-file upsert idiom used throughout this tree.
+       method-id saveDefaultRangeButton_Click protected.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set TD-TEAM to type HttpContext::Current::Session["team"]::ToString::Trim::ToUpper
+           set TD-DEFAULT-RANGE-FLAG to defaultRangeDropDownList::SelectedValue::Trim
+
+           OPEN I-O TEAM-DEFAULTS-FILE
+           IF TD-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT TEAM-DEFAULTS-FILE
+               CLOSE TEAM-DEFAULTS-FILE
+               OPEN I-O TEAM-DEFAULTS-FILE
+           END-IF
+           WRITE TD-REC
+               INVALID KEY
+                   REWRITE TD-REC
+           END-WRITE
+           CLOSE TEAM-DEFAULTS-FILE.
+       end method.
+
       *#####               Client Callback Implementation             #####
       *##### (https://msdn.microsoft.com/en-us/library/ms178208.aspx) #####
       *####################################################################
@@ -343,6 +516,42 @@ PM         set vidTitles to vidTitles & BATSW060-WF-VIDEO-TITL(aa) & ";"
       * ###################################################### 
       * ######### List Box Replacement Table Methods #########
       * ######################################################
+      * Queues the currently-set date range/team as a background search
+      * instead of calling BATSW060WEBF's "RG" on this request - for a
+      * full-season, all-teams pull that would otherwise tie up this
+      * browser session while it runs.
+       method-id submitBatchButton_Click protected.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\batsw060webf_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["batsw060data"] as type batsweb.batsw060Data
+           set address of BATSW060-DIALOG-FIELDS to myData::tablePointer
+
+           MOVE SPACES TO BQ-REC
+           set BQ-REQUEST-ID to self::Session::Item("team")::ToString
+               & "-" & type DateTime::Now::ToString("yyyyMMddHHmmss")
+           set BQ-SOURCE-PAGE to "EZVIDEO"
+           set BQ-TEAM to self::Session::Item("team")::ToString
+           move BATSW060-DATE-CHOICE-FLAG to BQ-DATE-CHOICE-FLAG
+           set BQ-START-DATE to textBox1::Text
+           set BQ-END-DATE to textBox2::Text
+           set BQ-REQUESTED-BY to self::Session::Item("last")::ToString
+           set BQ-REQUESTED-AT to type DateTime::Now::ToString("yyyyMMdd HHmmss")
+           set BQ-STATUS to "P"
+
+           OPEN I-O BATCH-QUEUE-FILE
+           IF BQ-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT BATCH-QUEUE-FILE
+           END-IF
+           WRITE BQ-REC
+               INVALID KEY
+                   REWRITE BQ-REC
+           END-WRITE
+           CLOSE BATCH-QUEUE-FILE
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Search queued - you will be notified when results are ready.');", true)
+       end method.
+
        method-id addTableRow private.
        local-storage section.
        01 tRow type System.Web.UI.WebControls.TableRow.

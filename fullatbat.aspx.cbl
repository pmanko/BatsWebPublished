@@ -11,10 +11,75 @@
               ALTERNATE KEY IS PLAY-ALT-KEY WITH DUPLICATES
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
+          SELECT AB-NOTES-FILE ASSIGN WS-ABNOTES-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS NOTE-KEY
+              LOCK MANUAL
+              FILE STATUS IS NOTE-STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
+          SELECT PLAYER-INFO-FILE ASSIGN WS-PLAYERINFO-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PI-KEY
+              ALTERNATE KEY IS PI-JERSEY-KEY WITH DUPLICATES
+              ALTERNATE KEY IS PI-POSITION-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS PI-STATUS-COMN.
        DATA DIVISION.
        FILE SECTION.
        COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".
-       
+
+      * Coach's notes, one free-text comment per charted at-bat. BAT666
+      * has no single stable unique key for an at-bat the way BAT360
+      * has BAT360-AB-KEY, so the at-bat's own displayed line
+      * (BAT666-T-LINE - inning/batter/result, same text the grid
+      * already shows) is used as the key; it is as close to a natural
+      * key as this program exposes.
+       FD  AB-NOTES-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS NOTE-REC.
+
+       01  NOTE-REC.
+           05  NOTE-KEY            PIC X(200).
+           05  NOTE-TEXT           PIC X(240).
+           05  NOTE-TEAM           PIC X(15).
+           05  NOTE-TIMESTAMP      PIC X(20).
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
+      * Jersey number and position are not fields FDPLAY.CBL carries -
+      * PLAY-FILE only confirms play-player-id/play-last-name/
+      * play-first-name (see playerOKButton_Click) - so this small
+      * per-team file, keyed by the same play-player-id PLAY-FILE
+      * already uses as its join key, holds the roster detail staff
+      * enter by hand, the same out-of-band-file convention as
+      * AB-NOTES-FILE above. The two alternate keys let
+      * searchByJerseyButton_Click/searchByPositionButton_Click look
+      * a team's roster up either way without a sequential scan.
+       FD  PLAYER-INFO-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PI-REC.
+       01  PI-REC.
+           05  PI-KEY.
+               10  PI-TEAM                 PIC X(15).
+               10  PI-PLAYER-ID            PIC 9(05).
+           05  PI-JERSEY-KEY.
+               10  PI-JERSEY-TEAM          PIC X(15).
+               10  PI-JERSEY-NUM           PIC 9(03).
+           05  PI-POSITION-KEY.
+               10  PI-POSITION-TEAM        PIC X(15).
+               10  PI-POSITION             PIC X(02).
+           05  FILLER                      PIC X(15).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        copy "y:\sydexsource\bats\WSBATF.CBL".
@@ -26,22 +91,86 @@
        01 playerName      type String.
        01 nameArray      type String.
        01 callbackReturn type String.
+       01 WS-ABNOTES-FILE     PIC X(256) VALUE "ABNOTES.DAT".
+       01 NOTE-STATUS-COMN.
+           05  NOTE-STATUS-BYTE-1      PIC X.
+           05  NOTE-STATUS-BYTE-2      PIC X.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+       01 WS-PLAYERINFO-FILE  PIC X(256) VALUE "PLAYERINFO.DAT".
+       01 PI-STATUS-COMN.
+           05  PI-STATUS-BYTE-1        PIC X.
+           05  PI-STATUS-BYTE-2        PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
        01 cbReference type String.
        01 callbackScript type String.
+       01 app-data-folder type String.
+       01 teamName        pic x(15).
        linkage section.
            COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
 
+      * #### Access control - WEBPASS-LEVEL "V" is video-clips-only and
+      * #### is not allowed into the full at-bat charting detail ####
+           if self::Session["level"] not = null
+               if self::Session["level"]::ToString = "V"
+                   invoke self::Response::Redirect("~/mainmenu.aspx")
+                   exit method.
+
+      * #### Per-team coach's-notes file, same WEBSYNC folder as BATSW020 ####
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\ABNOTES.DAT"' delimited by size
+                  into WS-ABNOTES-FILE
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\PLAYERINFO.DAT"' delimited by size
+                  into WS-PLAYERINFO-FILE
+               if not self::IsPostBack
+                   invoke self::logAudit("fullatbat").
+
       * #### ICallback Implementation ####
            set cm to self::ClientScript
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
            set callbackScript to "function CallServer(arg, context)" & "{" & cbReference & "};"
            invoke cm::RegisterClientScriptBlock(self::GetType(), "CallServer", callbackScript, true)
-      * #### End ICallback Implement  ####                 
+      * #### End ICallback Implement  ####
 
            if self::IsPostBack
                exit method.
@@ -236,9 +365,51 @@ PM         set self::Session::Item("nameArray") to nameArray
            
            add 1 to aa.
            go to lines-loop.
-       lines-done.     
+       lines-done.
       *     set self::Session::Item("testing") to getVidPaths
-     
+
+       end method.
+
+      * Printable full-game report - the current filtered at-bat grid
+      * (same BAT666-T-LINE rows loadList puts on screen) laid out as
+      * one paginated, printer-friendly page instead of paging through
+      * the grid one at-bat at a time. BAT666 has no separate pitch-list
+      * field the way BAT310 does (see breakdown.aspx.cbl's
+      * printPitchList) - BAT666-T-LINE already is the full pitch-by-
+      * pitch at-bat detail line for each plate appearance, so that is
+      * what gets printed; there is no second, finer-grained list to
+      * fold in.
+       method-id printFullGameButton_Click protected.
+       local-storage section.
+       01 printOut     type System.Text.StringBuilder.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+
+           set printOut to new type System.Text.StringBuilder
+           invoke printOut::AppendLine("<html><head><title>Full Game Report</title>")
+           invoke printOut::AppendLine("<style>body{font-family:Courier New,monospace;font-size:10pt;} table{border-collapse:collapse;width:100%;} td{padding:2px 6px;} tr{page-break-inside:avoid;}</style>")
+           invoke printOut::AppendLine("</head><body onload='window.print()'>")
+           invoke printOut::AppendLine("<h3>Full Game Report</h3>")
+           invoke printOut::AppendLine("<p>Pitcher: " & pitcherTextBox::Text::Trim & "&nbsp;&nbsp;&nbsp;Batter: " & batterTextBox::Text::Trim & "&nbsp;&nbsp;&nbsp;Dates: " & textBox1::Text::Trim & " - " & textBox4::Text::Trim & "</p>")
+           invoke printOut::AppendLine("<table>")
+
+           move 1 to aa.
+       print-loop.
+           if aa > BAT666-NUM-AB
+               go to print-done.
+           invoke printOut::AppendLine("<tr><td>" & BAT666-T-LINE(aa)::Trim & "</td></tr>")
+           add 1 to aa
+           go to print-loop.
+       print-done.
+           invoke printOut::AppendLine("</table></body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(printOut::ToString)
+           invoke self::Response::End
        end method.
        
        method-id atBat_Selected protected.
@@ -307,6 +478,237 @@ PM         set self::Session::Item("nameArray") to nameArray
 
        end method.
 
+      * Coach's notes - loads whatever note is on file (if any) for the
+      * at-bat currently picked out on the grid, keyed off that row's
+      * own BAT666-T-LINE text the same way abIndexField already picks
+      * out a roster row elsewhere on this page.
+       method-id loadAtBatNoteButton_Click protected.
+       local-storage section.
+       01 noteKeyText  pic x(200).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+
+           if abIndexField::Value = spaces
+               set noteTextBox::Text to ""
+               exit method.
+
+           move BAT666-T-LINE(type Int32::Parse(abIndexField::Value) + 1) to noteKeyText
+
+           OPEN INPUT AB-NOTES-FILE
+           if NOTE-STATUS-BYTE-1 not = "0"
+               set noteTextBox::Text to ""
+               exit method.
+           move noteKeyText to NOTE-KEY
+           READ AB-NOTES-FILE
+               INVALID KEY
+                   set noteTextBox::Text to ""
+                   CLOSE AB-NOTES-FILE
+                   exit method
+           END-READ
+           set noteTextBox::Text to NOTE-TEXT::Trim
+           CLOSE AB-NOTES-FILE
+       end method.
+
+       method-id saveAtBatNoteButton_Click protected.
+       local-storage section.
+       01 noteKeyText  pic x(200).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+
+           if abIndexField::Value = spaces
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Select an at-bat first.');", true)
+               exit method.
+
+           move BAT666-T-LINE(type Int32::Parse(abIndexField::Value) + 1) to noteKeyText
+
+           MOVE SPACES TO NOTE-REC
+           move noteKeyText to NOTE-KEY
+           set NOTE-TEXT to noteTextBox::Text
+           if self::Session["team"] not = null
+               set NOTE-TEAM to self::Session["team"]::ToString::Trim.
+           set NOTE-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN I-O AB-NOTES-FILE
+           IF NOTE-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AB-NOTES-FILE
+           END-IF
+
+           WRITE NOTE-REC
+               INVALID KEY
+                   REWRITE NOTE-REC
+           END-WRITE
+           CLOSE AB-NOTES-FILE
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Note saved.');", true)
+       end method.
+
+      * Saves/updates one player's jersey number and position so
+      * searchByJerseyButton_Click/searchByPositionButton_Click have
+      * something to look up - the same WRITE/REWRITE upsert idiom
+      * saveAtBatNoteButton_Click uses above.
+       method-id savePlayerInfoButton_Click protected.
+       local-storage section.
+       01 savedTeam    pic x(15) value spaces.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+
+           MOVE SPACES TO PI-REC
+           set PI-TEAM to savedTeam
+           move type Int32::Parse(playerIdTextBox::Text) to PI-PLAYER-ID
+           set PI-JERSEY-TEAM to savedTeam
+           move type Int32::Parse(jerseyNumTextBox::Text) to PI-JERSEY-NUM
+           set PI-POSITION-TEAM to savedTeam
+           set PI-POSITION to positionTextBox::Text::Trim::ToUpper
+
+           OPEN I-O PLAYER-INFO-FILE
+           IF PI-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT PLAYER-INFO-FILE
+           END-IF
+
+           WRITE PI-REC
+               INVALID KEY
+                   REWRITE PI-REC
+           END-WRITE
+           CLOSE PLAYER-INFO-FILE
+
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Player info saved.');", true)
+       end method.
+
+      * Looks a team's roster up by jersey number through
+      * PLAYER-INFO-FILE's PI-JERSEY-KEY alternate key, then pulls
+      * each matching player's name out of PLAY-FILE the same
+      * sequential-scan way the roster name list is already built
+      * elsewhere in this file, since PLAY-FILE's own key is the
+      * player id, not the name.
+       method-id searchByJerseyButton_Click protected.
+       local-storage section.
+       01 savedTeam        pic x(15) value spaces.
+       01 wantedJerseyKey  PIC X(18).
+       01 matchIds         PIC 9(05) OCCURS 50.
+       01 matchNum         PIC 9(02) VALUE 0.
+       01 mm               PIC 9(02).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+           invoke playerTable::Rows::Clear()
+
+           OPEN INPUT PLAYER-INFO-FILE
+           if PI-STATUS-BYTE-1 not = "0"
+               exit method.
+           set PI-JERSEY-TEAM to savedTeam
+           move type Int32::Parse(jerseySearchTextBox::Text) to PI-JERSEY-NUM
+           move PI-JERSEY-KEY to wantedJerseyKey
+           START PLAYER-INFO-FILE KEY NOT LESS THAN PI-JERSEY-KEY
+               INVALID KEY
+                   CLOSE PLAYER-INFO-FILE
+                   exit method
+           END-START
+       jersey-collect-loop.
+           READ PLAYER-INFO-FILE NEXT RECORD
+               AT END go to jersey-collect-done.
+           if PI-JERSEY-KEY not = wantedJerseyKey
+               go to jersey-collect-done.
+           if matchNum < 50
+               add 1 to matchNum
+               move PI-PLAYER-ID to matchIds(matchNum).
+           go to jersey-collect-loop.
+       jersey-collect-done.
+           CLOSE PLAYER-INFO-FILE
+
+           if matchNum = 0
+               exit method.
+
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+           SET LK-PLAYER-FILE TO BAT666-WF-LK-PLAYER-FILE
+           OPEN INPUT PLAY-FILE
+       jersey-scan-loop.
+           READ PLAY-FILE NEXT
+               AT END go to jersey-scan-done.
+           move 1 to mm.
+       jersey-id-check.
+           if mm > matchNum
+               go to jersey-scan-loop.
+           if matchIds(mm) = play-player-id
+               invoke self::addTableRow(playerTable, " " & play-first-name::Trim & " " & play-last-name::Trim)
+               go to jersey-scan-loop.
+           add 1 to mm
+           go to jersey-id-check.
+       jersey-scan-done.
+           CLOSE PLAY-FILE
+       end method.
+
+      * Same lookup as searchByJerseyButton_Click, keyed by position
+      * instead of jersey number.
+       method-id searchByPositionButton_Click protected.
+       local-storage section.
+       01 savedTeam        pic x(15) value spaces.
+       01 wantedPositionKey PIC X(17).
+       01 matchIds         PIC 9(05) OCCURS 50.
+       01 matchNum         PIC 9(02) VALUE 0.
+       01 mm               PIC 9(02).
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+           invoke playerTable::Rows::Clear()
+
+           OPEN INPUT PLAYER-INFO-FILE
+           if PI-STATUS-BYTE-1 not = "0"
+               exit method.
+           set PI-POSITION-TEAM to savedTeam
+           set PI-POSITION to positionSearchTextBox::Text::Trim::ToUpper
+           move PI-POSITION-KEY to wantedPositionKey
+           START PLAYER-INFO-FILE KEY NOT LESS THAN PI-POSITION-KEY
+               INVALID KEY
+                   CLOSE PLAYER-INFO-FILE
+                   exit method
+           END-START
+       position-collect-loop.
+           READ PLAYER-INFO-FILE NEXT RECORD
+               AT END go to position-collect-done.
+           if PI-POSITION-KEY not = wantedPositionKey
+               go to position-collect-done.
+           if matchNum < 50
+               add 1 to matchNum
+               move PI-PLAYER-ID to matchIds(matchNum).
+           go to position-collect-loop.
+       position-collect-done.
+           CLOSE PLAYER-INFO-FILE
+
+           if matchNum = 0
+               exit method.
+
+           set mydata to self::Session["bat666data"] as type batsweb.bat666Data
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+           SET LK-PLAYER-FILE TO BAT666-WF-LK-PLAYER-FILE
+           OPEN INPUT PLAY-FILE
+       position-scan-loop.
+           READ PLAY-FILE NEXT
+               AT END go to position-scan-done.
+           move 1 to mm.
+       position-id-check.
+           if mm > matchNum
+               go to position-scan-loop.
+           if matchIds(mm) = play-player-id
+               invoke self::addTableRow(playerTable, " " & play-first-name::Trim & " " & play-last-name::Trim)
+               go to position-scan-loop.
+           add 1 to mm
+           go to position-id-check.
+       position-scan-done.
+           CLOSE PLAY-FILE
+       end method.
+
        method-id playAll protected.
        local-storage section.
        01 vidPaths type String. 

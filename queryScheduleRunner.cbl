@@ -0,0 +1,327 @@
+       class-id batsweb.queryScheduleRunner.
+
+      * Nightly housekeeping job: walks every team's WEBSYNC folder
+      * under the Programs root, checks that team's QUERYSCHED.DAT
+      * (breakdown.aspx.cbl's scheduleQueryButton_Click) for any saved
+      * query due to run, reruns the matching QUERYTMPL.DAT template
+      * through BAT300WEBF/BAT310WEBF the same "GO" then "RE" two-call
+      * sequence loadTemplateButton_Click/Recalc already use, and
+      * emails the resulting line to whoever asked for it. Scheduling
+      * this nightly is a Task Scheduler/cron concern outside this
+      * program, same as videoReconcile.cbl/websyncAlert.cbl.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT RUN-LOG-FILE ASSIGN WS-RUN-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOG-STATUS-COMN.
+          SELECT QUERY-SCHEDULE-FILE ASSIGN WS-QUERYSCHED-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS QS-KEY
+              LOCK MANUAL
+              FILE STATUS IS QS-STATUS-COMN.
+          SELECT QUERY-TEMPLATE-FILE ASSIGN WS-QUERYTMPL-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS QT-KEY
+              LOCK MANUAL
+              FILE STATUS IS QT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RUN-LOG-REC.
+       01  RUN-LOG-REC                 PIC X(200).
+
+      * Same layout breakdown.aspx.cbl's QUERY-SCHEDULE-FILE
+      * uses.
+       FD  QUERY-SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS QS-REC.
+       01  QS-REC.
+           05  QS-KEY.
+               10  QS-TEMPLATE-NAME        PIC X(30).
+           05  QS-REST.
+               10  QS-EMAIL                PIC X(60).
+               10  QS-FREQUENCY            PIC X.
+                   88  QS-DAILY            VALUE "D".
+                   88  QS-WEEKLY           VALUE "W".
+                   88  QS-MONTHLY          VALUE "M".
+               10  QS-LAST-RUN             PIC X(10).
+               10  FILLER                  PIC X(30).
+
+      * Same layout breakdown.aspx.cbl's existing QUERY-TEMPLATE-FILE
+      * uses.
+       FD  QUERY-TEMPLATE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS QT-REC.
+       01  QT-REC.
+           05  QT-KEY.
+               10  QT-TEMPLATE-NAME        PIC X(30).
+           05  QT-REST.
+               10  QT-BATTER-BATS-FLAG     PIC X.
+               10  QT-PITCHER-THROWS-FLAG  PIC X.
+               10  QT-BATTER-TYPE-FLAG     PIC X.
+               10  QT-PITCHER-TYPE-FLAG    PIC X.
+               10  QT-TEAM-ONLY-FLAG       PIC X.
+               10  QT-START-DATE           PIC X(10).
+               10  QT-END-DATE             PIC X(10).
+               10  QT-PITCHER-OPTIONS      PIC X(30).
+               10  QT-BATTER-OPTIONS       PIC X(30).
+               10  FILLER                  PIC X(50).
+
+       working-storage section.
+       01 bat310rununit            type RunUnit.
+       01 BAT310WEBF                   type BAT310WEBF.
+       01 mydata                   type batsweb.bat310Data.
+       01 mydata300                type batsweb.bat300Data.
+       01 teamDirs                 type String[].
+       01 WS-RUN-LOG-FILE          PIC X(256) VALUE "QUERYSCHEDRUN.LOG".
+       01 LOG-STATUS-COMN.
+           05  LOG-STATUS-BYTE-1       PIC X      VALUE SPACES.
+           05  LOG-STATUS-BYTE-2       PIC X      VALUE SPACES.
+       01 WS-QUERYSCHED-FILE       PIC X(256) VALUE "QUERYSCHED.DAT".
+       01 QS-STATUS-COMN.
+           05  QS-STATUS-BYTE-1        PIC X.
+           05  QS-STATUS-BYTE-2        PIC X.
+       01 WS-QUERYTMPL-FILE        PIC X(256) VALUE "QUERYTMPL.DAT".
+       01 QT-STATUS-COMN.
+           05  QT-STATUS-BYTE-1        PIC X.
+           05  QT-STATUS-BYTE-2        PIC X.
+       01 WS-SMTP-HOST              PIC X(60) VALUE "localhost".
+
+       method-id Main static public.
+       local-storage section.
+       01 aa                   type Int32.
+       01 programsRoot         type String.
+       01 worker                type batsweb.queryScheduleRunner.
+       procedure division using by value args as type String[].
+           if args = null or args::Length = 0
+               invoke type System.Console::WriteLine("usage: queryScheduleRunner <Programs-root-folder>")
+               goback.
+
+           set programsRoot to args[0]
+           if not type System.IO.Directory::Exists(programsRoot)
+               invoke type System.Console::WriteLine("Programs root not found: " & programsRoot)
+               goback.
+
+           set teamDirs to type System.IO.Directory::GetDirectories(programsRoot)
+           move 0 to aa.
+       team-loop.
+           if aa >= teamDirs::Length
+               go to team-done.
+           set worker to new batsweb.queryScheduleRunner
+           invoke worker::runTeam(teamDirs[aa])
+           add 1 to aa
+           go to team-loop.
+       team-done.
+           goback.
+       end method.
+
+      *#####          Per-team scheduled-query processing             #####
+       method-id runTeam private.
+       local-storage section.
+       01 teamName              type String.
+       01 today                 type DateTime.
+       01 dueFlag               type Condition value false.
+       01 lastRun                type DateTime.
+       01 daysSince              type Double.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value teamPath as type String.
+           set teamName to type System.IO.Path::GetFileName(teamPath)
+           set WS-RUN-LOG-FILE to teamPath & "\WEBSYNC\QUERYSCHEDRUN.LOG"
+           set WS-QUERYSCHED-FILE to teamPath & "\WEBSYNC\QUERYSCHED.DAT"
+           set WS-QUERYTMPL-FILE to teamPath & "\WEBSYNC\QUERYTMPL.DAT"
+
+           OPEN INPUT QUERY-SCHEDULE-FILE
+           if QS-STATUS-BYTE-1 not = "0"
+               exit method.
+
+           set mydata to new batsweb.bat310Data
+           invoke mydata::populateData
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+
+           set bat310rununit to type RunUnit::New()
+           set BAT310WEBF to new BAT310WEBF
+           invoke bat310rununit::Add(BAT310WEBF)
+
+           move "I" to BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::logLine(teamName, "unable to initialize - " & ERROR-FIELD::Trim)
+               move spaces to ERROR-FIELD
+               invoke bat310rununit::StopRun(0)
+               CLOSE QUERY-SCHEDULE-FILE
+               exit method.
+
+           set mydata300 to new batsweb.bat300Data
+           invoke mydata300::populateData
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           INITIALIZE BAT300-DIALOG-FIELDS
+           MOVE "IN" TO BAT300-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+           MOVE "I" TO BAT300-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+
+           set today to type DateTime::Today
+
+           MOVE LOW-VALUE TO QS-KEY
+           START QUERY-SCHEDULE-FILE KEY NOT LESS THAN QS-KEY
+               INVALID KEY
+                   CLOSE QUERY-SCHEDULE-FILE
+                   invoke bat310rununit::StopRun(0)
+                   exit method
+           END-START
+       sched-loop.
+           READ QUERY-SCHEDULE-FILE NEXT RECORD
+               AT END go to sched-done.
+
+           set dueFlag to false
+           if QS-LAST-RUN = spaces or low-value
+               set dueFlag to true
+           else
+               invoke type DateTime::TryParse(QS-LAST-RUN::Trim, by reference lastRun)
+               set daysSince to (today::Subtract(lastRun))::TotalDays
+               if QS-DAILY and daysSince >= 1
+                   set dueFlag to true
+               else if QS-WEEKLY and daysSince >= 7
+                   set dueFlag to true
+               else if QS-MONTHLY and daysSince >= 30
+                   set dueFlag to true.
+
+           if dueFlag
+               invoke self::runOneSchedule(teamName, QS-TEMPLATE-NAME, QS-EMAIL).
+
+           go to sched-loop.
+       sched-done.
+           CLOSE QUERY-SCHEDULE-FILE
+           invoke bat310rununit::StopRun(0).
+       end method.
+
+      *#####    Rerun one saved template and email its result line    #####
+       method-id runOneSchedule private.
+       local-storage section.
+       01 gmDate                type Single.
+       01 resultLine            type String.
+       01 subjectLine           type String.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value teamName as type String
+                          by value templateName as type String
+                          by value toAddress as type String.
+
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           set address of BAT310-DIALOG-FIELDS to myData::tablePointer
+
+           MOVE SPACES TO QT-KEY
+           set QT-TEMPLATE-NAME to templateName
+
+           OPEN INPUT QUERY-TEMPLATE-FILE
+           if QT-STATUS-BYTE-1 not = "0"
+               invoke self::logLine(teamName, "template " & templateName::Trim & " - QUERYTMPL.DAT not found")
+               exit method.
+           READ QUERY-TEMPLATE-FILE
+               INVALID KEY
+                   CLOSE QUERY-TEMPLATE-FILE
+                   invoke self::logLine(teamName, "scheduled template " & templateName::Trim & " no longer exists")
+                   exit method
+           END-READ
+           CLOSE QUERY-TEMPLATE-FILE
+
+           MOVE QT-BATTER-BATS-FLAG     TO BAT300-BATTER-BATS-FLAG
+           MOVE QT-PITCHER-THROWS-FLAG  TO BAT300-PITCHER-THROWS-FLAG
+           MOVE QT-BATTER-TYPE-FLAG     TO BAT300-BATTER-TYPE-FLAG
+           MOVE QT-PITCHER-TYPE-FLAG    TO BAT300-PITCHER-TYPE-FLAG
+           MOVE QT-TEAM-ONLY-FLAG       TO BAT300-TEAM-ONLY-FLAG
+
+           invoke type System.Single::TryParse(QT-START-DATE::Trim::Replace("/", ""), by reference gmDate)
+           set BAT300-GAME-DATE to gmDate.
+           invoke type System.Single::TryParse(QT-END-DATE::Trim::Replace("/", ""), by reference gmDate)
+           set BAT300-END-GAME-DATE to gmDate.
+
+           MOVE "GO" to BAT300-ACTION
+           invoke bat310rununit::Call("BAT300WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::logLine(teamName, "template " & templateName::Trim & " - " & ERROR-FIELD::Trim)
+               move spaces to ERROR-FIELD
+               exit method.
+
+           MOVE "RE" to BAT310-ACTION
+           invoke bat310rununit::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::logLine(teamName, "template " & templateName::Trim & " - " & ERROR-FIELD::Trim)
+               move spaces to ERROR-FIELD
+               exit method.
+
+           set resultLine to "AB=" & BAT310-AB::ToString
+               & "  H=" & BAT310-H::ToString
+               & "  HR=" & BAT310-HR::ToString
+               & "  RBI=" & BAT310-RBI::ToString
+               & "  AVG=" & BAT310-BA::ToString("#.000")
+               & "  OPS=" & BAT310-OPS::ToString("#.000")
+
+           set subjectLine to teamName::Trim & " - " & templateName::Trim & " (scheduled query)"
+
+           invoke self::sendScheduleEmail(toAddress, subjectLine, resultLine)
+
+           MOVE SPACES TO QS-KEY
+           set QS-TEMPLATE-NAME to templateName
+           OPEN I-O QUERY-SCHEDULE-FILE
+           READ QUERY-SCHEDULE-FILE
+               INVALID KEY
+                   CLOSE QUERY-SCHEDULE-FILE
+                   exit method
+           END-READ
+           set QS-LAST-RUN to type DateTime::Today::ToString("yyyy-MM-dd")
+           REWRITE QS-REC
+           CLOSE QUERY-SCHEDULE-FILE
+
+           invoke self::logLine(teamName, "emailed scheduled template " & templateName::Trim & " to " & toAddress::Trim).
+       end method.
+
+      *#####                    Outbound email                        #####
+       method-id sendScheduleEmail private.
+       local-storage section.
+       01 mailMsg      type System.Net.Mail.MailMessage.
+       01 smtp         type System.Net.Mail.SmtpClient.
+       procedure division using by value toAddress as type String
+                          by value subjectLine as type String
+                          by value bodyLine as type String.
+           set mailMsg to new type System.Net.Mail.MailMessage("batsweb@localhost", toAddress)
+           set mailMsg::Subject to subjectLine
+           set mailMsg::Body to bodyLine
+
+           set smtp to new type System.Net.Mail.SmtpClient(WS-SMTP-HOST::Trim)
+           invoke smtp::Send(mailMsg)
+       end method.
+
+      *#####                      Run log                              #####
+       method-id logLine private.
+       local-storage section.
+       01 WS-LOG-TIMESTAMP     type String.
+       procedure division using by value teamName as type String
+                                         detailText as type String.
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF LOG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE teamName DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE detailText DELIMITED BY SIZE
+               INTO RUN-LOG-REC.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
+       end method.
+
+       end class.

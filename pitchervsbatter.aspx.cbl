@@ -16,9 +16,21 @@
               ALTERNATE KEY IS PLAY-ALT-KEY WITH DUPLICATES
               LOCK MANUAL
               FILE STATUS IS STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
        DATA DIVISION.
        FILE SECTION.
        COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
        working-storage section.
        COPY "Y:\sydexsource\shared\WS-SYS.CBL".
        copy "y:\sydexsource\bats\WSBATF.CBL".
@@ -31,6 +43,40 @@
        01 playerName      type String.
        01 nameArray      type String.       
        01 callbackReturn type String.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
        method-id Page_Load protected.
        local-storage section.
        01 cm type ClientScriptManager.
@@ -40,6 +86,14 @@
            COPY "Y:\sydexsource\BATS\bat766_dg.CPB".
        procedure division using by value param-sender as object
                                          param-e as type System.EventArgs.
+
+      * #### Access control - WEBPASS-LEVEL "V" is video-clips-only and
+      * #### is not allowed into the pitcher/batter matchup tool ####
+           if self::Session["level"] not = null
+               if self::Session["level"]::ToString = "V"
+                   invoke self::Response::Redirect("~/mainmenu.aspx")
+                   exit method.
+
       * #### ICallback Implementation ####
            set cm to self::ClientScript
            set cbReference to cm::GetCallbackEventReference(self, "arg", "GetServerData", "context")
@@ -110,6 +164,7 @@ PM         set self::Session::Item("nameArray") to nameArray
        20-done.    
            invoke self::populatePitcher
            invoke self::populateBatter
+           invoke self::logAudit("pitchervsbatter")
            goback.
        end method.
        
@@ -939,14 +994,191 @@ PM         set self::Session::Item("nameArray") to nameArray
                as type RunUnit
            invoke type System.Single::TryParse(TextBox1::Text::ToString::Replace("/", ""), by reference gmDate)
            set BAT766-GAME-DATE to gmDate
+           MOVE "D" to BAT766-GAME-FLAG
            MOVE "DT" to BAT766-ACTION
            invoke bat766rununit::Call("BAT766WEBF")
            if ERROR-FIELD NOT = SPACES
                invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
-               move spaces to ERROR-FIELD.           
+               move spaces to ERROR-FIELD.
            invoke self::Load_List.
+           set careerTotalLabel::Text to "".
        end method.
-    
+
+      * Career totals - same "DT" matchup lookup goButton_Click uses,
+      * but with BAT766-GAME-FLAG set to "A" the way the "all dates"
+      * radio buttons on breakdown.aspx.cbl/fullatbat.aspx.cbl set
+      * BAT300-GAME-FLAG/BAT666-GAME-FLAG, so BAT766WEBF returns every
+      * at-bat this pitcher and batter have faced each other in instead
+      * of just the one typed game date.
+       method-id careerButton_Click protected.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat766_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat766data"] as type batsweb.bat766Data
+           set address of BAT766-DIALOG-FIELDS to myData::tablePointer
+           set bat766rununit to self::Session::Item("766rununit")
+               as type RunUnit
+           MOVE "A" to BAT766-GAME-FLAG
+           MOVE "DT" to BAT766-ACTION
+           invoke bat766rununit::Call("BAT766WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+               move spaces to ERROR-FIELD.
+           invoke self::Load_List.
+           set careerTotalLabel::Text to "Career at-bats, " & pitcherTextBox::Text::Trim & " vs " & batterTextBox::Text::Trim & ": " & BAT766-NUM-AB::ToString.
+       end method.
+
+      * Combined scouting packet - the career BAT766 matchup totals
+      * above plus whatever BAT310 filtered totals breakdown.aspx.cbl
+      * last recalculated in this session, laid out on one printable
+      * page the way fullatbat.aspx.cbl's printable full-game report
+      * already streams a full HTML document in place of the
+      * page instead of a true PDF - this tree has no PDF renderer, so
+      * the packet follows that same print-friendly-HTML convention.
+      * BAT310 totals are whatever filter breakdown.aspx.cbl's Recalc
+      * was last run against in this session; if that page hasn't been
+      * used yet this session there is nothing to pull in, so the
+      * packet is just the matchup half.
+       method-id scoutingPacketButton_Click protected.
+       local-storage section.
+       01 packetOut       type System.Text.StringBuilder.
+       01 bat310ru        type RunUnit.
+       01 mydata310       type batsweb.bat310Data.
+       01 avg             type Double.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat766_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           set mydata to self::Session["bat766data"] as type batsweb.bat766Data
+           set address of BAT766-DIALOG-FIELDS to myData::tablePointer
+           set bat766rununit to self::Session::Item("766rununit")
+               as type RunUnit
+
+           MOVE "A" to BAT766-GAME-FLAG
+           MOVE "DT" to BAT766-ACTION
+           invoke bat766rununit::Call("BAT766WEBF")
+           if ERROR-FIELD NOT = SPACES
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('" & ERROR-FIELD & "');", true)
+               move spaces to ERROR-FIELD.
+
+           set packetOut to new type System.Text.StringBuilder
+           invoke packetOut::AppendLine("<html><head><title>Scouting Packet</title>")
+           invoke packetOut::AppendLine("<style>body{font-family:Arial;font-size:10pt;} td{padding:2px 6px;}</style>")
+           invoke packetOut::AppendLine("</head><body>")
+           invoke packetOut::AppendLine("<h3>Scouting Packet</h3>")
+
+           invoke packetOut::AppendLine("<h4>Matchup - " & pitcherTextBox::Text::Trim & " vs " & batterTextBox::Text::Trim & "</h4>")
+           invoke packetOut::AppendLine("<p>Career at-bats: " & BAT766-NUM-AB::ToString & "</p>")
+
+           if self::Session::Item("310rununit") = null
+               invoke packetOut::AppendLine("<p><i>No breakdown filter set for this session yet - visit Breakdown to add hitting totals to this packet.</i></p>")
+           else
+               set mydata310 to self::Session["bat310data"] as type batsweb.bat310Data
+               set address of BAT310-DIALOG-FIELDS to myData310::tablePointer
+               set bat310ru to self::Session::Item("310rununit") as type RunUnit
+
+               invoke packetOut::AppendLine("<h4>Hitting Totals - " & BAT310-CHOOSE-TEAM::Trim & "</h4>")
+               invoke packetOut::AppendLine("<table border='1' cellpadding='3'>")
+               invoke packetOut::AppendLine("<tr><td><b>G</b></td><td><b>AB</b></td><td><b>H</b></td><td><b>2B</b></td><td><b>3B</b></td><td><b>HR</b></td><td><b>RBI</b></td><td><b>BB</b></td><td><b>K</b></td><td><b>AVG</b></td><td><b>OPS</b></td></tr>")
+               set avg to BAT310-BA
+               invoke packetOut::Append("<tr><td>" & BAT310-G::ToString & "</td><td>" & BAT310-AB::ToString & "</td><td>" & BAT310-H::ToString & "</td><td>" & BAT310-2B::ToString & "</td><td>" & BAT310-3B::ToString & "</td><td>" & BAT310-HR::ToString & "</td><td>" & BAT310-RBI::ToString & "</td><td>" & BAT310-BB::ToString & "</td><td>" & BAT310-K::ToString & "</td><td>" & avg::ToString("#.000") & "</td>")
+               set avg to BAT310-OPS
+               invoke packetOut::AppendLine("<td>" & avg::ToString("#.000") & "</td></tr>")
+               invoke packetOut::AppendLine("</table>").
+
+           invoke packetOut::AppendLine("</body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(packetOut::ToString)
+           invoke self::Response::End
+       end method.
+
+      * League-average overlay - this tree has no confirmed pitching
+      * counting-stat source anywhere (BAT766 exposes only matchup
+      * totals, the same gap already found elsewhere), so there is
+      * no ERA/WHIP to put up against a league number. What IS
+      * available is the batter's own BAT310 filtered average -
+      * already pulled into the scouting packet above - and BAT310's
+      * own team list, so this overlay instead shows the matchup
+      * batter's hitting line next to the full league's combined
+      * average for the same filter, giving the same "is this batter
+      * tougher than average" context from the hitting side. Same
+      * graceful-degradation-if-breakdown-hasn't-run-yet precondition
+      * as scoutingPacketButton_Click, and the same per-team
+      * iterate-then-restore pattern as compareTeamsButton_Click/
+      * compareOneTeam, just walking every team on the roster (BAT300's
+      * own team list, same BAT300-NUM-TEAMS/BAT300-TEAM-NAME(aa) array
+      * breakdown.aspx.cbl's Page_Load builds its team dropdowns from)
+      * instead of up to three picked ones.
+       method-id leagueAverageOverlayButton_Click protected.
+       local-storage section.
+       01 overlayOut      type System.Text.StringBuilder.
+       01 bat310ru        type RunUnit.
+       01 mydata310       type batsweb.bat310Data.
+       01 mydata300       type batsweb.bat300Data.
+       01 savedChooseTeam type String.
+       01 avg             type Double.
+       01 leagueAvg       type Double.
+       01 leagueAB        pic 9(07) value 0.
+       01 leagueH         pic 9(07) value 0.
+       linkage section.
+           COPY "Y:\SYDEXSOURCE\BATS\bat300_dg.CPB".
+           COPY "Y:\SYDEXSOURCE\BATS\bat310_dg.CPB".
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session::Item("310rununit") = null
+               invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Visit Breakdown first to set a hitting filter.');", true)
+               exit method.
+
+           set mydata310 to self::Session["bat310data"] as type batsweb.bat310Data
+           set address of BAT310-DIALOG-FIELDS to myData310::tablePointer
+           set mydata300 to self::Session["bat300data"] as type batsweb.bat300Data
+           set address of BAT300-DIALOG-FIELDS to myData300::tablePointer
+           set bat310ru to self::Session::Item("310rununit") as type RunUnit
+
+           set avg to BAT310-BA
+           set savedChooseTeam to BAT310-CHOOSE-TEAM::Trim
+
+           move 1 to aa.
+       league-team-loop.
+           if aa > BAT300-NUM-TEAMS
+               go to league-team-done.
+           set BAT310-CHOOSE-TEAM to BAT300-TEAM-NAME(aa)
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310ru::Call("BAT310WEBF")
+           if ERROR-FIELD NOT = SPACES
+               move spaces to ERROR-FIELD.
+           add BAT310-AB to leagueAB
+           add BAT310-H to leagueH
+           add 1 to aa
+           go to league-team-loop.
+       league-team-done.
+           if leagueAB = 0
+               move 0 to leagueAvg
+           else
+               compute leagueAvg = leagueH / leagueAB.
+
+           set BAT310-CHOOSE-TEAM to savedChooseTeam
+           MOVE "RE" TO BAT310-ACTION
+           invoke bat310ru::Call("BAT310WEBF")
+
+           set overlayOut to new type System.Text.StringBuilder
+           invoke overlayOut::AppendLine("<html><head><title>League Average Overlay</title></head><body>")
+           invoke overlayOut::AppendLine("<h3>League Average Overlay</h3>")
+           invoke overlayOut::AppendLine("<p>Batter - " & batterTextBox::Text::Trim & " vs Pitcher - " & pitcherTextBox::Text::Trim & "</p>")
+           invoke overlayOut::AppendLine("<table border='1' cellpadding='3'>")
+           invoke overlayOut::AppendLine("<tr><td><b></b></td><td><b>AB</b></td><td><b>H</b></td><td><b>AVG</b></td></tr>")
+           invoke overlayOut::AppendLine("<tr><td>" & BAT310-CHOOSE-TEAM::Trim & "</td><td>" & BAT310-AB::ToString & "</td><td>" & BAT310-H::ToString & "</td><td>" & avg::ToString("#.000") & "</td></tr>")
+           invoke overlayOut::AppendLine("<tr><td>League Average</td><td>" & leagueAB::ToString & "</td><td>" & leagueH::ToString & "</td><td>" & leagueAvg::ToString("#.000") & "</td></tr>")
+           invoke overlayOut::AppendLine("</table>")
+           invoke overlayOut::AppendLine("</body></html>")
+
+           invoke self::Response::Clear
+           set self::Response::ContentType to "text/html"
+           invoke self::Response::Write(overlayOut::ToString)
+           invoke self::Response::End
+       end method.
+
        method-id batstube protected.
        local-storage section.
 PM     01 vidPaths type String. 

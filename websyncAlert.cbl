@@ -0,0 +1,108 @@
+       class-id batsweb.websyncAlert.
+
+      * Nightly housekeeping job: walks every team's WEBSYNC folder
+      * under the Programs root and flags any team whose BATSW020.DAT -
+      * the per-team file every login page (Default.aspx.cbl,
+      * changepassword.aspx.cbl) already reads straight out of
+      * Programs\<team>\WEBSYNC - hasn't been refreshed by the nightly
+      * file-transfer job in longer than the expected window. A stale
+      * file there means that team's sync run failed or never landed,
+      * the same failure videoReconcile.cbl exists to catch on the
+      * video side of WEBSYNC. Scheduling this nightly is a Task
+      * Scheduler/cron concern outside this program, same as
+      * videoReconcile.cbl/videoSearchBatch.cbl.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT ALERT-LOG-FILE ASSIGN WS-ALERT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOG-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALERT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS ALERT-LOG-REC.
+       01  ALERT-LOG-REC               PIC X(200).
+
+       working-storage section.
+       01 teamDirs                 type String[].
+       01 WS-ALERT-LOG-FILE        PIC X(256) VALUE "SYNCALERT.LOG".
+       01 LOG-STATUS-COMN.
+           05  LOG-STATUS-BYTE-1       PIC X      VALUE SPACES.
+           05  LOG-STATUS-BYTE-2       PIC X      VALUE SPACES.
+       01 WS-STALE-HOURS           PIC 9(03) VALUE 36.
+
+       method-id Main static public.
+       local-storage section.
+       01 aa                   type Int32.
+       01 programsRoot         type String.
+       01 worker                type batsweb.websyncAlert.
+       procedure division using by value args as type String[].
+           if args = null or args::Length = 0
+               invoke type System.Console::WriteLine("usage: websyncAlert <Programs-root-folder>")
+               goback.
+
+           set programsRoot to args[0]
+           if not type System.IO.Directory::Exists(programsRoot)
+               invoke type System.Console::WriteLine("Programs root not found: " & programsRoot)
+               goback.
+
+           set WS-ALERT-LOG-FILE to programsRoot & "\SYNCALERT.LOG"
+
+           set teamDirs to type System.IO.Directory::GetDirectories(programsRoot)
+           move 0 to aa.
+       team-loop.
+           if aa >= teamDirs::Length
+               go to team-done.
+           set worker to new batsweb.websyncAlert
+           invoke worker::checkTeam(teamDirs[aa])
+           add 1 to aa
+           go to team-loop.
+       team-done.
+           goback.
+       end method.
+
+      *#####          Per-team WEBSYNC staleness check                #####
+       method-id checkTeam private.
+       local-storage section.
+       01 teamName              type String.
+       01 syncFilePath          type String.
+       01 lastWrite             type DateTime.
+       01 ageHours              type Double.
+       procedure division using by value teamPath as type String.
+           set teamName to type System.IO.Path::GetFileName(teamPath)
+           set syncFilePath to teamPath & "\WEBSYNC\BATSW020.DAT"
+
+           if not type System.IO.File::Exists(syncFilePath)
+               invoke self::logLine(teamName, "WEBSYNC transfer never landed - BATSW020.DAT not found")
+               exit method.
+
+           set lastWrite to type System.IO.File::GetLastWriteTime(syncFilePath)
+           set ageHours to (type DateTime::Now::Subtract(lastWrite))::TotalHours
+
+           if ageHours > WS-STALE-HOURS
+               invoke self::logLine(teamName, "WEBSYNC transfer appears stale - BATSW020.DAT last updated " & lastWrite::ToString("yyyy-MM-dd HH:mm:ss") & ", " & ageHours::ToString("#.0") & " hours ago").
+       end method.
+
+      *#####                      Alert log                            #####
+       method-id logLine private.
+       local-storage section.
+       01 WS-LOG-TIMESTAMP     type String.
+       procedure division using by value teamName as type String
+                                         detailText as type String.
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND ALERT-LOG-FILE
+           IF LOG-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT ALERT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE teamName DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE detailText DELIMITED BY SIZE
+               INTO ALERT-LOG-REC.
+           WRITE ALERT-LOG-REC.
+           CLOSE ALERT-LOG-FILE.
+       end method.
+
+       end class.

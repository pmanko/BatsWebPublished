@@ -0,0 +1,307 @@
+       class-id batsweb.rosterMaintenance is partial
+                inherits type System.Web.UI.Page public.
+
+      * Full-roster view of PLAYER-INFO-FILE, joined against
+      * PLAY-FILE for the player's name the same sequential-scan way
+      * fullatbat.aspx.cbl's searchByJerseyButton_Click/
+      * searchByPositionButton_Click already pull a name once they have
+      * a play-player-id. fullatbat.aspx.cbl can save or look up one
+      * player at a time off the charting screen; this page is a
+      * dedicated front end for staff to see the whole team roster in
+      * one place and add, correct, or retire an entry.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PLAY-FILE ASSIGN LK-PLAYER-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PLAY-KEY
+              ALTERNATE KEY IS PLAY-ALT-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS STATUS-COMN.
+          SELECT PLAYER-INFO-FILE ASSIGN WS-PLAYERINFO-FILE
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS PI-KEY
+              ALTERNATE KEY IS PI-JERSEY-KEY WITH DUPLICATES
+              ALTERNATE KEY IS PI-POSITION-KEY WITH DUPLICATES
+              LOCK MANUAL
+              FILE STATUS IS PI-STATUS-COMN.
+          SELECT AUDIT-LOG-FILE ASSIGN WS-AUDIT-LOG-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-COMN.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Y:\SYDEXSOURCE\FDS\FDPLAY.CBL".
+
+      * Same layout fullatbat.aspx.cbl's PLAYER-INFO-FILE uses.
+       FD  PLAYER-INFO-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PI-REC.
+       01  PI-REC.
+           05  PI-KEY.
+               10  PI-TEAM                 PIC X(15).
+               10  PI-PLAYER-ID            PIC 9(05).
+           05  PI-JERSEY-KEY.
+               10  PI-JERSEY-TEAM          PIC X(15).
+               10  PI-JERSEY-NUM           PIC 9(03).
+           05  PI-POSITION-KEY.
+               10  PI-POSITION-TEAM        PIC X(15).
+               10  PI-POSITION             PIC X(02).
+           05  FILLER                      PIC X(15).
+
+      * One cross-team usage trail for every report program, same
+      * shared-log/TEAM= tagged-line convention Default.aspx.cbl
+      * already uses for LOGINATTEMPT.LOG.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC               PIC X(120).
+
+       working-storage section.
+       01 bat666rununit         type RunUnit.
+       01 BAT666WEBF                type BAT666WEBF.
+       01 mydata type batsweb.bat666Data.
+       01 WS-PLAYERINFO-FILE  PIC X(256) VALUE "PLAYERINFO.DAT".
+       01 PI-STATUS-COMN.
+           05  PI-STATUS-BYTE-1        PIC X.
+           05  PI-STATUS-BYTE-2        PIC X.
+       01 WS-AUDIT-LOG-FILE    PIC X(256) VALUE "AUDITLOG.LOG".
+       01 AUDIT-STATUS-COMN.
+           05  AUDIT-STATUS-BYTE-1     PIC X.
+           05  AUDIT-STATUS-BYTE-2     PIC X.
+
+      * Appends one "team used this report" line to the shared
+      * AUDITLOG.LOG, same timestamp/STRING-build idiom Default.aspx.cbl's
+      * LOG_ATTEMPT already uses for LOGINATTEMPT.LOG.
+       method-id logAudit private.
+       local-storage section.
+       01  WS-LOG-TIMESTAMP            PIC X(26).
+       01  app-data-folder             type String.
+       procedure division using by value pageName as type String.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           string '"' app-data-folder delimited by "Programs"
+              '\AUDITLOG.LOG"' delimited by size
+              into WS-AUDIT-LOG-FILE
+
+           set WS-LOG-TIMESTAMP to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               "  TEAM=" DELIMITED BY SIZE self::Session["team"]::ToString DELIMITED BY SIZE
+               "  USER=" DELIMITED BY SIZE self::Session["last"]::ToString DELIMITED BY SIZE self::Session["first"]::ToString DELIMITED BY SIZE
+               "  PAGE=" DELIMITED BY SIZE pageName DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       end method.
+
+       method-id Page_Load protected.
+       local-storage section.
+       01 app-data-folder type String.
+       01 teamName        pic x(15).
+       procedure division using by value param-sender as object
+                                         param-e as type System.EventArgs.
+           set app-data-folder to type HttpContext::Current::Server::MapPath("~/App_Data")
+           if self::Session["team"] not = null
+               set teamName to self::Session["team"]::ToString::Trim::Replace(" ", type String::Empty)
+               string '"' app-data-folder delimited by "Programs" teamName delimited by "  "
+                  '\WEBSYNC\PLAYERINFO.DAT"' delimited by size
+                  into WS-PLAYERINFO-FILE
+               if not self::IsPostBack
+                   invoke self::logAudit("rosterMaintenance").
+
+           if self::Session["bat666data"] = null
+               set mydata to new batsweb.bat666Data
+               invoke mydata::populateData
+               set self::Session["bat666data"] to mydata
+           else
+               set mydata to self::Session["bat666data"] as type batsweb.bat666Data.
+
+           if not self::IsPostBack
+               invoke self::populateRosterTable.
+
+           goback.
+       end method.
+
+      * Lists every PLAYER-INFO-FILE record on file for this team,
+      * with the player's name pulled from PLAY-FILE by player id the
+      * same sequential-scan way searchByJerseyButton_Click already
+      * does in fullatbat.aspx.cbl.
+       method-id populateRosterTable protected.
+       local-storage section.
+       01 savedTeam        pic x(15) value spaces.
+       01 rowText          type String.
+       01 playerName       type String.
+       linkage section.
+           COPY "Y:\sydexsource\BATS\bat666_dg.CPB".
+       procedure division.
+           invoke rosterTable::Rows::Clear()
+
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+
+           OPEN INPUT PLAYER-INFO-FILE
+           if PI-STATUS-BYTE-1 not = "0"
+               exit method.
+
+           set address of BAT666-DIALOG-FIELDS to myData::tablePointer
+
+           if self::Session::Item("666rununit") = null
+               set bat666rununit to type RunUnit::New()
+               set BAT666WEBF to new BAT666WEBF
+               invoke bat666rununit::Add(BAT666WEBF)
+               set self::Session::Item("666rununit") to bat666rununit
+               move "I" to BAT666-ACTION
+               invoke bat666rununit::Call("BAT666WEBF")
+               if ERROR-FIELD NOT = SPACES
+                   move spaces to ERROR-FIELD
+           else
+               set bat666rununit to self::Session::Item("666rununit") as type RunUnit.
+
+           SET LK-PLAYER-FILE TO BAT666-WF-LK-PLAYER-FILE
+           OPEN INPUT PLAY-FILE
+
+           move low-value to PI-KEY
+           set PI-TEAM to savedTeam
+           START PLAYER-INFO-FILE KEY NOT LESS THAN PI-KEY
+               INVALID KEY
+                   CLOSE PLAY-FILE
+                   CLOSE PLAYER-INFO-FILE
+                   exit method
+           END-START
+       roster-loop.
+           READ PLAYER-INFO-FILE NEXT RECORD
+               AT END go to roster-done.
+           if PI-TEAM not = savedTeam
+               go to roster-done.
+
+           set playerName to "(unknown)"
+           move PI-PLAYER-ID to play-player-id
+           READ PLAY-FILE KEY IS PLAY-ALT-KEY
+               INVALID KEY
+                   continue
+               NOT INVALID KEY
+                   set playerName to play-first-name::Trim & " " & play-last-name::Trim
+           END-READ
+
+           set rowText to "ID " & PI-PLAYER-ID::ToString
+               & "  " & playerName::Trim
+               & "   #" & PI-JERSEY-NUM::ToString
+               & "   POS " & PI-POSITION::Trim
+           invoke self::addTableRow(rosterTable, rowText)
+
+           go to roster-loop.
+       roster-done.
+           CLOSE PLAY-FILE
+           CLOSE PLAYER-INFO-FILE.
+       end method.
+
+      * Saves/updates one player's jersey number and position - the
+      * same WRITE/REWRITE upsert idiom
+      * fullatbat.aspx.cbl's savePlayerInfoButton_Click already uses -
+      * plus a name correction straight onto PLAY-FILE itself, since
+      * PLAYER-INFO-FILE carries no name of its own to correct - then
+      * refreshes the grid.
+       method-id savePlayerInfoButton_Click protected.
+       local-storage section.
+       01 savedTeam    pic x(15) value spaces.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+
+           MOVE SPACES TO PI-REC
+           set PI-TEAM to savedTeam
+           move type Int32::Parse(playerIdTextBox::Text) to PI-PLAYER-ID
+           set PI-JERSEY-TEAM to savedTeam
+           move type Int32::Parse(jerseyNumTextBox::Text) to PI-JERSEY-NUM
+           set PI-POSITION-TEAM to savedTeam
+           set PI-POSITION to positionTextBox::Text::Trim::ToUpper
+
+           OPEN I-O PLAYER-INFO-FILE
+           IF PI-STATUS-BYTE-1 NOT EQUAL ZEROES
+               OPEN OUTPUT PLAYER-INFO-FILE
+           END-IF
+
+           WRITE PI-REC
+               INVALID KEY
+                   REWRITE PI-REC
+           END-WRITE
+           CLOSE PLAYER-INFO-FILE
+
+           if firstNameTextBox::Text::Trim not = type String::Empty
+               or lastNameTextBox::Text::Trim not = type String::Empty
+               OPEN I-O PLAY-FILE
+               move PI-PLAYER-ID to play-player-id
+               READ PLAY-FILE KEY IS PLAY-ALT-KEY
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       if firstNameTextBox::Text::Trim not = type String::Empty
+                           set play-first-name to firstNameTextBox::Text::Trim::ToUpper
+                       end-if
+                       if lastNameTextBox::Text::Trim not = type String::Empty
+                           set play-last-name to lastNameTextBox::Text::Trim::ToUpper
+                       end-if
+                       REWRITE PLAY-REC
+               END-READ
+               CLOSE PLAY-FILE.
+
+           invoke self::populateRosterTable
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Player info saved.');", true)
+       end method.
+
+      * Retires one roster entry - nothing else in this tree deletes a
+      * PLAYER-INFO-FILE record, so this is the first use of DELETE
+      * against it; a roster screen is the natural place for it since
+      * fullatbat.aspx.cbl's charting flow only ever adds or corrects.
+       method-id deletePlayerInfoButton_Click protected.
+       local-storage section.
+       01 savedTeam    pic x(15) value spaces.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if self::Session["team"] not = null
+               set savedTeam to self::Session["team"]::ToString::Trim.
+
+           MOVE SPACES TO PI-KEY
+           set PI-TEAM to savedTeam
+           move type Int32::Parse(playerIdTextBox::Text) to PI-PLAYER-ID
+
+           OPEN I-O PLAYER-INFO-FILE
+           if PI-STATUS-BYTE-1 not = "0"
+               exit method.
+
+           DELETE PLAYER-INFO-FILE RECORD
+               INVALID KEY
+                   continue
+           END-DELETE
+           CLOSE PLAYER-INFO-FILE
+
+           invoke self::populateRosterTable
+           invoke self::ClientScript::RegisterStartupScript(self::GetType(), "AlertBox", "alert('Player info removed.');", true)
+       end method.
+
+      * ######################################################
+      * ######### List Box Replacement Table Methods #########
+      * ######################################################
+       method-id addTableRow private.
+       local-storage section.
+       01 tRow type System.Web.UI.WebControls.TableRow.
+       01 td type System.Web.UI.WebControls.TableCell.
+       procedure division using by value targetTable as type System.Web.UI.WebControls.Table,
+                          by value rowContent as type String.
+
+           set td to type System.Web.UI.WebControls.TableCell::New()
+           set tRow to type System.Web.UI.WebControls.TableRow::New()
+
+           set td::Text to rowContent
+           set tRow::TableSection to type System.Web.UI.WebControls.TableRowSection::TableBody
+
+           invoke tRow::Cells::Add(td)
+           invoke targetTable::Rows::Add(tRow)
+       end method.
+
+       end class.
